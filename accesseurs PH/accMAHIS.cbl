@@ -0,0 +1,290 @@
+      *********************************************************
+      * PROGRAM NAME:  MAHIS                                  *
+      * PROGRAM OBJET :ACCESSEUR DB2 DE LA TABLE TBHIS         *
+      *                (HISTORIQUE DES OPERATIONS)            *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - FONCTION SEL POUR LE       *
+      *          CONTROLE D'IDEMPOTENCE DEPUIS GKMAJ001        *
+      * 09/08/26 SOUAD   FONCTION INS POUR L'HISTORISATION     *
+      *          DES OPERATIONS DEPUIS MFMAJCPT                *
+      * 09/08/26 SOUAD   FONCTIONS UPD ET DEL POUR COMPLETER   *
+      *          L'ACCESSEUR TBHIS                             *
+      * 09/08/26 SOUAD   FONCTIONS DEB ET SUI (PARCOURS PAR    *
+      *          CURSEUR) POUR L'EDITION D'UN RELEVE DE COMPTE *
+      * 09/08/26 SOUAD   FONCTION JNB (NOMBRE ET MONTANT DES   *
+      *          OPERATIONS DEJA HISTORISEES POUR UN COMPTE    *
+      *          A UNE DATE DONNEE)                            *
+      * 09/08/26 SOUAD   CURHIS BORNE PAR HIS-DATE-DEBUT/FIN   *
+      *          POUR PERMETTRE UN RELEVE SUR UNE PERIODE      *
+      *                                                       *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAHIS.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+            EXEC SQL INCLUDE SQLCA END-EXEC.
+            EXEC SQL INCLUDE HISTBDCL END-EXEC.
+
+      * PARCOURS DE TOUTES LES LIGNES D'UN COMPTE, PAR DATE D'OPERATION,
+      * POUR L'EDITION D'UN RELEVE (FONCTIONS DEB/SUI). LA PERIODE EST
+      * BORNEE PAR :DATE-DEBUT/:DATE-FIN ; 02E-DEBUT-LISTE Y PLACE DES
+      * BORNES OUVERTES ('0000-00-00'/'9999-99-99') QUAND L'APPELANT NE
+      * DEMANDE PAS DE FILTRE DE DATE.
+            EXEC SQL
+               DECLARE CURHIS CURSOR FOR
+                  SELECT REF_OPER, CODE_OPER, MONTANT, DATE_OPER
+                     FROM TBHIS
+                     WHERE COMPTE = :COMPTE
+                       AND DATE_OPER BETWEEN :WS-DATE-DEBUT
+                                      AND    :WS-DATE-FIN
+                     ORDER BY DATE_OPER
+            END-EXEC.
+
+       01 WS-HIS-NB-TROUVE PIC S9(09) COMP.
+       01 WS-HIS-MT-JOUR   PIC S9(11)V9(2) USAGE COMP-3.
+       01 WS-DATE-DEBUT    PIC X(10).
+       01 WS-DATE-FIN      PIC X(10).
+
+       LINKAGE SECTION.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+
+       PROCEDURE DIVISION USING HIS-ZCMA.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-CLOSEPGM.
+
+       01-BEGIN.
+           INITIALIZE  HIS-RETOUR.
+
+       02-TREATMENT.
+           EVALUATE HIS-FONCTION
+              WHEN  'SEL'
+                 PERFORM 02A-SELECT-LINE
+              WHEN  'INS'
+                 PERFORM 02B-INSERT-LINE
+              WHEN  'UPD'
+                 PERFORM 02C-UPDATE-LINE
+              WHEN  'DEL'
+                 PERFORM 02D-DELETE-LINE
+              WHEN  'DEB'
+                 PERFORM 02E-DEBUT-LISTE
+              WHEN  'SUI'
+                 PERFORM 02F-SUIVANT-LISTE
+              WHEN  'JNB'
+                 PERFORM 02H-TOTAUX-JOUR
+              WHEN OTHER
+                 MOVE '10'  TO  HIS-CODRET
+                 MOVE 'FONCTION ERRONEE ' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+       03-CLOSEPGM.
+           EXIT PROGRAM
+           .
+
+      *************PARAGRAPHS TREATMENT*********************
+
+      * CONTROLE D'IDEMPOTENCE : LA REFERENCE D'OPERATION EST-ELLE
+      * DEJA HISTORISEE POUR CE COMPTE, SUITE A UN RUN PRECEDENT DE
+      * GKMAJ001 (REDRIVE, RERUN APRES ABEND) ? COMPTE + REF_OPER ETANT
+      * LA CLE DE TBHIS, LA LIGNE TROUVEE EST RAMENEE EN ENTIER (CODE
+      * OPERATION, MONTANT, DATE) POUR LES APPELANTS QUI ONT BESOIN DE
+      * L'ECRITURE D'ORIGINE ELLE-MEME, PAS SEULEMENT DE SON EXISTENCE
+      * (PAR EXEMPLE MFMAJCPT, POUR RETROUVER LE MONTANT A CONTRE-
+      * PASSER SUR UNE ANNULATION).
+       02A-SELECT-LINE.
+           MOVE HIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+              SELECT CODE_OPER, MONTANT, DATE_OPER
+                 INTO :CODE-OPER, :MONTANT, :DATE-OPER
+                 FROM TBHIS
+                 WHERE COMPTE   = :COMPTE
+                   AND REF_OPER = :REF-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '04' TO HIS-CODRET
+                 MOVE 'OPERATION DEJA HISTORISEE' TO HIS-LIBRET
+                 MOVE CODE-OPER TO HIS-CODE-OPER
+                 MOVE MONTANT   TO HIS-MONTANT
+                 MOVE DATE-OPER TO HIS-DATE-OPER
+              WHEN 100
+                 MOVE '00' TO HIS-CODRET
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL SELECT TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+      * HISTORISATION DE L'OPERATION POSTEE PAR MFMAJCPT, UNE FOIS LE
+      * SOLDE DU COMPTE MIS A JOUR. REF_OPER_ANNULE NE PORTE UNE VALEUR
+      * QUE POUR UNE CONTRE-PASSATION 'ANN' (LIEN D'AUDIT VERS
+      * L'ECRITURE D'ORIGINE) ; SPACES SINON.
+       02B-INSERT-LINE.
+           MOVE HIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+              INSERT INTO TBHIS VALUES
+             (:COMPTE,
+              :REF-OPER,
+              :CODE-OPER,
+              :MONTANT,
+              :DATE-OPER,
+              :REF-OPER-ANNULE)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO HIS-CODRET
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL INSERT TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+      * CORRECTION D'UNE LIGNE D'HISTORIQUE DEJA POSTEE (COMPTE ET
+      * REFERENCE D'OPERATION IDENTIFIENT LA LIGNE, COMME POUR LE
+      * CONTROLE D'IDEMPOTENCE DU 02A-SELECT-LINE).
+       02C-UPDATE-LINE.
+           MOVE HIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+              UPDATE TBHIS
+                SET CODE_OPER = :CODE-OPER,
+                    MONTANT   = :MONTANT,
+                    DATE_OPER = :DATE-OPER
+                WHERE COMPTE   = :COMPTE
+                  AND REF_OPER = :REF-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO HIS-CODRET
+              WHEN 100
+                 MOVE '04' TO HIS-CODRET
+                 MOVE 'LIGNE INCONNUE DE TBHIS' TO HIS-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL UPDATE TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+      * SUPPRESSION D'UNE LIGNE D'HISTORIQUE (COMPTE ET REFERENCE
+      * D'OPERATION), PAR EXEMPLE LORS D'UNE PURGE.
+       02D-DELETE-LINE.
+           MOVE HIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+              DELETE FROM TBHIS
+                WHERE COMPTE   = :COMPTE
+                  AND REF_OPER = :REF-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO HIS-CODRET
+              WHEN 100
+                 MOVE '04' TO HIS-CODRET
+                 MOVE 'LIGNE INCONNUE DE TBHIS' TO HIS-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL DELETE TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+      * OUVERTURE DU CURSEUR CURHIS SUR LE COMPTE DEMANDE, ET PREMIERE
+      * LIGNE. LE PROGRAMME APPELANT ENCHAINE ENSUITE SUR 02F-SUIVANT-
+      * LISTE (FONCTION 'SUI') JUSQU'A CODRET '04' (FIN DE LISTE).
+      * HIS-DATE-DEBUT/HIS-DATE-FIN A SPACES VAUT ABSENCE DE FILTRE :
+      * LE CURSEUR EST ALORS OUVERT SUR UNE PERIODE MAXIMALE.
+       02E-DEBUT-LISTE.
+           MOVE HIS-COMPTE     TO COMPTE OF DCLTBHIS
+           MOVE HIS-DATE-DEBUT TO WS-DATE-DEBUT
+           MOVE HIS-DATE-FIN   TO WS-DATE-FIN
+           IF HIS-DATE-DEBUT = SPACES
+              MOVE '0000-00-00' TO WS-DATE-DEBUT
+           END-IF
+           IF HIS-DATE-FIN = SPACES
+              MOVE '9999-99-99' TO WS-DATE-FIN
+           END-IF
+           EXEC SQL OPEN CURHIS END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 PERFORM 02F-SUIVANT-LISTE
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL OPEN TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+      * LIGNE SUIVANTE DU CURSEUR OUVERT PAR 02E-DEBUT-LISTE. LE CURSEUR
+      * EST REFERME DES QUE LA FIN DE LISTE EST ATTEINTE, DE SORTE QUE
+      * LE PROGRAMME APPELANT N'AIT PAS A LE FAIRE LUI-MEME.
+       02F-SUIVANT-LISTE.
+           MOVE COMPTE OF DCLTBHIS TO HIS-COMPTE
+           EXEC SQL
+              FETCH CURHIS
+                 INTO :REF-OPER, :CODE-OPER, :MONTANT, :DATE-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00'      TO HIS-CODRET
+                 MOVE REF-OPER  TO HIS-REF-OPER
+                 MOVE CODE-OPER TO HIS-CODE-OPER
+                 MOVE MONTANT   TO HIS-MONTANT
+                 MOVE DATE-OPER TO HIS-DATE-OPER
+              WHEN 100
+                 MOVE '04' TO HIS-CODRET
+                 MOVE 'FIN DE LISTE TBHIS' TO HIS-LIBRET
+                 PERFORM 02G-FERME-LISTE
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL FETCH TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
+
+      * FERMETURE DU CURSEUR CURHIS EN FIN DE LISTE.
+       02G-FERME-LISTE.
+           EXEC SQL CLOSE CURHIS END-EXEC
+           .
+
+      * NOMBRE ET MONTANT CUMULE DES OPERATIONS DEJA HISTORISEES POUR
+      * UN COMPTE A LA DATE DEMANDEE (HIS-DATE-OPER), POUR LE CONTROLE
+      * DE PLAFOND QUOTIDIEN PAR COMPTE DEPUIS MFMAJCPT.
+       02H-TOTAUX-JOUR.
+           MOVE HIS-DONNEES TO DCLTBHIS
+           EXEC SQL
+              SELECT COUNT(*), COALESCE(SUM(MONTANT), 0)
+                 INTO :WS-HIS-NB-TROUVE, :WS-HIS-MT-JOUR
+                 FROM TBHIS
+                 WHERE COMPTE    = :COMPTE
+                   AND DATE_OPER = :DATE-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00'             TO HIS-CODRET
+                 MOVE WS-HIS-NB-TROUVE TO HIS-NB-JOUR
+                 MOVE WS-HIS-MT-JOUR   TO HIS-MT-JOUR
+              WHEN OTHER
+                 MOVE '12'    TO HIS-CODRET
+                 MOVE SQLCODE TO HIS-SQLCODE
+                 MOVE 'ERREUR SQL TOTAUX JOUR TBHIS' TO HIS-LIBRET
+           END-EVALUATE
+           .
