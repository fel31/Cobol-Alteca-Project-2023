@@ -1,3 +1,18 @@
+      *********************************************************
+      * PROGRAM NAME:  MACPT                                  *
+      * PROGRAM OBJET :ACCESSEUR DB2 DE LA TABLE TBCPT         *
+      *                (COMPTES)                               *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 11/01/23 SOUAD   CREATED FOR COBOL CLASS              *
+      * 09/08/26 SOUAD   TRACE D'AUDIT AVANT/APRES SUR TBCPTHIS*
+      *          A CHAQUE MISE A JOUR DE SOLDE (02C-UPDATE-LINE)*
+      *                                                       *
+      *********************************************************
+
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MACPT.
        AUTHOR. SOUAD.
@@ -10,8 +25,23 @@
             EXEC SQL INCLUDE SQLCA END-EXEC.
             EXEC SQL INCLUDE CPTTBDCL END-EXEC.
 
+      * SOLDE DU COMPTE TEL QUE LU JUSTE AVANT LA MISE A JOUR, POUR LA
+      * TRACE D'AUDIT AVANT/APRES DE 02C2-TRACE-AUDIT-CPT (CPT-SOLDE,
+      * A CE STADE, PORTE DEJA LA NOUVELLE VALEUR CALCULEE PAR
+      * L'APPELANT).
+       01 WS-SOLDE-AVANT PIC S9(13)V9(2) USAGE COMP-3.
+
+      * NOUVELLE DATE/HEURE DE MISE A JOUR, PORTEE PAR LE SET DE
+      * 02C-UPDATE-LINE : DDMAJ/HDMAJ DOIVENT AVANCER A CHAQUE MISE A
+      * JOUR REUSSIE POUR QUE LE CONTROLE DE CONCURRENCE OPTIMISTE DU
+      * WHERE (LU PAR LE 02D-SELECT-LINE PRECEDENT) DETECTE UNE
+      * MODIFICATION SURVENUE ENTRE-TEMPS.
+       01 WS-DATE-SYSTEME   PIC X(21).
+       01 WS-DDMAJ-NOUVEAU  PIC X(10).
+       01 WS-HDMAJ-NOUVEAU  PIC X(08).
+
        LINKAGE SECTION.
-       COPY COPYFUNC  REPLACING ==()== BY ==CPT==.
+       COPY CPTFUNC.
 
        PROCEDURE DIVISION USING CPT-ZCMA.
 
@@ -71,29 +101,115 @@ ERSQL      PERFORM ERRORS-SQL-CPT.
            END-EXEC
            .
 
+      * CONTROLE DE CONCURRENCE OPTIMISTE : LA MISE A JOUR NE PORTE QUE
+      * SUR LA LIGNE TELLE QUE LUE PAR LE 02D-SELECT-LINE QUI A PRECEDE
+      * (DDMAJ/HDMAJ EN WHERE, PAS SEULEMENT COMPTE), DE SORTE QU'UNE
+      * MODIFICATION CONCURRENTE DU MEME COMPTE ENTRE LA LECTURE ET
+      * L'ECRITURE SOIT DETECTEE (SQLCODE 100, AUCUNE LIGNE TOUCHEE)
+      * PLUTOT QUE PERDUE.
        02C-UPDATE-LINE.
            MOVE CPT-DONNEES TO DCLTBCPT
+           PERFORM 02C1-LIT-SOLDE-AVANT
+           PERFORM 02C3-DATE-HEURE-MAJ
            EXEC SQL
               UPDATE TBCPT
-                SET COMPTE = :COMPTE,
-                    NOM = :NOM,
+                SET NOM   = :NOM,
                     SOLDE = :SOLDE,
                     DDMVT = :DDMVT,
-                    DDMAJ = :DDMAJ,
-                    HDMAJ = :HDMAJ
+                    DDMAJ = :WS-DDMAJ-NOUVEAU,
+                    HDMAJ = :WS-HDMAJ-NOUVEAU
+                WHERE COMPTE = :COMPTE
+                  AND DDMAJ  = :DDMAJ
+                  AND HDMAJ  = :HDMAJ
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO CPT-CODRET
+                 MOVE WS-DDMAJ-NOUVEAU TO DDMAJ
+                 MOVE WS-HDMAJ-NOUVEAU TO HDMAJ
+                 PERFORM 02C2-TRACE-AUDIT-CPT
+                 MOVE DCLTBCPT TO CPT-DONNEES
+              WHEN 100
+                 MOVE '08' TO CPT-CODRET
+                 MOVE 'COMPTE MODIFIE PAR UNE AUTRE MAJ' TO CPT-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO CPT-CODRET
+                 MOVE SQLCODE TO CPT-SQLCODE
+                 MOVE 'ERREUR SQL UPDATE TBCPT' TO CPT-LIBRET
+           END-EVALUATE
+           .
+
+      * CONSTRUIT LA NOUVELLE DATE/HEURE DE MISE A JOUR AU FORMAT DEJA
+      * EN USAGE DANS TBCPT (DATE AVEC TIRETS, HEURE AVEC POINTS),
+      * PLUTOT QUE DE COPIER LES CHIFFRES BRUTS DE FUNCTION CURRENT-
+      * DATE.
+       02C3-DATE-HEURE-MAJ.
+           MOVE FUNCTION CURRENT-DATE TO WS-DATE-SYSTEME
+           STRING WS-DATE-SYSTEME(1:4) '-'
+                  WS-DATE-SYSTEME(5:2) '-'
+                  WS-DATE-SYSTEME(7:2)
+                  DELIMITED BY SIZE INTO WS-DDMAJ-NOUVEAU
+           STRING WS-DATE-SYSTEME(9:2)  '.'
+                  WS-DATE-SYSTEME(11:2) '.'
+                  WS-DATE-SYSTEME(13:2)
+                  DELIMITED BY SIZE INTO WS-HDMAJ-NOUVEAU
+           .
+
+      * SOLDE ACTUELLEMENT EN BASE, LU JUSTE AVANT L'UPDATE, POUR
+      * PORTER L'IMAGE "AVANT" DE LA TRACE D'AUDIT (02C2-TRACE-AUDIT-
+      * CPT) MEME SI L'UPDATE ECHOUE ENSUITE SUR LE CONTROLE DE
+      * CONCURRENCE.
+       02C1-LIT-SOLDE-AVANT.
+           MOVE 0 TO WS-SOLDE-AVANT
+           EXEC SQL
+              SELECT SOLDE
+                 INTO :WS-SOLDE-AVANT
+                 FROM TBCPT
+                 WHERE COMPTE = :COMPTE
+           END-EXEC
+           .
+
+      * TRACE D'AUDIT AVANT/APRES SUR TBCPTHIS, UNE FOIS LA MISE A
+      * JOUR DE TBCPT CONFIRMEE : PERMET DE RETROUVER L'HISTORIQUE DES
+      * SOLDES SUCCESSIFS D'UN COMPTE INDEPENDAMMENT DE TBHIS (QUI NE
+      * PORTE QUE LE DETAIL DES OPERATIONS, PAS L'ETAT DU COMPTE).
+       02C2-TRACE-AUDIT-CPT.
+           EXEC SQL
+              INSERT INTO TBCPTHIS VALUES
+             (:COMPTE,
+              :WS-SOLDE-AVANT,
+              :SOLDE,
+              :DDMAJ,
+              :HDMAJ)
            END-EXEC
            .
 
+      * LE STATUT DU COMPTE (ACTIF/BLOQUE/CLOTURE) EST RAMENE AVEC LE
+      * RESTE DE LA LIGNE POUR PERMETTRE A L'APPELANT (VERIF-COMPTE
+      * DANS MFMAJCPT) DE REJETER UNE OPERATION SUR UN COMPTE QUI N'EST
+      * PAS EN ETAT DE LA RECEVOIR.
        02D-SELECT-LINE.
            MOVE CPT-DONNEES TO DCLTBCPT
            DISPLAY CPT-DONNEES
            EXEC SQL
-              SELECT *
-                 INTO :COMPTE,:NOM,
-                      :SOLDE,:DDMVT,
-                      :DDMAJ,:HDMAJ
+              SELECT NOM, SOLDE, DDMVT, DDMAJ, HDMAJ, STATUT
+                 INTO :NOM, :SOLDE, :DDMVT, :DDMAJ, :HDMAJ, :STATUT
                   FROM TBCPT
                     WHERE  COMPTE = :COMPTE
            END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE DCLTBCPT TO CPT-DONNEES
+                 MOVE '00'     TO CPT-CODRET
+              WHEN 100
+                 MOVE '04' TO CPT-CODRET
+                 MOVE 'COMPTE INCONNU DE TBCPT' TO CPT-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO CPT-CODRET
+                 MOVE SQLCODE TO CPT-SQLCODE
+                 MOVE 'ERREUR SQL SELECT TBCPT' TO CPT-LIBRET
+           END-EVALUATE
            .
 
