@@ -0,0 +1,156 @@
+      *********************************************************
+      * PROGRAM NAME:  MADEV                                  *
+      * PROGRAM OBJET :ACCESSEUR DB2 DE LA TABLE TBDEV         *
+      *                (DEVISES ET COURS ACHAT/VENTE)          *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - FONCTION SEL POUR LE       *
+      *          CONTROLE DU CODE DEVISE ET LE COURS DEPUIS    *
+      *          MFMAJCPT (VERIF-CODDEV)                       *
+      * 09/08/26 SOUAD   FONCTIONS INS, UPD ET DEL POUR        *
+      *          COMPLETER L'ACCESSEUR TBDEV                   *
+      *                                                       *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MADEV.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+            EXEC SQL INCLUDE SQLCA END-EXEC.
+            EXEC SQL INCLUDE DEVTBDCL END-EXEC.
+
+       LINKAGE SECTION.
+       COPY ZADEV REPLACING ==()== BY ==DEV==.
+
+       PROCEDURE DIVISION USING DEV-ZCMA.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-CLOSEPGM.
+
+       01-BEGIN.
+           INITIALIZE  DEV-RETOUR.
+
+       02-TREATMENT.
+           EVALUATE DEV-FONCTION
+              WHEN  'SEL'
+                 PERFORM 02A-SELECT-LINE
+              WHEN  'INS'
+                 PERFORM 02B-INSERT-LINE
+              WHEN  'UPD'
+                 PERFORM 02C-UPDATE-LINE
+              WHEN  'DEL'
+                 PERFORM 02D-DELETE-LINE
+              WHEN OTHER
+                 MOVE '10'  TO  DEV-CODRET
+                 MOVE 'FONCTION ERRONEE ' TO DEV-LIBRET
+           END-EVALUATE
+           .
+
+       03-CLOSEPGM.
+           EXIT PROGRAM
+           .
+
+      *************PARAGRAPHS TREATMENT*********************
+
+      * CONTROLE DU CODE DEVISE ET CHARGEMENT DU COURS ACHAT/VENTE
+      * PORTES PAR TBDEV, POUR LA CONVERSION DE MONTANT DANS MFMAJCPT.
+       02A-SELECT-LINE.
+           MOVE DEV-CODE-DEV TO CODE-DEV OF DCLTBDEV
+           EXEC SQL
+              SELECT LIBELLE, MTACHAT, MTVENTE
+                 INTO :LIBELLE, :MTACHAT, :MTVENTE
+                 FROM TBDEV
+                 WHERE CODE_DEV = :CODE-DEV
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00'     TO DEV-CODRET
+                 MOVE LIBELLE  TO DEV-LIBELLE
+                 MOVE MTACHAT  TO DEV-MTACHAT
+                 MOVE MTVENTE  TO DEV-MTVENTE
+              WHEN 100
+                 MOVE '04' TO DEV-CODRET
+                 MOVE 'CODE DEVISE INCONNU DE TBDEV' TO DEV-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO DEV-CODRET
+                 MOVE SQLCODE TO DEV-SQLCODE
+                 MOVE 'ERREUR SQL SELECT TBDEV' TO DEV-LIBRET
+           END-EVALUATE
+           .
+
+      * CREATION D'UNE NOUVELLE DEVISE ET DE SON COURS ACHAT/VENTE
+      * DANS TBDEV.
+       02B-INSERT-LINE.
+           MOVE DEV-DONNEES TO DCLTBDEV
+           EXEC SQL
+              INSERT INTO TBDEV VALUES
+             (:CODE-DEV,
+              :LIBELLE,
+              :MTACHAT,
+              :MTVENTE)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO DEV-CODRET
+              WHEN OTHER
+                 MOVE '12'    TO DEV-CODRET
+                 MOVE SQLCODE TO DEV-SQLCODE
+                 MOVE 'ERREUR SQL INSERT TBDEV' TO DEV-LIBRET
+           END-EVALUATE
+           .
+
+      * REACTUALISATION DU COURS ACHAT/VENTE D'UNE DEVISE DEJA CONNUE
+      * DE TBDEV.
+       02C-UPDATE-LINE.
+           MOVE DEV-DONNEES TO DCLTBDEV
+           EXEC SQL
+              UPDATE TBDEV
+                SET LIBELLE = :LIBELLE,
+                    MTACHAT = :MTACHAT,
+                    MTVENTE = :MTVENTE
+                WHERE CODE_DEV = :CODE-DEV
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO DEV-CODRET
+              WHEN 100
+                 MOVE '04' TO DEV-CODRET
+                 MOVE 'CODE DEVISE INCONNU DE TBDEV' TO DEV-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO DEV-CODRET
+                 MOVE SQLCODE TO DEV-SQLCODE
+                 MOVE 'ERREUR SQL UPDATE TBDEV' TO DEV-LIBRET
+           END-EVALUATE
+           .
+
+      * SUPPRESSION D'UNE DEVISE DE TBDEV.
+       02D-DELETE-LINE.
+           MOVE DEV-DONNEES TO DCLTBDEV
+           EXEC SQL
+              DELETE FROM TBDEV
+                WHERE CODE_DEV = :CODE-DEV
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO DEV-CODRET
+              WHEN 100
+                 MOVE '04' TO DEV-CODRET
+                 MOVE 'CODE DEVISE INCONNU DE TBDEV' TO DEV-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO DEV-CODRET
+                 MOVE SQLCODE TO DEV-SQLCODE
+                 MOVE 'ERREUR SQL DELETE TBDEV' TO DEV-LIBRET
+           END-EVALUATE
+           .
