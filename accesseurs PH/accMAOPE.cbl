@@ -0,0 +1,159 @@
+      *********************************************************
+      * PROGRAM NAME:  MAOPE                                  *
+      * PROGRAM OBJET :ACCESSEUR DB2 DE LA TABLE TBHOP         *
+      *                (CODES OPERATION ET ROUTAGE COMPTABLE)  *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - FONCTION SEL POUR LE       *
+      *          ROUTAGE CONFIGURABLE CODE OPERATION -> COMPTE *
+      *          GENERAL DEPUIS MFMAJCPT                       *
+      * 09/08/26 SOUAD   FONCTIONS INS, UPD ET DEL POUR        *
+      *          COMPLETER L'ACCESSEUR TBHOP (CHARGEMENT ET    *
+      *          MAINTENANCE DE LA TABLE DE ROUTAGE)           *
+      *                                                       *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAOPE.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+            EXEC SQL INCLUDE SQLCA END-EXEC.
+            EXEC SQL INCLUDE HOPTBDCL END-EXEC.
+
+       LINKAGE SECTION.
+       COPY ZAOPE REPLACING ==()== BY ==OPE==.
+
+       PROCEDURE DIVISION USING OPE-ZCMA.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-CLOSEPGM.
+
+       01-BEGIN.
+           INITIALIZE  OPE-RETOUR.
+
+       02-TREATMENT.
+           EVALUATE OPE-FONCTION
+              WHEN  'SEL'
+                 PERFORM 02A-SELECT-LINE
+              WHEN  'INS'
+                 PERFORM 02B-INSERT-LINE
+              WHEN  'UPD'
+                 PERFORM 02C-UPDATE-LINE
+              WHEN  'DEL'
+                 PERFORM 02D-DELETE-LINE
+              WHEN OTHER
+                 MOVE '10'  TO  OPE-CODRET
+                 MOVE 'FONCTION ERRONEE ' TO OPE-LIBRET
+           END-EVALUATE
+           .
+
+       03-CLOSEPGM.
+           EXIT PROGRAM
+           .
+
+      *************PARAGRAPHS TREATMENT*********************
+
+      * ROUTAGE CONFIGURABLE : LE SENS (DEBIT/CREDIT) ET LE COMPTE
+      * GENERAL CONTREPARTIE DE CHAQUE CODE OPERATION SONT PORTES PAR
+      * TBHOP, PAS CODES EN DUR DANS LES PROGRAMMES APPELANTS.
+       02A-SELECT-LINE.
+           MOVE OPE-CODE-OPER TO CODE-OPER OF DCLTBHOP
+           EXEC SQL
+              SELECT SENS, COMPTE_GL, LIBELLE
+                 INTO :SENS, :COMPTE-GL, :LIBELLE
+                 FROM TBHOP
+                 WHERE CODE_OPER = :CODE-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00'     TO OPE-CODRET
+                 MOVE SENS     TO OPE-SENS
+                 MOVE COMPTE-GL TO OPE-COMPTE-GL
+                 MOVE LIBELLE  TO OPE-LIBELLE
+              WHEN 100
+                 MOVE '04' TO OPE-CODRET
+                 MOVE 'CODE OPERATION INCONNU DE TBHOP' TO OPE-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO OPE-CODRET
+                 MOVE SQLCODE TO OPE-SQLCODE
+                 MOVE 'ERREUR SQL SELECT TBHOP' TO OPE-LIBRET
+           END-EVALUATE
+           .
+
+      * CREATION D'UN NOUVEAU CODE OPERATION DANS TBHOP (CHARGEMENT DE
+      * LA TABLE DE ROUTAGE, PAR EXEMPLE PAR UN PROGRAMME
+      * D'ALIMENTATION).
+       02B-INSERT-LINE.
+           MOVE OPE-DONNEES TO DCLTBHOP
+           EXEC SQL
+              INSERT INTO TBHOP VALUES
+             (:CODE-OPER,
+              :LIBELLE,
+              :SENS,
+              :COMPTE-GL)
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO OPE-CODRET
+              WHEN OTHER
+                 MOVE '12'    TO OPE-CODRET
+                 MOVE SQLCODE TO OPE-SQLCODE
+                 MOVE 'ERREUR SQL INSERT TBHOP' TO OPE-LIBRET
+           END-EVALUATE
+           .
+
+      * REACTUALISATION DU SENS ET/OU DU COMPTE GENERAL D'UN CODE
+      * OPERATION DEJA CONNU DE TBHOP.
+       02C-UPDATE-LINE.
+           MOVE OPE-DONNEES TO DCLTBHOP
+           EXEC SQL
+              UPDATE TBHOP
+                SET LIBELLE   = :LIBELLE,
+                    SENS      = :SENS,
+                    COMPTE_GL = :COMPTE-GL
+                WHERE CODE_OPER = :CODE-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO OPE-CODRET
+              WHEN 100
+                 MOVE '04' TO OPE-CODRET
+                 MOVE 'CODE OPERATION INCONNU DE TBHOP' TO OPE-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO OPE-CODRET
+                 MOVE SQLCODE TO OPE-SQLCODE
+                 MOVE 'ERREUR SQL UPDATE TBHOP' TO OPE-LIBRET
+           END-EVALUATE
+           .
+
+      * SUPPRESSION D'UN CODE OPERATION DE TBHOP.
+       02D-DELETE-LINE.
+           MOVE OPE-DONNEES TO DCLTBHOP
+           EXEC SQL
+              DELETE FROM TBHOP
+                WHERE CODE_OPER = :CODE-OPER
+           END-EXEC
+
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO OPE-CODRET
+              WHEN 100
+                 MOVE '04' TO OPE-CODRET
+                 MOVE 'CODE OPERATION INCONNU DE TBHOP' TO OPE-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO OPE-CODRET
+                 MOVE SQLCODE TO OPE-SQLCODE
+                 MOVE 'ERREUR SQL DELETE TBHOP' TO OPE-LIBRET
+           END-EVALUATE
+           .
