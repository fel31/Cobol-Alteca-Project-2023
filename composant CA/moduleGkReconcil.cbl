@@ -0,0 +1,272 @@
+      *********************************************************
+      * PROGRAM NAME:  GKRECONCIL                             *
+      * PROGRAM OBJET :COUCHE APPLICATIVE, RAPPROCHEMENT DE    *
+      *                NUIT TBCPT/TBHIS VS FLUX : POUR CHAQUE  *
+      *                COMPTE MOUVEMENTE, LE MONTANT NET       *
+      *                ATTENDU (CALCULE DEPUIS LE FLUX, SENS   *
+      *                TBHOP ET COURS TBDEV) EST COMPARE AU    *
+      *                MONTANT NET REELLEMENT HISTORISE SUR    *
+      *                TBHIS                                  *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - RAPPROCHEMENT NOCTURNE      *
+      *          FLUX/TBHIS PAR COMPTE, ALERTE SUR ECART        *
+      *                                                       *
+      *********************************************************
+
+       ID DIVISION.
+       PROGRAM-ID. GKRECONCIL.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT FLUXRECORDS ASSIGN TO DDINT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FLUX.
+
+            SELECT RECON ASSIGN TO DDRECON
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-RECON.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FLUXRECORDS.
+       01 FLUX-ENREG  PIC X(80).
+
+       FD RECON.
+       01 RECON-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFLUX  REPLACING ==()== BY ==F1==.
+       COPY CRECON REPLACING ==()== BY ==RC==.
+       COPY CPTFUNC.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+       COPY ZAOPE   REPLACING ==()== BY ==OPE==.
+       COPY ZADEV   REPLACING ==()== BY ==DEV==.
+
+       01 WS-ORIGINE     PIC X(03).
+       01 WS-DATE        PIC X(10).
+
+      * MONTANT SIGNE DE L'OPERATION COURANTE (DEBIT NEGATIF, CREDIT
+      * POSITIF), CALCULE COMME 02A-TREATMENT DE MFMAJCPT LE FAIT AU
+      * MOMENT DE LA MISE A JOUR DE TBCPT.
+       01 WS-MT-SIGNE     PIC S9(11)V99.
+
+      * UN COMPTE PAR ENTREE, MOUVEMENTE PAR LE FLUX DU JOUR : LE
+      * NOMBRE DE COMPTES DISTINCTS RESTE FAIBLE A L'ECHELLE D'UN LOT,
+      * UNE TABLE EN MEMOIRE AVEC RECHERCHE LINEAIRE SUFFIT (MEME
+      * APPROCHE QUE LA TABLE DE FICHIERS DE GKFUSION).
+       01 WS-NB-COMPTES  PIC 9(06) VALUE 0.
+       01 WS-TAB-COMPTES.
+         05 WS-CPT-ENTRY OCCURS 1 TO 5000 TIMES
+                         DEPENDING ON WS-NB-COMPTES
+                         INDEXED BY WS-CX WS-CY.
+            10 WS-CPT-COMPTE-TAB  PIC X(11).
+            10 WS-CPT-NB-OPER-TAB PIC 9(06).
+            10 WS-CPT-ATTENDU-TAB PIC S9(11)V99.
+            10 WS-CPT-REEL-TAB    PIC S9(11)V99.
+
+       01 WS-TROUVE-SW    PIC X(01) VALUE 'N'.
+         88 WS-CPT-TROUVE VALUE 'O'.
+
+       01 WS-RUN-COUNTERS.
+         05 WS-NB-ECARTS   PIC 9(06).
+
+       01 WS-FS-FLUX    PIC X(02).
+         88 OPENINPTSUCCES-F  VALUE '00'.
+         88 ENDOFINPTFILE-F   VALUE '10'.
+
+       01 WS-FS-RECON   PIC X(02).
+         88 OPENOUTSUCCES-RC  VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-ENDPGM.
+
+       01-BEGIN.
+           MOVE 0 TO WS-NB-COMPTES
+           INITIALIZE WS-RUN-COUNTERS.
+           OPEN INPUT  FLUXRECORDS.
+           OPEN OUTPUT RECON.
+           PERFORM 02A-READ-FILES.
+           .
+
+       02-TREATMENT.
+           PERFORM 02B-ALGO UNTIL ENDOFINPTFILE-F.
+           .
+
+       03-ENDPGM.
+           PERFORM 02D-CALCULE-ECARTS.
+           PERFORM 02E-ECRIT-DETAIL-RECON.
+           PERFORM 02F-ECRIT-TRAILER-RECON.
+           PERFORM 03A-RESUME-RUN.
+           IF WS-NB-ECARTS > 0
+              MOVE 40 TO RETURN-CODE
+           END-IF
+           CLOSE FLUXRECORDS, RECON
+           STOP RUN
+           .
+
+      * BILAN DE FIN DE JOB.
+       03A-RESUME-RUN.
+           DISPLAY '**********************************'
+           DISPLAY '************GKRECONCIL************'
+           DISPLAY '**********************************'
+           DISPLAY '* COMPTES RAPPROCHES  : ' WS-NB-COMPTES
+           DISPLAY '* COMPTES EN ECART    : ' WS-NB-ECARTS
+           DISPLAY '**********************************'
+           .
+
+PARAT ******** PARAGRAPHS TREATMENT   ******************************
+
+       02A-READ-FILES.
+           READ FLUXRECORDS
+              AT END SET ENDOFINPTFILE-F TO TRUE
+           END-READ
+           .
+
+       02B-ALGO.
+           MOVE FLUX-ENREG TO F1-ENREG-00
+
+           IF F1-TYPE-00 = '00'
+              MOVE F1-ORIGINE TO WS-ORIGINE
+              MOVE F1-DATE    TO WS-DATE
+              PERFORM 02I-ECRIT-ENTETE-RECON
+           END-IF
+
+           IF F1-TYPE-00 = '10'
+              PERFORM 02C-CUMULE-OPERATION
+           END-IF
+
+           PERFORM 02A-READ-FILES
+           .
+
+      * EN-TETE DU RAPPROCHEMENT, ECRITE A LA PREMIERE '00' RENCONTREE
+      * (ORIGINE ET DATE DU LOT RAPPROCHE) ; LES TOTAUX (WS-NB-COMPTES,
+      * WS-NB-ECARTS) NE SONT CONNUS QU'EN FIN DE RUN ET SONT REPORTES
+      * AU TRAILER (02F-ECRIT-TRAILER-RECON).
+       02I-ECRIT-ENTETE-RECON.
+           MOVE '00'       TO RC-TYPE-00
+           MOVE WS-ORIGINE TO RC-ORIGINE-00
+           MOVE WS-DATE    TO RC-DATE-00
+           WRITE RECON-ENREG FROM RC-ENREG-00
+           .
+
+      * CUMUL, PAR COMPTE, DU MONTANT ATTENDU (CALCULE DEPUIS LE FLUX,
+      * SENS TBHOP ET COURS TBDEV, COMME 02A-TREATMENT DE MFMAJCPT) ET
+      * DU MONTANT REELLEMENT HISTORISE SUR TBHIS POUR CETTE MEME
+      * OPERATION (LA REFERENCE N'ETANT SUR TBHIS QUE SI L'OPERATION A
+      * ETE EFFECTIVEMENT POSTEE PAR GKMAJ001).
+       02C-CUMULE-OPERATION.
+           PERFORM 02G-CALCULE-MONTANT-SIGNE
+           PERFORM 02H-CHERCHE-OU-CREE-COMPTE
+
+           ADD 1            TO WS-CPT-NB-OPER-TAB(WS-CX)
+           ADD WS-MT-SIGNE  TO WS-CPT-ATTENDU-TAB(WS-CX)
+
+           INITIALIZE HIS-ZCMA
+           MOVE 'SEL'       TO HIS-FONCTION
+           MOVE F1-COMPTE   TO HIS-COMPTE
+           MOVE F1-REF-OPER TO HIS-REF-OPER
+           CALL 'MAHIS' USING HIS-ZCMA
+           IF HIS-CODRET = '04'
+              ADD WS-MT-SIGNE TO WS-CPT-REEL-TAB(WS-CX)
+           END-IF
+           .
+
+      * SENS (DEBIT/CREDIT) VIA TBHOP (MAOPE) ET CONVERSION DEVISE VIA
+      * TBDEV (MADEV) : MEME FORMULE QUE MFMAJCPT (COURS VENTE AU
+      * DEBIT, COURS ACHAT AU CREDIT). UN CODE OPERATION OU DEVISE
+      * INCONNU NE PEUT PAS ETRE VALORISE ET EST CUMULE A ZERO, LE
+      * REJET CORRESPONDANT AYANT DEJA ETE TRACE PAR GKMAJ001.
+       02G-CALCULE-MONTANT-SIGNE.
+           MOVE 0 TO WS-MT-SIGNE
+
+           INITIALIZE OPE-ZCMA
+           MOVE 'SEL'          TO OPE-FONCTION
+           MOVE F1-CODE-OPER   TO OPE-CODE-OPER
+           CALL 'MAOPE' USING OPE-ZCMA
+
+           INITIALIZE DEV-ZCMA
+           MOVE 'SEL'          TO DEV-FONCTION
+           MOVE F1-CODE-DEV    TO DEV-CODE-DEV
+           CALL 'MADEV' USING DEV-ZCMA
+
+           IF OPE-CODRET = '00' AND DEV-CODRET = '00'
+              IF OPE-SENS = 'D'
+                 COMPUTE WS-MT-SIGNE =
+                         0 - (DEV-MTVENTE * F1-MONTANT-OPER)
+              ELSE
+                 COMPUTE WS-MT-SIGNE =
+                         DEV-MTACHAT * F1-MONTANT-OPER
+              END-IF
+           END-IF
+           .
+
+      * RECHERCHE LINEAIRE DE COMPTE DANS LA TABLE ; A DEFAUT, UNE
+      * NOUVELLE ENTREE EST CREEE EN FIN DE TABLE (WS-NB-COMPTES BORNE
+      * A 5000 COMPTES DISTINCTS PAR RUN).
+       02H-CHERCHE-OU-CREE-COMPTE.
+           MOVE 'N' TO WS-TROUVE-SW
+           PERFORM VARYING WS-CX FROM 1 BY 1
+                   UNTIL WS-CX > WS-NB-COMPTES
+              IF WS-CPT-COMPTE-TAB(WS-CX) = F1-COMPTE
+                 SET WS-CPT-TROUVE TO TRUE
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+
+           IF NOT WS-CPT-TROUVE
+              ADD 1 TO WS-NB-COMPTES
+              MOVE WS-NB-COMPTES        TO WS-CX
+              MOVE F1-COMPTE            TO WS-CPT-COMPTE-TAB(WS-CX)
+              MOVE 0                    TO WS-CPT-NB-OPER-TAB(WS-CX)
+              MOVE 0                    TO WS-CPT-ATTENDU-TAB(WS-CX)
+              MOVE 0                    TO WS-CPT-REEL-TAB(WS-CX)
+           END-IF
+           .
+
+      * UN COMPTE EST EN ECART DES QUE LE MONTANT ATTENDU ET LE
+      * MONTANT REELLEMENT HISTORISE DIVERGENT.
+       02D-CALCULE-ECARTS.
+           MOVE 0 TO WS-NB-ECARTS
+           PERFORM VARYING WS-CX FROM 1 BY 1
+                   UNTIL WS-CX > WS-NB-COMPTES
+              IF WS-CPT-ATTENDU-TAB(WS-CX) NOT = WS-CPT-REEL-TAB(WS-CX)
+                 ADD 1 TO WS-NB-ECARTS
+              END-IF
+           END-PERFORM
+           .
+
+       02E-ECRIT-DETAIL-RECON.
+           PERFORM VARYING WS-CX FROM 1 BY 1
+                   UNTIL WS-CX > WS-NB-COMPTES
+              MOVE '10'                    TO RC-TYPE-10
+              MOVE WS-CPT-COMPTE-TAB(WS-CX)  TO RC-COMPTE-10
+              MOVE WS-CPT-NB-OPER-TAB(WS-CX) TO RC-NB-OPER-10
+              MOVE WS-CPT-ATTENDU-TAB(WS-CX) TO RC-MT-ATTENDU-10
+              MOVE WS-CPT-REEL-TAB(WS-CX)    TO RC-MT-REEL-10
+              COMPUTE RC-MT-ECART-10 =
+                      WS-CPT-ATTENDU-TAB(WS-CX)
+                    - WS-CPT-REEL-TAB(WS-CX)
+              WRITE RECON-ENREG FROM RC-ENREG-10
+           END-PERFORM
+           .
+
+       02F-ECRIT-TRAILER-RECON.
+           MOVE '99'          TO RC-TYPE-99
+           MOVE WS-NB-COMPTES TO RC-NB-COMPTES-99
+           MOVE WS-NB-ECARTS  TO RC-NB-ECARTS-99
+           WRITE RECON-ENREG FROM RC-ENREG-99
+           .
