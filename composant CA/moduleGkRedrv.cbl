@@ -0,0 +1,120 @@
+      *********************************************************
+      * PROGRAM NAME:  GKREDRV                                *
+      * PROGRAM OBJET :JOB DE REDRIVE : RECONSTITUE, A PARTIR *
+      *                DU FICHIER DE REJETS CORRIGE PAR       *
+      *                L'EXPLOITATION, UN FICHIER FLUX PRET   *
+      *                A ETRE REPASSE DANS GKMAJ001           *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - REDRIVE DES REJETS         *
+      *                  CORRIGES VERS GKMAJ001                *
+      * 09/08/26 SOUAD   TRAILER '99' RECONSTRUIT A PARTIR DES  *
+      *          ENREGISTREMENTS REELLEMENT REPASSES, PLUTOT    *
+      *          QUE RECOPIE DU TRAILER DE REJETS D'ORIGINE     *
+      *                                                       *
+      *********************************************************
+
+       ID DIVISION.
+       PROGRAM-ID. GKREDRV.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FICHIER DE REJETS, CORRIGE PAR L'EXPLOITATION APRES LE
+      *    PASSAGE INITIAL DE GKMAJ001
+            SELECT REJETSIN ASSIGN TO DDREJIN
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-REJIN.
+
+      *    FICHIER FLUX RECONSTITUE, PRET A ETRE REPASSE COMME
+      *    ENTREE (DDINT) D'UNE NOUVELLE EXECUTION DE GKMAJ001
+            SELECT FLUXOUT ASSIGN TO DDFLXOUT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FLXOUT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD REJETSIN.
+       01 REJETSIN-ENREG PIC X(116).
+
+       FD FLUXOUT.
+       01 FLUXOUT-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CREJETS REPLACING ==()== BY ==RJ==.
+       COPY CFLUX   REPLACING ==()== BY ==F1==.
+
+       01 WS-COMPTEURS.
+         05 WS-NB-REDRIVE  PIC 9(06) VALUE 0.
+         05 WS-MT-REDRIVE  PIC 9(11)V99 VALUE 0.
+
+       01 WS-FS-REJIN  PIC X(02).
+         88 FS-REJIN-OK       VALUE '00'.
+         88 FS-REJIN-FIN      VALUE '10'.
+
+       01 WS-FS-FLXOUT PIC X(02).
+         88 FS-FLXOUT-OK      VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 000-BEGIN.
+           PERFORM 100-TRT UNTIL FS-REJIN-FIN.
+           PERFORM 900-FIN.
+
+       000-BEGIN.
+           OPEN INPUT  REJETSIN.
+           OPEN OUTPUT FLUXOUT.
+           PERFORM 110-LEC.
+           .
+
+      * SEULS LES TYPES '00', '10' ET '99' SONT REPASSES, DANS LEUR
+      * MISE EN FORME FLUX D'ORIGINE ; LE MOTIF ET LE SQLCODE DE
+      * REJET, PROPRES AU FICHIER DE REJETS, NE SONT PAS REPRIS. LE
+      * TRAILER '99' EST RECONSTRUIT A PARTIR DE CE QUI EST REELLEMENT
+      * REECRIT (WS-NB-REDRIVE/WS-MT-REDRIVE), ET NON RECOPIE DEPUIS LE
+      * TRAILER DU FICHIER DE REJETS D'ORIGINE, POUR RESTER COHERENT
+      * AVEC LE CONTROLE 00/99 REFAIT PAR GKMAJ001 (02D-CONTROLE-LOT)
+      * SUR LE FICHIER RECONSTITUE.
+       100-TRT.
+           EVALUATE RJ-TYPE
+              WHEN '00'
+                 MOVE RJ-ENREG-00 TO FLUXOUT-ENREG
+                 WRITE FLUXOUT-ENREG
+              WHEN '10'
+                 MOVE RJ-10-F1 TO FLUXOUT-ENREG
+                 WRITE FLUXOUT-ENREG
+                 MOVE RJ-10-F1 TO F1-ENREG-00
+                 ADD 1 TO WS-NB-REDRIVE
+                 ADD F1-MONTANT-OPER TO WS-MT-REDRIVE
+              WHEN '99'
+                 MOVE '99'          TO F1-TYPE-99
+                 MOVE WS-NB-REDRIVE TO F1-NB-OPERATIONS
+                 MOVE WS-MT-REDRIVE TO F1-MT-GLOBAL
+                 WRITE FLUXOUT-ENREG FROM F1-ENREG-99
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
+           PERFORM 110-LEC
+           .
+
+       110-LEC.
+           READ REJETSIN INTO RJ-ENREG
+              AT END SET FS-REJIN-FIN TO TRUE
+           END-READ
+           .
+
+       900-FIN.
+           CLOSE REJETSIN
+           CLOSE FLUXOUT
+           DISPLAY '**********************************'
+           DISPLAY '**********GKREDRV FIN*************'
+           DISPLAY '**********************************'
+           DISPLAY '* OPERATIONS REDRIVEES : ' WS-NB-REDRIVE
+           DISPLAY '* MONTANT REDRIVE      : ' WS-MT-REDRIVE
+           STOP RUN
+           .
