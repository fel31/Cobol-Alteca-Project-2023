@@ -0,0 +1,173 @@
+      *********************************************************
+      * PROGRAM NAME:  GKMERGE                                *
+      * PROGRAM OBJET :REVALIDATION, APRES TRAITEMENT PARALLELE*
+      *                DES FICHIERS ECLATES PAR GKSPLIT, DES   *
+      *                TOTAUX DE CHAQUE ORIGINE ET DU TOTAL    *
+      *                COMBINE PAR RAPPORT AU TRAILER '99'     *
+      *                D'ORIGINE DE CHAQUE LOT                 *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - REVALIDATION APRES         *
+      *          ECLATEMENT/TRAITEMENT PARALLELE (GKSPLIT)     *
+      *                                                       *
+      *********************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GKMERGE.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    LISTE DES FICHIERS ECLATES ET DE LEURS TOTAUX ATTENDUS,
+      *    PRODUITE PAR GKSPLIT
+            SELECT DLISTESPLIT ASSIGN TO DLISTESPLIT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-LISTE.
+
+      *    FICHIER FLUX ECLATE COURANT, REOUVERT PAR ORIGINE POUR EN
+      *    RELIRE LE TRAILER '99'
+            SELECT DFLUXSPLIT ASSIGN TO WS-DSN-COURANT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FLUX.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DLISTESPLIT.
+       01 LISTE-ENREG PIC X(104).
+
+       FD DFLUXSPLIT.
+       01 FLUXSPLIT-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CFLUX  REPLACING ==()== BY ==F1==.
+       COPY CSPLIT REPLACING ==()== BY ==SP==.
+
+       01 WS-DSN-COURANT PIC X(80).
+
+       01 WS-COMPTEURS.
+         05 WS-NB-FICHIERS-LUS  PIC 9(03) VALUE 0.
+         05 WS-NB-OPE-REEL      PIC 9(09) VALUE 0.
+         05 WS-MT-GLOBAL-REEL   PIC 9(11)V99 VALUE 0.
+
+       01 WS-ERR-ECARTS.
+         05 WS-ERR-ECART-ORIGINE PIC 9(03) VALUE 0.
+         05 WS-ERR-ECART-TOTAL   PIC 9(01) VALUE 0.
+
+       01 WS-FS-LISTE PIC X(02).
+         88 FS-LISTE-OK       VALUE '00'.
+         88 FS-LISTE-FIN      VALUE '10'.
+
+       01 WS-FS-FLUX  PIC X(02).
+         88 FS-FLUX-OK        VALUE '00'.
+         88 FS-FLUX-FIN       VALUE '10'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 000-BEGIN.
+           PERFORM 100-REVALIDE-LISTE.
+           PERFORM 900-FIN.
+
+       000-BEGIN.
+           INITIALIZE WS-COMPTEURS.
+           INITIALIZE WS-ERR-ECARTS.
+           OPEN INPUT DLISTESPLIT
+           .
+
+      * PARCOURS DE LA LISTE PRODUITE PAR GKSPLIT : CHAQUE LIGNE '10'
+      * EST UN FICHIER ECLATE A REVALIDER (110-REVALIDE-FICHIER) ; LA
+      * LIGNE '99' PORTE LE TOTAL COMBINE ATTENDU, CONTROLE UNE FOIS
+      * TOUS LES FICHIERS RELUS.
+       100-REVALIDE-LISTE.
+           READ DLISTESPLIT INTO SP-ENREG-10
+              AT END SET FS-LISTE-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FS-LISTE-FIN
+              IF SP-TYPE-10 = '10'
+                 PERFORM 110-REVALIDE-FICHIER
+              ELSE
+                 IF SP-TYPE-10 = '99'
+                    PERFORM 120-CONTROLE-TOTAL-COMBINE
+                 END-IF
+              END-IF
+
+              READ DLISTESPLIT INTO SP-ENREG-10
+                 AT END SET FS-LISTE-FIN TO TRUE
+              END-READ
+           END-PERFORM
+           .
+
+      * RELECTURE DU FICHIER ECLATE DE L'ORIGINE COURANTE JUSQU'A SON
+      * PROPRE TRAILER '99', ET CONTROLE DE CE TRAILER PAR RAPPORT AUX
+      * TOTAUX ATTENDUS PORTES PAR LA LIGNE DE LISTE (LES MEMES QUE
+      * CEUX QUE GKSPLIT AVAIT LUS EN ECLATANT LE FICHIER CONSOLIDE) :
+      * UN ECART SIGNALE UNE PERTE OU UNE ALTERATION SURVENUE ENTRE
+      * L'ECLATEMENT ET CETTE REVALIDATION.
+       110-REVALIDE-FICHIER.
+           MOVE SP-DSN TO WS-DSN-COURANT
+           OPEN INPUT DFLUXSPLIT
+           IF NOT FS-FLUX-OK
+              ADD 1 TO WS-ERR-ECART-ORIGINE
+              DISPLAY 'GKMERGE - OUVERTURE IMPOSSIBLE : ' WS-DSN-COURANT
+           ELSE
+              PERFORM 111-LIT-JUSQUAU-TRAILER
+              CLOSE DFLUXSPLIT
+
+              IF F1-NB-OPERATIONS NOT = SP-NB-OPERATIONS
+              OR F1-MT-GLOBAL     NOT = SP-MT-GLOBAL
+                 ADD 1 TO WS-ERR-ECART-ORIGINE
+                 DISPLAY 'GKMERGE - ECART SUR ' WS-DSN-COURANT
+                         ' ORIGINE ' SP-ORIGINE
+              ELSE
+                 ADD 1 TO WS-NB-FICHIERS-LUS
+                 ADD F1-NB-OPERATIONS TO WS-NB-OPE-REEL
+                 ADD F1-MT-GLOBAL     TO WS-MT-GLOBAL-REEL
+              END-IF
+           END-IF
+           .
+
+       111-LIT-JUSQUAU-TRAILER.
+           READ DFLUXSPLIT INTO F1-ENREG-00
+              AT END SET FS-FLUX-FIN TO TRUE
+           END-READ
+           PERFORM UNTIL FS-FLUX-FIN OR F1-TYPE-00 = '99'
+              READ DFLUXSPLIT INTO F1-ENREG-00
+                 AT END SET FS-FLUX-FIN TO TRUE
+              END-READ
+           END-PERFORM
+           .
+
+      * CONTROLE DU TOTAL COMBINE : LA SOMME DES TRAILERS REELLEMENT
+      * RELUS SUR CHAQUE FICHIER ECLATE DOIT RETROUVER LE TOTAL PORTE
+      * PAR LE TRAILER '99' DE LA LISTE (LUI-MEME LA SOMME DES MEMES
+      * TRAILERS AU MOMENT DE L'ECLATEMENT).
+       120-CONTROLE-TOTAL-COMBINE.
+           IF WS-NB-OPE-REEL    NOT = SP-NB-OPE-TOTAL
+           OR WS-MT-GLOBAL-REEL NOT = SP-MT-GLOBAL-TOTAL
+              MOVE 1 TO WS-ERR-ECART-TOTAL
+              DISPLAY 'GKMERGE - ECART SUR LE TOTAL COMBINE'
+           END-IF
+           .
+
+       900-FIN.
+           CLOSE DLISTESPLIT
+
+           DISPLAY '**********************************'
+           DISPLAY '************GKMERGE FIN***********'
+           DISPLAY '**********************************'
+           DISPLAY '* FICHIERS REVALIDES  : ' WS-NB-FICHIERS-LUS
+           DISPLAY '* OPERATIONS TOTALES  : ' WS-NB-OPE-REEL
+           DISPLAY '* MONTANT TOTAL       : ' WS-MT-GLOBAL-REEL
+           DISPLAY '* ORIGINES EN ECART   : ' WS-ERR-ECART-ORIGINE
+           DISPLAY '**********************************'
+
+           IF WS-ERR-ECART-ORIGINE NOT = 0 OR WS-ERR-ECART-TOTAL NOT = 0
+              MOVE 40 TO RETURN-CODE
+           END-IF
+
+           STOP RUN
+           .
