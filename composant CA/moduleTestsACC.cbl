@@ -1,103 +1,278 @@
-      *********************************************************
-      * PROGRAM NAME:  TESTSACC                               *
-      * PROGRAM OBJET :TESTS ACCESSEURS                       *
-      *                TESTS DU  CRUD DE CHAQUE TABLE         *
-      *                APPEL DES ACCESSEURS METIERS           *
-      * ORIGINAL AUTHOR: SOUAD                                *
-      *                                                       *
-      * MAINTENENCE LOG                                       *
-      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
-      * --------- ------------  ----------------------------- *
-      * 11/01/23 SOUAD   CREATED FOR COBOL CLASS              *
-      *                                                       *
-      *********************************************************
-
-       ID DIVISION.
-       PROGRAM-ID. TESTSACC.
-       AUTHOR. SOUAD.
-       DATE-WRITTEN. 11/01/23.
-       DATE-COMPILED. 11/01/23.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       COPY COPYFUNC REPLACING ==()== BY ==CPT==.
-       COPY COPYFUNC REPLACING ==()== BY ==HIS==.
-       COPY COPYFUNC REPLACING ==()== BY ==DEV==.
-       COPY COPYFUNC REPLACING ==()== BY ==HOP==.
-
-       PROCEDURE DIVISION.
-                  PERFORM 01-TEST.
-                  PERFORM 02-END-PGM.
-
-       01-TESTS.
-                  PERFORM 01A-TBCPT.
-                  PERFORM 01B-TBHIS.
-                  PERFORM 01C-TBDEV.
-                  PERFORM 01D-TBHOP.
-
-       02-END-PGM.
-           DISPLAY 'CODE RETOUR  ---->   ' CPT-RETOUR
-
-           STOP RUN
-           .
-
-
-       01A-TBCPT.
-
-CPTIN * TEST INSERTION CHAMPS DANS LA TABLE TBCPT
-             MOVE 'INS' TO CPT-FONCTION.
-             MOVE '11200500010' TO  CPT-COMPTE.
-             MOVE    'SOUAD'    TO CPT-NOM.
-             MOVE 1500 TO CPT-SOLDE.
-             MOVE '2023-01-11' TO CPT-DDMVT.
-             MOVE '2023-01-11' TO CPT-DDMAJ.
-             MOVE '15.00.00'   TO CPT-HDMAJ.
-           CALL 'MOD1'     USING CPT-ZCMA.
-
-CPTSL * TEST SELECTION CHAMPS ID N° 1120060001
-             MOVE 'SEL' TO CPT-FONCTION.
-             MOVE '11200600010' TO CPT-COMPTE.
-           CALL 'MOD1'     USING CPT-ZCMA.
-             DISPLAY 'SELECT COMPTE ' CPT-DONNEES.
-
-CPTUP * TEST MISE A JOUR CHAMPS ID N° 11200000020
-             DISPLAY 'PAS ENCORE FAIT MISE A JOUR '
-             MOVE 'UPD'TO CPT-FONCTION.
-             MOVE '11200000020' TO CPT-COMPTE.
-             MOVE 'JULIEN' TO CPT-NOM.
-             MOVE 1999 TO CPT-SOLDE.
-             MOVE '2023-01-09' TO CPT-DDMVT.
-             MOVE '17.00.00'   TO CPT-DDMAJ.
-             MOVE '15.00.00'   TO CPT-HDMAJ.
-             .
-
-CPTDE * TEST SUPRESSION CHAMPS ID N° 11200000020
-             DISPLAY 'PAS ENCORE FAIT MISE A JOUR '
-             .
-
-       01B-TBHIS.
-HISIN *INSERTION CHAMPS
-HISUP *MODIFICATION CHAMPS ID N°
-HISDE *SUPPRESSION  CHAMPS ID N°
-HISSL *AFFICHAGE    CHAMPS ID N°
-             DISPLAY 'COUCOU DE TBHIP'
-             .
-
-       01C-TBDEV.
-DEVIN *INSERTION CHAMPS
-DEVUP *MODIFICATION CHAMPS ID N°
-DEVDE *SUPPRESSION  CHAMPS ID N°
-DEVSL *AFFICHAGE    CHAMPS ID N°
-             DISPLAY 'COUCOU DE TBDEV'
-             .
-
-       01D-TBHOP.
-HOPIN *INSERTION CHAMPS
-HOPUP *MODIFICATION CHAMPS ID N°
-HOPDE *SUPPRESSION  CHAMPS ID N°
-HOPSL *AFFICHAGE    CHAMPS ID N°
-             DISPLAY 'COUCOU DE TBHOP'
-             .
-
+      *********************************************************
+      * PROGRAM NAME:  TESTSACC                               *
+      * PROGRAM OBJET :TESTS ACCESSEURS                       *
+      *                TESTS DU  CRUD DE CHAQUE TABLE         *
+      *                APPEL DES ACCESSEURS METIERS           *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 11/01/23 SOUAD   CREATED FOR COBOL CLASS              *
+      * 09/08/26 SOUAD   CHAQUE TABLE (TBCPT, TBHIS, TBDEV,    *
+      *          TBHOP) EST DESORMAIS REELLEMENT TESTEE EN     *
+      *          INS/SEL/UPD/DEL VIA SON ACCESSEUR (LES         *
+      *          COPY COPYFUNC INEXISTANTS ET L'APPEL A UN     *
+      *          PROGRAMME 'MOD1' INEXISTANT ONT ETE CORRIGES) *
+      * 09/08/26 SOUAD   CHAQUE RESULTAT EST DESORMAIS COMPARE *
+      *          A LA VALEUR ATTENDUE VIA ASSERT-EQUAL/        *
+      *          ASSERT-EQUAL-STR (MEME CONVENTION QUE LES     *
+      *          TESTS MFMAJCPT), AVEC UN BILAN REUSSITE/ECHEC *
+      *          REEL EN 02-END-PGM, A LA PLACE DES DISPLAY    *
+      *          BRUTS DU RESULTAT                             *
+      *                                                       *
+      *********************************************************
+
+       ID DIVISION.
+       PROGRAM-ID. TESTSACC.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 11/01/23.
+       DATE-COMPILED. 11/01/23.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY CPTFUNC.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+       COPY ZADEV   REPLACING ==()== BY ==DEV==.
+       COPY ZAOPE   REPLACING ==()== BY ==OPE==.
+
+      * BILAN DES ASSERTIONS, MEME CONVENTION QUE LES TESTS MFMAJCPT
+      * (UnitTest.cbl / ASSERT-EQUAL.cbl) : UN COMPTEUR PARTAGE PAR
+      * TOUTES LES ASSERTIONS DU PROGRAMME, REPORTE A 02-END-PGM.
+       01  WS-TEST-CONTEXT.
+         05 WS-TESTS-RUN       PIC 9(2) VALUE ZEROES.
+         05 WS-PASSES          PIC 9(2) VALUE ZEROES.
+         05 WS-FAILURES        PIC 9(2) VALUE ZEROES.
+
+       01 WS-ASSERT-NOM        PIC X(30).
+       01 WS-ASSERT-EXPECTED-N PIC 9(4)V9(3).
+       01 WS-ASSERT-ACTUAL-N   PIC 9(4)V9(3).
+       01 WS-ASSERT-EXPECTED-X PIC X(30).
+       01 WS-ASSERT-ACTUAL-X   PIC X(30).
+
+       PROCEDURE DIVISION.
+                  PERFORM 01-TESTS.
+                  PERFORM 02-END-PGM.
+
+       01-TESTS.
+                  PERFORM 01A-TBCPT.
+                  PERFORM 01B-TBHIS.
+                  PERFORM 01C-TBDEV.
+                  PERFORM 01D-TBHOP.
+
+       02-END-PGM.
+           DISPLAY '**********************************'
+           DISPLAY '**********TESTSACC BILAN**********'
+           DISPLAY '**********************************'
+           DISPLAY '* TESTS EXECUTES      : ' WS-TESTS-RUN
+           DISPLAY '* TESTS REUSSIS       : ' WS-PASSES
+           DISPLAY '* TESTS EN ECHEC      : ' WS-FAILURES
+           DISPLAY '**********************************'
+
+           STOP RUN
+           .
+
+      * ASSERTION SUR UN CHAMP NUMERIQUE (MONTANT, SOLDE...), VIA
+      * ASSERT-EQUAL (UnitTests/ASSERT-EQUAL.cbl).
+       09A-ASSERT-EQUAL.
+           CALL 'ASSERT-EQUAL' USING WS-TEST-CONTEXT, WS-ASSERT-NOM,
+                   WS-ASSERT-EXPECTED-N, WS-ASSERT-ACTUAL-N
+           .
+
+      * ASSERTION SUR UN CHAMP ALPHANUMERIQUE (CODRET, NOM, LIBELLE...),
+      * VIA ASSERT-EQUAL-STR (UnitTests/ASSERT-EQUAL-STR.cbl), MEME
+      * CONVENTION QU'ASSERT-EQUAL MAIS POUR DES CHAINES.
+       09B-ASSERT-EQUAL-STR.
+           CALL 'ASSERT-EQUAL-STR' USING WS-TEST-CONTEXT, WS-ASSERT-NOM,
+                   WS-ASSERT-EXPECTED-X, WS-ASSERT-ACTUAL-X
+           .
+
+      * INS/SEL/UPD/DEL SUR TBCPT VIA MACPT.
+       01A-TBCPT.
+
+CPTIN * TEST INSERTION CHAMPS DANS LA TABLE TBCPT
+             MOVE 'INS' TO CPT-FONCTION.
+             MOVE '11200500010' TO  CPT-COMPTE.
+             MOVE    'SOUAD'    TO CPT-NOM.
+             MOVE 1500 TO CPT-SOLDE.
+             MOVE '2023-01-11' TO CPT-DDMVT.
+             MOVE '2023-01-11' TO CPT-DDMAJ.
+             MOVE '15.00.00'   TO CPT-HDMAJ.
+             MOVE 'A'          TO CPT-STATUT.
+           CALL 'MACPT'    USING CPT-ZCMA.
+             MOVE 'TBCPT INS CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE CPT-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+CPTSL * TEST SELECTION CHAMPS ID N° 11200500010
+             MOVE 'SEL' TO CPT-FONCTION.
+             MOVE '11200500010' TO CPT-COMPTE.
+           CALL 'MACPT'    USING CPT-ZCMA.
+             MOVE 'TBCPT SEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE CPT-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+             MOVE 'TBCPT SEL NOM'    TO WS-ASSERT-NOM
+             MOVE 'SOUAD'            TO WS-ASSERT-EXPECTED-X
+             MOVE CPT-NOM            TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+             MOVE 'TBCPT SEL SOLDE'  TO WS-ASSERT-NOM
+             MOVE 1500               TO WS-ASSERT-EXPECTED-N
+             MOVE CPT-SOLDE          TO WS-ASSERT-ACTUAL-N
+             PERFORM 09A-ASSERT-EQUAL.
+
+CPTUP * TEST MISE A JOUR CHAMPS ID N° 11200500010
+             MOVE 'UPD' TO CPT-FONCTION.
+             MOVE 'JULIEN' TO CPT-NOM.
+             MOVE 1999 TO CPT-SOLDE.
+           CALL 'MACPT'    USING CPT-ZCMA.
+             MOVE 'TBCPT UPD CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE CPT-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+CPTDE * TEST SUPRESSION CHAMPS ID N° 11200500010
+             MOVE 'DEL' TO CPT-FONCTION.
+           CALL 'MACPT'    USING CPT-ZCMA.
+             MOVE 'TBCPT DEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE CPT-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+       01B-TBHIS.
+
+HISIN * TEST INSERTION CHAMPS DANS LA TABLE TBHIS
+             MOVE 'INS' TO HIS-FONCTION.
+             MOVE '11200500010' TO HIS-COMPTE.
+             MOVE 'REF0000001'  TO HIS-REF-OPER.
+             MOVE 'VIR'         TO HIS-CODE-OPER.
+             MOVE 100.00        TO HIS-MONTANT.
+             MOVE '2023-01-11'  TO HIS-DATE-OPER.
+           CALL 'MAHIS'    USING HIS-ZCMA.
+             MOVE 'TBHIS INS CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE HIS-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+HISSL * TEST SELECTION (CONTROLE D'IDEMPOTENCE) ID N° 11200500010
+             MOVE 'SEL' TO HIS-FONCTION.
+           CALL 'MAHIS'    USING HIS-ZCMA.
+             MOVE 'TBHIS SEL CODRET' TO WS-ASSERT-NOM
+             MOVE '04'               TO WS-ASSERT-EXPECTED-X
+             MOVE HIS-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+HISUP * TEST MODIFICATION CHAMPS ID N° 11200500010
+             MOVE 'UPD' TO HIS-FONCTION.
+             MOVE 200.00 TO HIS-MONTANT.
+           CALL 'MAHIS'    USING HIS-ZCMA.
+             MOVE 'TBHIS UPD CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE HIS-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+HISDE * TEST SUPPRESSION CHAMPS ID N° 11200500010
+             MOVE 'DEL' TO HIS-FONCTION.
+           CALL 'MAHIS'    USING HIS-ZCMA.
+             MOVE 'TBHIS DEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE HIS-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+       01C-TBDEV.
+
+DEVIN * TEST INSERTION CHAMPS DANS LA TABLE TBDEV
+             MOVE 'INS' TO DEV-FONCTION.
+             MOVE 'USD' TO DEV-CODE-DEV.
+             MOVE 'DOLLAR US' TO DEV-LIBELLE.
+             MOVE 0.9100 TO DEV-MTACHAT.
+             MOVE 0.9300 TO DEV-MTVENTE.
+           CALL 'MADEV'    USING DEV-ZCMA.
+             MOVE 'TBDEV INS CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE DEV-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+DEVSL * TEST SELECTION CHAMPS ID N° USD
+             MOVE 'SEL' TO DEV-FONCTION.
+           CALL 'MADEV'    USING DEV-ZCMA.
+             MOVE 'TBDEV SEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE DEV-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+             MOVE 'TBDEV SEL LIBELLE' TO WS-ASSERT-NOM
+             MOVE 'DOLLAR US'         TO WS-ASSERT-EXPECTED-X
+             MOVE DEV-LIBELLE         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+             MOVE 'TBDEV SEL MTACHAT' TO WS-ASSERT-NOM
+             MOVE 0.910               TO WS-ASSERT-EXPECTED-N
+             MOVE DEV-MTACHAT         TO WS-ASSERT-ACTUAL-N
+             PERFORM 09A-ASSERT-EQUAL.
+
+DEVUP * TEST MODIFICATION CHAMPS ID N° USD
+             MOVE 'UPD' TO DEV-FONCTION.
+             MOVE 0.9200 TO DEV-MTACHAT.
+             MOVE 0.9400 TO DEV-MTVENTE.
+           CALL 'MADEV'    USING DEV-ZCMA.
+             MOVE 'TBDEV UPD CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE DEV-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+DEVDE * TEST SUPPRESSION CHAMPS ID N° USD
+             MOVE 'DEL' TO DEV-FONCTION.
+           CALL 'MADEV'    USING DEV-ZCMA.
+             MOVE 'TBDEV DEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE DEV-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+       01D-TBHOP.
+
+HOPIN * TEST INSERTION CHAMPS DANS LA TABLE TBHOP
+             MOVE 'INS' TO OPE-FONCTION.
+             MOVE 'TST' TO OPE-CODE-OPER.
+             MOVE 'CODE DE TEST' TO OPE-LIBELLE.
+             MOVE 'D'   TO OPE-SENS.
+             MOVE '10000000099' TO OPE-COMPTE-GL.
+           CALL 'MAOPE'    USING OPE-ZCMA.
+             MOVE 'TBHOP INS CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE OPE-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+HOPSL * TEST SELECTION CHAMPS ID N° TST
+             MOVE 'SEL' TO OPE-FONCTION.
+           CALL 'MAOPE'    USING OPE-ZCMA.
+             MOVE 'TBHOP SEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE OPE-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+             MOVE 'TBHOP SEL SENS'      TO WS-ASSERT-NOM
+             MOVE 'D'                   TO WS-ASSERT-EXPECTED-X
+             MOVE OPE-SENS               TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+             MOVE 'TBHOP SEL COMPTE GL'  TO WS-ASSERT-NOM
+             MOVE '10000000099'         TO WS-ASSERT-EXPECTED-X
+             MOVE OPE-COMPTE-GL          TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+HOPUP * TEST MODIFICATION CHAMPS ID N° TST
+             MOVE 'UPD' TO OPE-FONCTION.
+             MOVE 'C'   TO OPE-SENS.
+           CALL 'MAOPE'    USING OPE-ZCMA.
+             MOVE 'TBHOP UPD CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE OPE-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
+
+HOPDE * TEST SUPPRESSION CHAMPS ID N° TST
+             MOVE 'DEL' TO OPE-FONCTION.
+           CALL 'MAOPE'    USING OPE-ZCMA.
+             MOVE 'TBHOP DEL CODRET' TO WS-ASSERT-NOM
+             MOVE '00'               TO WS-ASSERT-EXPECTED-X
+             MOVE OPE-CODRET         TO WS-ASSERT-ACTUAL-X
+             PERFORM 09B-ASSERT-EQUAL-STR.
