@@ -1,108 +1,659 @@
-      *********************************************************
-      * PROGRAM NAME:  GKMAJ001                               *
-      * PROGRAM OBJET :COUCHE APPLICATIVE, CHAINE MISE A JOUR *
-      *                CONTROLE CONTENU DU FICHIER SEQ FLUX   *
-      *                DEBUT MISE A JOUR DES TABLES           *
-      *                APPEL DU MODULE MFMAJCPT               *
-      * ORIGINAL AUTHOR: SOUAD                                *
-      *                                                       *
-      * MAINTENENCE LOG                                       *
-      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
-      * --------- ------------  ----------------------------- *
-      * 13/01/12 SOUAD   CREATED FOR COBOL CLASS              *
-      *                                                       *
-      *********************************************************
-
-       ID DIVISION.
-       PROGRAM-ID. GKMAJ001.
-       AUTHOR. SOUAD.
-       DATE-WRITTEN. 13/01/23.
-       DATE-COMPILED. 13/01/23.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-            SELECT FLUXRECORDS ASSIGN TO DDINT
-            ORGANIZATION IS SEQUENTIAL
-            FILE STATUS IS WS-FS-FLUX.
-
-            SELECT REJETSRECORDS ASSIGN DDOUT
-            ORGANIZATION IS SEQUENTIAL
-            FILE STATUS IS WS-FS-REJETS.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD FLUXRECORDS.
-       01 FLUX-ENREG  PIC X(80).
-
-       FD REJETRECORDS.
-       01 REJETS-ENREG.
-        05 R-10-F1    PIC X(80).
-        05 R-MOTIF    PIC X(30).
-        05 R-SQLCODE  PIC -999.
-
-       WORKING-STORAGE SECTION.
-
-       COPY CFLUX REPLACING ==()== BY ==F1==.
-
-       01 WS-MT-GLOBAL PIC 9(11)V99.
-
-       01 WS-FS-FLUX   PIC X(02).
-         88 OPENINPTSUCCES-F  VALUE '00'.
-         88 ENDOFINPTFILE-F   VALUE '10'.
-
-       01 WS-FS-REJETS PIC X(02).
-         88 OPENINPTSUCCES-R  VALUE '00'.
-         88 ENDOFINPTFILE-R   VALUE '10'.
-
-       PROCEDURE DIVISION.
-
-           PERFORM 01-BEGIN.
-           PERFORM 02-TREATMENT.
-           PERFORM 03-ENGPGM.
-
-       01-BEGIN.
-           OPEN INPUT FLUXRECORDS.
-           OPEN OUTPUT REJETRECORDS.
-
-       02-TREATMENT.
-           PERFORM 02A-READ-FILES.
-           PERFORM 02B-ALGO UNTIL ENDOFINPTFILE-F.
-
-       03-ENDPGM.
-           CLOSE FLUXRECORDS, REJETRECORDS
-           STOP RUN
-           .
-
-PARAT ******** PARAGRAPHS TREATMENT   ******************************
-
-       02A-READ-FILES.
-            READ FLUXRECORDS
-            .
-
-       02B-ALGO.
-           IF F1-ENREG-00 = '10'
-              PERFORM ALIM-ZFMAJCPT
-              CALL 'MFMAJCPT' USING FLUX-ENREG
-
-              IF ZF-CODRET NOT = '00'
-                 PERFORM ECRITURE-REJETS
-              END-IF
-
-           END-IF
-
-           PERFORM 02A-READ-FILES
-           .
-
-       ALIM-ZFMAJCPT.
-           MOVE FLUX-ENREG  TO ZF-MAJCPT
-           .
-
-       ECRITURE-REJETS.
-           WRITE R-10-F1 FROM F1-ENREG-10
-           WRITE R-MOTIF FROM ZF-LIBRET
-           WRITE R-SQLCODE FROM ZF-SQLCODE
-           .
-
+      *********************************************************
+      * PROGRAM NAME:  GKMAJ001                               *
+      * PROGRAM OBJET :COUCHE APPLICATIVE, CHAINE MISE A JOUR *
+      *                CONTROLE CONTENU DU FICHIER SEQ FLUX   *
+      *                DEBUT MISE A JOUR DES TABLES           *
+      *                APPEL DU MODULE MFMAJCPT               *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 13/01/12 SOUAD   CREATED FOR COBOL CLASS              *
+      * 09/08/26 SOUAD   HEADER/TRAILER SUR REJETSRECORDS ;   *
+      *          CORRECTION FD/SELECT ET APPEL MFMAJCPT       *
+      * 09/08/26 SOUAD   CHECKPOINT/REPRISE SUR PALIER, COMMIT*
+      *          DB2 ASSOCIE                                  *
+      * 09/08/26 SOUAD   MODE SIMULATION (CARTE PARM DRYRUN)  *
+      * 09/08/26 SOUAD   ALERTE OPERATOIRE SUR VOLUME DE       *
+      *          REJETS (SEUIL WS-SEUIL-REJETS)                *
+      * 09/08/26 SOUAD   COPIE INDEXEE DU FLUX (FLUXIDX) POUR   *
+      *          RETROUVER DIRECTEMENT UN REJET PAR COMPTE +   *
+      *          REF-OPER                                      *
+      * 09/08/26 SOUAD   FILTRAGE (SEUIL MONTANT + LISTE DE     *
+      *          SURVEILLANCE) AVANT MISE A JOUR TBCPT, MISE    *
+      *          EN ATTENTE SUR HOLDRECORDS                     *
+      * 09/08/26 SOUAD   EXTRACTION D'INTERFACE (INTERFRECORDS)  *
+      *          POUR LES SYSTEMES AVAL, UN ENREGISTREMENT PAR   *
+      *          OPERATION POSTEE (COMPTE, CODE OPER, REF,      *
+      *          NOUVEAU SOLDE VIA ZF-SOLDE)                    *
+      *                                                       *
+      *********************************************************
+
+       ID DIVISION.
+       PROGRAM-ID. GKMAJ001.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 13/01/23.
+       DATE-COMPILED. 13/01/23.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT FLUXRECORDS ASSIGN TO DDINT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FLUX.
+
+            SELECT REJETSRECORDS ASSIGN DDOUT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-REJETS.
+
+      *    UN REPERE PAR PALIER DE WS-CHKPT-PAS OPERATIONS '10' POSTEES,
+      *    POUR BORNER L'UNITE D'OEUVRE DB2 ET PERMETTRE UNE REPRISE
+      *    SANS REJOUER LES MISES A JOUR DEJA COMMITEES.
+            SELECT CHECKPOINT ASSIGN TO DCHKPT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-CHKPT.
+
+      *    COPIE INDEXEE DES ENREGISTREMENTS '10' DU FLUX, CONSTITUEE
+      *    AU FIL DE LA PASSE SEQUENTIELLE, POUR RETROUVER DIRECTEMENT
+      *    L'ENREGISTREMENT D'ORIGINE D'UN REJET PAR COMPTE + REF-OPER
+      *    SANS RE-BALAYER FLUXRECORDS.
+            SELECT FLUXIDX ASSIGN TO DFLUXIDX
+            ORGANIZATION IS INDEXED
+            ACCESS MODE IS SEQUENTIAL
+            RECORD KEY IS FX-CLE
+            FILE STATUS IS WS-FS-FLUXIDX.
+
+      *    OPERATIONS '10' MISES EN ATTENTE PAR LE FILTRAGE (SEUIL DE
+      *    MONTANT OU COMPTE SOUS SURVEILLANCE) POUR REVUE MANUELLE,
+      *    AU LIEU D'ETRE POSTEES DIRECTEMENT SUR TBCPT.
+            SELECT HOLDRECORDS ASSIGN TO DDHOLD
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-HOLD.
+
+      *    EXTRACTION D'INTERFACE, UN ENREGISTREMENT PAR OPERATION
+      *    EFFECTIVEMENT POSTEE SUR TBCPT (COMPTE, CODE OPERATION,
+      *    REFERENCE, NOUVEAU SOLDE), A DESTINATION DES SYSTEMES AVAL
+      *    (EDITIQUE DES RELEVES, CRM, CACHE DE SOLDE DE L'APPLICATION
+      *    MOBILE) QUI N'ONT AINSI PLUS BESOIN D'INTERROGER TBCPT.
+            SELECT INTERFRECORDS ASSIGN TO DDINTERF
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-INTERF.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FLUXRECORDS.
+       01 FLUX-ENREG  PIC X(80).
+
+      * ENREGISTREMENT DE REJET, ENCADRE D'UN EN-TETE '00' ET D'UN
+      * TRAILER '99' COMME LE FICHIER FLUX QUI L'ALIMENTE, DE SORTE
+      * QUE LE FICHIER DE REJETS SOIT LUI-MEME CONTROLABLE. LA MISE EN
+      * FORME EST PORTEE PAR CREJETS, PARTAGEE AVEC LE JOB DE REDRIVE.
+       FD REJETSRECORDS.
+       01 REJETS-ENREG PIC X(116).
+
+      * UN ENREGISTREMENT DE CHECKPOINT PAR PALIER DE WS-CHKPT-PAS
+      * ENREGISTREMENTS LUS ; LE DERNIER LU AU REDEMARRAGE DONNE LE
+      * POINT DE REPRISE (NB D'ENREGISTREMENTS A REPASSER + ETAT).
+       FD CHECKPOINT.
+       01 CKPT-ENREG.
+         05 CKPT-FS-LUS         PIC 9(09).
+         05 CKPT-CUR-ORIGINE    PIC X(03).
+         05 CKPT-LUS-10         PIC 9(06).
+         05 CKPT-MT-GLOBAL      PIC 9(11)V99.
+         05 CKPT-TOT-LUS-10     PIC 9(07).
+         05 CKPT-TOT-POSTES     PIC 9(07).
+         05 CKPT-NB-REJETS      PIC 9(06).
+         05 CKPT-MT-REJETS      PIC 9(11)V99.
+         05 CKPT-ERR-CTLKO      PIC 9(04).
+         05 CKPT-ERR-IDEMPOTENT PIC 9(04).
+         05 CKPT-NB-HOLD        PIC 9(06).
+         05 CKPT-MT-HOLD        PIC 9(11)V99.
+
+       FD FLUXIDX.
+       COPY CFLUXIDX REPLACING ==()== BY ==FX==.
+
+      * ENREGISTREMENT DE MISE EN ATTENTE, ENCADRE D'UN EN-TETE '00' ET
+      * D'UN TRAILER '99' SUR LE MEME MODELE QUE LE FICHIER DE REJETS.
+       FD HOLDRECORDS.
+       01 HOLD-ENREG PIC X(112).
+
+      * ENREGISTREMENT D'INTERFACE, ENCADRE D'UN EN-TETE '00' ET D'UN
+      * TRAILER '99' SUR LE MEME MODELE QUE LE FICHIER DE REJETS.
+       FD INTERFRECORDS.
+       01 INTERF-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFLUX REPLACING ==()== BY ==F1==.
+       COPY CREJETS REPLACING ==()== BY ==RJ==.
+       COPY CHOLD REPLACING ==()== BY ==HD==.
+       COPY CINTERF REPLACING ==()== BY ==IF==.
+       COPY ZFMAJCPT.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+
+       01 WS-MT-GLOBAL PIC 9(11)V99.
+       01 WS-CUR-ORIGINE PIC X(03).
+
+      * COMPTEURS DU LOT COURANT, POUR REVERIFIER EN PASS-THROUGH LE
+      * TRAILER '99' DE CHAQUE LOT MEME S'IL A DEJA ETE VALIDE PAR
+      * GKCTRL01 (NOTAMMENT LORSQUE LE FICHIER FLUX PROVIENT D'UNE
+      * REDRIVE ET N'A PAS RETRAVERSE LA COUCHE CONTROLE).
+       01 WS-CTL-COUNTERS.
+         05 WS-LUS-10   PIC 9(06).
+
+      * TOTAUX CUMULES SUR L'ENSEMBLE DU RUN, POUR LE BILAN DE FIN DE
+      * JOB (TOUS LOTS CONFONDUS).
+       01 WS-RUN-COUNTERS.
+         05 WS-TOT-LUS-10    PIC 9(07).
+         05 WS-TOT-POSTES    PIC 9(07).
+         05 WS-TOT-SIMULEES  PIC 9(07).
+
+       01 WS-REJET-COUNTERS.
+         05 WS-NB-REJETS  PIC 9(06).
+         05 WS-MT-REJETS  PIC 9(11)V99.
+
+       01 WS-HOLD-COUNTERS.
+         05 WS-NB-HOLD  PIC 9(06).
+         05 WS-MT-HOLD  PIC 9(11)V99.
+
+      * FILTRAGE AVANT MISE A JOUR TBCPT : TOUTE OPERATION '10' DONT LE
+      * MONTANT DEPASSE WS-SEUIL-SCREENING, OU DONT LE COMPTE FIGURE
+      * DANS LA LISTE DE SURVEILLANCE CI-DESSOUS, EST DEROUTEE VERS
+      * HOLDRECORDS POUR REVUE MANUELLE AU LIEU D'ETRE POSTEE. SEUIL ET
+      * LISTE SONT EN DUR ICI FAUTE DE TABLE OU DE PARAMETRE DEDIE ;
+      * LES FAIRE EVOLUER REVIENT A MODIFIER CES VALEURS.
+       01 WS-SEUIL-SCREENING PIC 9(11)V99 VALUE 50000000.
+
+       01 WS-NB-COMPTES-SURV PIC 9(02) VALUE 3.
+       01 WS-TAB-COMPTES-SURV-INIT.
+         05 FILLER PIC X(11) VALUE '10000000009'.
+         05 FILLER PIC X(11) VALUE '10000000013'.
+         05 FILLER PIC X(11) VALUE '10000000021'.
+       01 WS-TAB-COMPTES-SURV REDEFINES WS-TAB-COMPTES-SURV-INIT.
+         05 WS-CPTSURV-COMPTE OCCURS 3 TIMES PIC X(11).
+
+       01 WS-SCREEN-SW      PIC X(01).
+         88 WS-SCREEN-HOLD  VALUE 'O'.
+       01 WS-SCREEN-MOTIF   PIC X(30).
+       01 WS-SX             PIC 9(02).
+
+      * SEUIL D'ALERTE OPERATOIRE : AU-DELA DE CE NOMBRE DE REJETS SUR
+      * LE RUN, UNE ALERTE EST EMISE (DISPLAY + RETURN-CODE DEDIE) SANS
+      * ATTENDRE LA FIN DU JOB, POUR PERMETTRE A LA JCL DE DECLENCHER
+      * UNE NOTIFICATION SUR COND.
+       01 WS-SEUIL-REJETS   PIC 9(06) VALUE 100.
+
+       01 WS-ERROR-COUNTERS.
+         05 WS-ERR-CTLKO       PIC 9(04).
+         05 WS-ERR-IDEMPOTENT  PIC 9(04).
+
+       01 WS-FS-FLUX   PIC X(02).
+         88 OPENINPTSUCCES-F  VALUE '00'.
+         88 ENDOFINPTFILE-F   VALUE '10'.
+
+       01 WS-FS-REJETS PIC X(02).
+         88 OPENINPTSUCCES-R  VALUE '00'.
+         88 ENDOFINPTFILE-R   VALUE '10'.
+
+       01 WS-FS-FLUXIDX PIC X(02).
+         88 OPENOUTSUCCES-FXI VALUE '00'.
+
+       01 WS-FS-HOLD PIC X(02).
+         88 OPENOUTSUCCES-HD  VALUE '00'.
+
+       01 WS-FS-INTERF PIC X(02).
+         88 OPENOUTSUCCES-IF  VALUE '00'.
+
+      * REPRISE SUR CHECKPOINT : UN NOUVEAU REPERE EST ECRIT TOUS LES
+      * WS-CHKPT-PAS ENREGISTREMENTS LUS, DE SORTE QU'UN REDEMARRAGE
+      * APRES ABEND NE REJOUE PAS LES MISES A JOUR DEJA COMMITEES.
+       01 WS-FS-CHKPT PIC X(02).
+         88 FS-CHKPT-OK       VALUE '00'.
+         88 FS-CHKPT-ABSENT   VALUE '35'.
+
+       01 WS-CHKPT-PAS      PIC 9(06) VALUE 50000.
+       01 WS-RESTART-SW     PIC X(01) VALUE 'N'.
+         88 WS-EN-REPRISE   VALUE 'O'.
+       01 WS-NB-A-REPASSER  PIC 9(09).
+       01 WS-FS-LUS         PIC 9(09).
+
+      * CARTE PARM LUE EN SYSIN : 'DRYRUN' DECLENCHE UN RUN DE
+      * SIMULATION QUI CONTROLE LE FLUX ET L'IDEMPOTENCE MAIS NE POSTE
+      * AUCUNE MISE A JOUR SUR TBCPT.
+       01 WS-PARM-CARD  PIC X(08).
+         88 WS-MODE-DRYRUN  VALUE 'DRYRUN'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-ENDPGM.
+
+       01-BEGIN.
+           MOVE SPACES TO WS-PARM-CARD
+           ACCEPT WS-PARM-CARD FROM SYSIN
+           OPEN INPUT FLUXRECORDS.
+           OPEN OUTPUT REJETSRECORDS.
+           OPEN OUTPUT FLUXIDX.
+           OPEN OUTPUT HOLDRECORDS.
+           OPEN OUTPUT INTERFRECORDS.
+           INITIALIZE WS-REJET-COUNTERS.
+           INITIALIZE WS-HOLD-COUNTERS.
+           INITIALIZE WS-ERROR-COUNTERS.
+           INITIALIZE WS-RUN-COUNTERS.
+           PERFORM 00-RESTART-CHECK.
+           PERFORM 02A-READ-FILES.
+           PERFORM 01-ECRIT-ENTETE-REJETS.
+           PERFORM 01-ECRIT-ENTETE-HOLD.
+           PERFORM 01-ECRIT-ENTETE-INTERF.
+           .
+
+      * RECHERCHE D'UN CHECKPOINT LAISSE PAR UN RUN PRECEDENT ABENDE.
+      * QUAND IL EXISTE, LE DERNIER REPERE ECRIT RESTAURE LES
+      * COMPTEURS ET INDIQUE COMBIEN D'ENREGISTREMENTS REPASSER SUR
+      * FLUXRECORDS AVANT DE REPRENDRE LE TRAITEMENT NORMAL.
+       00-RESTART-CHECK.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHKPT-OK
+              PERFORM 00-LIT-DERNIER-CHECKPOINT
+              CLOSE CHECKPOINT
+              SET WS-EN-REPRISE TO TRUE
+              PERFORM 00-REPASSE-ENREGISTREMENTS
+              OPEN OUTPUT CHECKPOINT
+           ELSE
+              OPEN OUTPUT CHECKPOINT
+           END-IF
+           .
+
+       00-LIT-DERNIER-CHECKPOINT.
+           MOVE 0 TO WS-NB-A-REPASSER
+           PERFORM UNTIL FS-CHKPT-ABSENT
+              READ CHECKPOINT
+                 AT END SET FS-CHKPT-ABSENT TO TRUE
+                 NOT AT END
+                    MOVE CKPT-FS-LUS         TO WS-NB-A-REPASSER
+                    MOVE CKPT-CUR-ORIGINE    TO WS-CUR-ORIGINE
+                    MOVE CKPT-LUS-10         TO WS-LUS-10
+                    MOVE CKPT-MT-GLOBAL      TO WS-MT-GLOBAL
+                    MOVE CKPT-TOT-LUS-10     TO WS-TOT-LUS-10
+                    MOVE CKPT-TOT-POSTES     TO WS-TOT-POSTES
+                    MOVE CKPT-NB-REJETS      TO WS-NB-REJETS
+                    MOVE CKPT-MT-REJETS      TO WS-MT-REJETS
+                    MOVE CKPT-ERR-CTLKO      TO WS-ERR-CTLKO
+                    MOVE CKPT-ERR-IDEMPOTENT TO WS-ERR-IDEMPOTENT
+                    MOVE CKPT-NB-HOLD        TO WS-NB-HOLD
+                    MOVE CKPT-MT-HOLD        TO WS-MT-HOLD
+              END-READ
+           END-PERFORM
+           .
+
+      * REPASSAGE DES ENREGISTREMENTS DEJA COMPTABILISES AVANT LE
+      * CHECKPOINT : FLUXRECORDS EST SEQUENTIEL, LA REPRISE SE FAIT
+      * DONC PAR RELECTURE SANS RETRAITEMENT PLUTOT QUE PAR UN
+      * POSITIONNEMENT DIRECT. LES MISES A JOUR DB2 CORRESPONDANTES
+      * ONT DEJA ETE COMMITEES AU CHECKPOINT PRECEDENT, ELLES NE SONT
+      * DONC PAS REJOUEES.
+       00-REPASSE-ENREGISTREMENTS.
+           MOVE 0 TO WS-FS-LUS
+           PERFORM WS-NB-A-REPASSER TIMES
+              READ FLUXRECORDS
+                 AT END SET ENDOFINPTFILE-F TO TRUE
+              END-READ
+              IF NOT ENDOFINPTFILE-F
+                 ADD 1 TO WS-FS-LUS
+              END-IF
+           END-PERFORM
+           .
+
+       02-TREATMENT.
+           PERFORM 02B-ALGO UNTIL ENDOFINPTFILE-F.
+           PERFORM 01-ECRIT-TRAILER-REJETS.
+           PERFORM 01-ECRIT-TRAILER-HOLD.
+           PERFORM 01-ECRIT-TRAILER-INTERF.
+           .
+
+       03-ENDPGM.
+           PERFORM 03A-RESUME-RUN
+           CLOSE FLUXRECORDS, REJETSRECORDS, FLUXIDX, HOLDRECORDS,
+                 INTERFRECORDS
+      * RUN TERMINE NORMALEMENT : LE CHECKPOINT NE SERT PLUS, LA JCL
+      * DE PRODUCTION LE CATALOGUE (,CATLG,DELETE) POUR QUE DELETE
+      * S'APPLIQUE ICI ET QUE CATLG S'APPLIQUE SI LE JOB ABEND.
+           CLOSE CHECKPOINT
+           STOP RUN
+           .
+
+      * BILAN DE FIN DE JOB, TOUS LOTS CONFONDUS.
+       03A-RESUME-RUN.
+           DISPLAY '**********************************'
+           IF WS-MODE-DRYRUN
+              DISPLAY '*********GESTION (SIMULATION)*****'
+           ELSE
+              DISPLAY '*************GESTION**************'
+           END-IF
+           DISPLAY '**********************************'
+           DISPLAY '* OPERATIONS LUES     : ' WS-TOT-LUS-10
+           IF WS-MODE-DRYRUN
+              DISPLAY '* OPERATIONS SIMULEES : ' WS-TOT-SIMULEES
+           ELSE
+              DISPLAY '* OPERATIONS POSTEES  : ' WS-TOT-POSTES
+           END-IF
+           DISPLAY '* OPERATIONS REJETEES : ' WS-NB-REJETS
+           DISPLAY '* MONTANT REJETE      : ' WS-MT-REJETS
+           DISPLAY '* OPERATIONS EN ATTENTE : ' WS-NB-HOLD
+           DISPLAY '* MONTANT EN ATTENTE  : ' WS-MT-HOLD
+           DISPLAY '* LOTS EN ECART 00/99 : ' WS-ERR-CTLKO
+           DISPLAY '* DEJA HISTORISEES    : ' WS-ERR-IDEMPOTENT
+           DISPLAY '**********************************'
+           .
+
+PARAT ******** PARAGRAPHS TREATMENT   ******************************
+
+       02A-READ-FILES.
+            READ FLUXRECORDS
+               AT END SET ENDOFINPTFILE-F TO TRUE
+            END-READ
+            IF NOT ENDOFINPTFILE-F
+               ADD 1 TO WS-FS-LUS
+               IF FUNCTION MOD(WS-FS-LUS, WS-CHKPT-PAS) = 0
+                  PERFORM 01-ECRIT-CHECKPOINT
+               END-IF
+            END-IF
+            .
+
+       02B-ALGO.
+           IF F1-TYPE-00 = '00'
+              PERFORM 02C-NEWLOT
+           END-IF
+
+           IF F1-TYPE-00 = '10'
+              ADD 1 TO WS-LUS-10
+              ADD 1 TO WS-TOT-LUS-10
+              ADD F1-MONTANT-OPER TO WS-MT-GLOBAL
+              PERFORM 02F-ECRIT-FLUXIDX
+              PERFORM 02E-CHECK-IDEMPOTENCE
+
+              IF HIS-CODRET = '04'
+                 MOVE 21 TO RETURN-CODE
+                 ADD 1 TO WS-ERR-IDEMPOTENT
+                 MOVE HIS-CODRET  TO ZF-CODRET
+                 MOVE HIS-SQLCODE TO ZF-SQLCODE
+                 MOVE HIS-LIBRET  TO ZF-LIBRET
+                 PERFORM ECRITURE-REJETS
+              ELSE
+                 PERFORM 02G-SCREENING
+                 IF WS-SCREEN-HOLD
+                    PERFORM ECRITURE-HOLD
+                 ELSE
+      * MFMAJCPT EST TOUJOURS APPELE, MEME EN MODE SIMULATION : SEUL
+      * ZF-MODE-SIMULATION (POSITIONNE PAR ALIM-ZFMAJCPT) LUI DIT DE
+      * NE PAS PERSISTER LA MISE A JOUR, DE SORTE QUE VERIF-CODOPE,
+      * VERIF-CODDEV, VERIF-COMPTE ET LE CALCUL DE SOLDE DE 02A-
+      * TREATMENT CONTROLENT LE FLUX A L'IDENTIQUE D'UN RUN REEL.
+                    PERFORM ALIM-ZFMAJCPT
+                    CALL 'MFMAJCPT' USING ZF-MAJCPT, ZF-RETOUR
+
+                    IF ZF-CODRET NOT = '00'
+                       PERFORM ECRITURE-REJETS
+                    ELSE
+                       IF WS-MODE-DRYRUN
+                          ADD 1 TO WS-TOT-SIMULEES
+                       ELSE
+                          ADD 1 TO WS-TOT-POSTES
+                          PERFORM ECRITURE-INTERFACE
+                       END-IF
+                    END-IF
+                 END-IF
+              END-IF
+
+           END-IF
+
+           IF F1-TYPE-00 = '99'
+              PERFORM 02D-CONTROLE-LOT
+           END-IF
+
+           PERFORM 02A-READ-FILES
+           .
+
+      * UN NOUVEL EN-TETE '00' REMET A ZERO LES COMPTEURS DU LOT, EN
+      * PASS-THROUGH DE LA MEME LOGIQUE PAR LOT QUE GKCTRL01.
+       02C-NEWLOT.
+           MOVE 0 TO WS-LUS-10
+           MOVE 0 TO WS-MT-GLOBAL
+           MOVE F1-ORIGINE TO WS-CUR-ORIGINE
+           .
+
+      * REVERIFICATION DU TRAILER '99' DU LOT PAR RAPPORT A CE QUE
+      * GKMAJ001 A LUI-MEME COMPTABILISE EN PASSANT LES ENREGISTREMENTS
+      * '10'. UN ECART SIGNALE UN FICHIER FLUX QUI N'A PAS ETE (OU PLUS)
+      * CONTROLE PAR GKCTRL01 AVANT D'ARRIVER ICI.
+       02D-CONTROLE-LOT.
+           IF F1-NB-OPERATIONS NOT = WS-LUS-10
+           OR F1-MT-GLOBAL     NOT = WS-MT-GLOBAL
+              MOVE 20 TO RETURN-CODE
+              ADD 1 TO WS-ERR-CTLKO
+              DISPLAY 'ECART 00/99 NON DETECTE PAR GKCTRL01 - LOT '
+                      WS-ERR-CTLKO
+           END-IF
+           .
+
+       ALIM-ZFMAJCPT.
+           MOVE FLUX-ENREG  TO ZF-MAJCPT
+           IF WS-MODE-DRYRUN
+              MOVE 'O' TO ZF-MODE-SIMULATION
+           ELSE
+              MOVE 'N' TO ZF-MODE-SIMULATION
+           END-IF
+           .
+
+      * AVANT TOUTE MISE A JOUR, VERIFICATION QUE LA REFERENCE
+      * D'OPERATION N'A PAS DEJA ETE HISTORISEE (RERUN APRES ABEND,
+      * REDRIVE REJOUANT UN LOT DEJA PARTIELLEMENT POSTE).
+       02E-CHECK-IDEMPOTENCE.
+           INITIALIZE HIS-ZCMA
+           MOVE 'SEL'       TO HIS-FONCTION
+           MOVE F1-COMPTE   TO HIS-COMPTE
+           MOVE F1-REF-OPER TO HIS-REF-OPER
+           CALL 'MAHIS' USING HIS-ZCMA
+           .
+
+      * COPIE DE L'ENREGISTREMENT '10' COURANT SUR FLUXIDX, CLE COMPTE +
+      * REF-OPER, INDEPENDAMMENT DE LA SUITE DU TRAITEMENT (POSTE OU
+      * REJETE) : C'EST CETTE COPIE QUE L'ON RETROUVE DIRECTEMENT PAR
+      * CLE POUR INVESTIGUER UN REJET, AU LIEU DE REBALAYER LE FLUX
+      * SEQUENTIEL.
+       02F-ECRIT-FLUXIDX.
+           MOVE F1-COMPTE       TO FX-COMPTE
+           MOVE F1-REF-OPER     TO FX-REF-OPER
+           MOVE F1-CODE-OPER    TO FX-CODE-OPER
+           MOVE F1-CODE-DEV     TO FX-CODE-DEV
+           MOVE F1-MONTANT-OPER TO FX-MONTANT-OPER
+           WRITE FX-ENREG
+           .
+
+      * FILTRAGE DE L'OPERATION '10' COURANTE, AVANT ALIMENTATION DE
+      * ZFMAJCPT ET APPEL DE MFMAJCPT : UN MONTANT AU-DELA DU SEUIL
+      * WS-SEUIL-SCREENING, OU UN COMPTE FIGURANT DANS LA LISTE DE
+      * SURVEILLANCE, DEROUTE L'OPERATION VERS HOLDRECORDS AU LIEU DE
+      * LA LAISSER SE POSTER DIRECTEMENT SUR TBCPT.
+       02G-SCREENING.
+           MOVE 'N' TO WS-SCREEN-SW
+           IF F1-MONTANT-OPER > WS-SEUIL-SCREENING
+              SET WS-SCREEN-HOLD TO TRUE
+              MOVE 'MONTANT SUPERIEUR AU SEUIL' TO WS-SCREEN-MOTIF
+           ELSE
+              PERFORM 02H-CHECK-LISTE-SURV
+           END-IF
+           .
+
+      * RECHERCHE LINEAIRE DU COMPTE DE L'OPERATION DANS LA LISTE DE
+      * SURVEILLANCE (TABLE BORNEE A WS-NB-COMPTES-SURV ENTREES).
+       02H-CHECK-LISTE-SURV.
+           PERFORM VARYING WS-SX FROM 1 BY 1
+                   UNTIL WS-SX > WS-NB-COMPTES-SURV
+              IF WS-CPTSURV-COMPTE(WS-SX) = F1-COMPTE
+                 SET WS-SCREEN-HOLD TO TRUE
+                 MOVE 'COMPTE SOUS SURVEILLANCE' TO WS-SCREEN-MOTIF
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM
+           .
+
+      * EN-TETE DU FICHIER DE REJETS, REPRENANT L'ORIGINE ET LA DATE
+      * DU PREMIER LOT FLUX RENCONTRE (OU DU LOT EN COURS AU CHECKPOINT
+      * SI LE RUN REPREND APRES ABEND).
+       01-ECRIT-ENTETE-REJETS.
+           MOVE '00' TO RJ-TYPE-00
+           IF WS-EN-REPRISE
+              MOVE WS-CUR-ORIGINE TO RJ-ORIGINE
+              MOVE SPACES         TO RJ-DATE
+           ELSE
+              IF F1-TYPE-00 = '00'
+                 MOVE F1-ORIGINE TO RJ-ORIGINE
+                 MOVE F1-DATE    TO RJ-DATE
+              ELSE
+                 MOVE SPACES TO RJ-ORIGINE
+                 MOVE SPACES TO RJ-DATE
+              END-IF
+           END-IF
+           WRITE REJETS-ENREG FROM RJ-ENREG-00
+           .
+
+      * EN-TETE DU FICHIER DE MISE EN ATTENTE, SUR LE MEME MODELE QUE
+      * L'EN-TETE DU FICHIER DE REJETS.
+       01-ECRIT-ENTETE-HOLD.
+           MOVE '00' TO HD-TYPE-00
+           IF WS-EN-REPRISE
+              MOVE WS-CUR-ORIGINE TO HD-ORIGINE
+              MOVE SPACES         TO HD-DATE
+           ELSE
+              IF F1-TYPE-00 = '00'
+                 MOVE F1-ORIGINE TO HD-ORIGINE
+                 MOVE F1-DATE    TO HD-DATE
+              ELSE
+                 MOVE SPACES TO HD-ORIGINE
+                 MOVE SPACES TO HD-DATE
+              END-IF
+           END-IF
+           WRITE HOLD-ENREG FROM HD-ENREG-00
+           .
+
+      * DEPOT D'UN NOUVEAU REPERE DE REPRISE, ET COMMIT DES MISES A
+      * JOUR DB2 PASSEES DEPUIS LE REPERE PRECEDENT : LE PALIER DE
+      * CHECKPOINT BORNE AINSI L'UNITE D'OEUVRE DB2 DE GKMAJ001.
+       01-ECRIT-CHECKPOINT.
+           MOVE WS-FS-LUS         TO CKPT-FS-LUS
+           MOVE WS-CUR-ORIGINE    TO CKPT-CUR-ORIGINE
+           MOVE WS-LUS-10         TO CKPT-LUS-10
+           MOVE WS-MT-GLOBAL      TO CKPT-MT-GLOBAL
+           MOVE WS-TOT-LUS-10     TO CKPT-TOT-LUS-10
+           MOVE WS-TOT-POSTES     TO CKPT-TOT-POSTES
+           MOVE WS-NB-REJETS      TO CKPT-NB-REJETS
+           MOVE WS-MT-REJETS      TO CKPT-MT-REJETS
+           MOVE WS-ERR-CTLKO      TO CKPT-ERR-CTLKO
+           MOVE WS-ERR-IDEMPOTENT TO CKPT-ERR-IDEMPOTENT
+           MOVE WS-NB-HOLD        TO CKPT-NB-HOLD
+           MOVE WS-MT-HOLD        TO CKPT-MT-HOLD
+           WRITE CKPT-ENREG
+           EXEC SQL COMMIT END-EXEC
+           .
+
+      * TRAILER DU FICHIER DE REJETS : NOMBRE ET MONTANT CUMULE DES
+      * OPERATIONS REJETEES SUR L'ENSEMBLE DU RUN.
+       01-ECRIT-TRAILER-REJETS.
+           MOVE '99'         TO RJ-TYPE-99
+           MOVE WS-NB-REJETS TO RJ-NB-REJETS
+           MOVE WS-MT-REJETS TO RJ-MT-REJETS
+           WRITE REJETS-ENREG FROM RJ-ENREG-99
+           .
+
+      * TRAILER DU FICHIER DE MISE EN ATTENTE : NOMBRE ET MONTANT
+      * CUMULE DES OPERATIONS DEROUTEES SUR L'ENSEMBLE DU RUN.
+       01-ECRIT-TRAILER-HOLD.
+           MOVE '99'       TO HD-TYPE-99
+           MOVE WS-NB-HOLD TO HD-NB-HOLD
+           MOVE WS-MT-HOLD TO HD-MT-HOLD
+           WRITE HOLD-ENREG FROM HD-ENREG-99
+           .
+
+      * EN-TETE DU FICHIER D'INTERFACE, SUR LE MEME MODELE QUE
+      * L'EN-TETE DU FICHIER DE REJETS.
+       01-ECRIT-ENTETE-INTERF.
+           MOVE '00' TO IF-TYPE-00
+           IF WS-EN-REPRISE
+              MOVE WS-CUR-ORIGINE TO IF-ORIGINE
+              MOVE SPACES         TO IF-DATE
+           ELSE
+              IF F1-TYPE-00 = '00'
+                 MOVE F1-ORIGINE TO IF-ORIGINE
+                 MOVE F1-DATE    TO IF-DATE
+              ELSE
+                 MOVE SPACES TO IF-ORIGINE
+                 MOVE SPACES TO IF-DATE
+              END-IF
+           END-IF
+           WRITE INTERF-ENREG FROM IF-ENREG-00
+           .
+
+      * TRAILER DU FICHIER D'INTERFACE : NOMBRE D'OPERATIONS POSTEES
+      * SUR L'ENSEMBLE DU RUN, LE MEME COMPTE QUE CELUI DU BILAN DE FIN
+      * DE JOB, PUISQU'UNE OPERATION POSTEE PRODUIT EXACTEMENT UN
+      * ENREGISTREMENT D'INTERFACE.
+       01-ECRIT-TRAILER-INTERF.
+           MOVE '99'          TO IF-TYPE-99
+           MOVE WS-TOT-POSTES TO IF-NB-OPERATIONS
+           WRITE INTERF-ENREG FROM IF-ENREG-99
+           .
+
+       ECRITURE-REJETS.
+           MOVE '10'        TO RJ-TYPE
+           MOVE FLUX-ENREG  TO RJ-10-F1
+           MOVE ZF-LIBRET   TO RJ-MOTIF
+           MOVE ZF-SQLCODE  TO RJ-SQLCODE
+           WRITE REJETS-ENREG FROM RJ-ENREG
+           ADD 1 TO WS-NB-REJETS
+           ADD F1-MONTANT-OPER TO WS-MT-REJETS
+           IF WS-NB-REJETS = WS-SEUIL-REJETS
+              PERFORM 01-ALERTE-VOLUME-REJETS
+           END-IF
+           .
+
+      * DEROUTEMENT DE L'OPERATION '10' COURANTE VERS HOLDRECORDS,
+      * SUITE A 02G-SCREENING, POUR REVUE MANUELLE PLUTOT QUE MISE A
+      * JOUR IMMEDIATE DE TBCPT.
+       ECRITURE-HOLD.
+           MOVE '10'          TO HD-TYPE
+           MOVE FLUX-ENREG    TO HD-10-F1
+           MOVE WS-SCREEN-MOTIF TO HD-MOTIF
+           WRITE HOLD-ENREG FROM HD-ENREG
+           ADD 1 TO WS-NB-HOLD
+           ADD F1-MONTANT-OPER TO WS-MT-HOLD
+           .
+
+      * ENREGISTREMENT D'INTERFACE POUR L'OPERATION QUI VIENT D'ETRE
+      * POSTEE AVEC SUCCES SUR TBCPT : COMPTE, CODE OPERATION,
+      * REFERENCE ET NOUVEAU SOLDE (ZF-SOLDE, ALIMENTE PAR MFMAJCPT),
+      * A DESTINATION DES SYSTEMES AVAL.
+       ECRITURE-INTERFACE.
+           MOVE '10'         TO IF-TYPE-10
+           MOVE ZF-COMPTE    TO IF-COMPTE
+           MOVE ZF-CODE-OPER TO IF-CODE-OPER
+           MOVE ZF-REF-OPER  TO IF-REF-OPER
+           MOVE ZF-SOLDE     TO IF-SOLDE
+           WRITE INTERF-ENREG FROM IF-ENREG-10
+           .
+
+      * ALERTE OPERATOIRE : LE VOLUME DE REJETS DU RUN ATTEINT LE SEUIL
+      * WS-SEUIL-REJETS. LE RETURN-CODE DEDIE PERMET A LA JCL DE
+      * DECLENCHER UNE NOTIFICATION SUR COND SANS ATTENDRE LE BILAN DE
+      * FIN DE JOB (03A-RESUME-RUN).
+       01-ALERTE-VOLUME-REJETS.
+           DISPLAY '**********************************'
+           DISPLAY '* ALERTE : VOLUME DE REJETS ELEVE *'
+           DISPLAY '* SEUIL ATTEINT : ' WS-SEUIL-REJETS
+           DISPLAY '**********************************'
+           MOVE 30 TO RETURN-CODE
+           .
