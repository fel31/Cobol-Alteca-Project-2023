@@ -0,0 +1,212 @@
+      *********************************************************
+      * PROGRAM NAME:  GKRELEVE                               *
+      * PROGRAM OBJET :COUCHE APPLICATIVE, EDITION D'UN       *
+      *                RELEVE DE COMPTE (SOLDE + HISTORIQUE   *
+      *                DES OPERATIONS) POUR CHAQUE COMPTE     *
+      *                DEMANDE EN ENTREE                      *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - RELEVE DE COMPTE PAR       *
+      *          APPEL DE MACPT (SOLDE) PUIS PARCOURS DE       *
+      *          L'HISTORIQUE PAR MAHIS (FONCTIONS DEB/SUI)    *
+      * 09/08/26 SOUAD   CPTDEMANDE PORTE UNE PERIODE          *
+      *          OPTIONNELLE, REPORTEE A MAHIS POUR NE         *
+      *          DETAILLER QUE LES OPERATIONS DE LA PERIODE    *
+      *                                                       *
+      *********************************************************
+
+       ID DIVISION.
+       PROGRAM-ID. GKRELEVE.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT CPTDEMANDE ASSIGN TO DDCPTDEM
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-CPTDEM.
+
+            SELECT RELEVE ASSIGN TO DDRELEVE
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-RELEVE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+      * UN COMPTE A EDITER PAR ENREGISTREMENT, AVEC UNE PERIODE
+      * OPTIONNELLE (DATES A SPACES = HISTORIQUE COMPLET DU COMPTE).
+       FD CPTDEMANDE.
+       01 CPTDEM-ENREG.
+         05 CPTDEM-COMPTE      PIC X(11).
+         05 CPTDEM-DATE-DEBUT  PIC X(10).
+         05 CPTDEM-DATE-FIN    PIC X(10).
+
+       FD RELEVE.
+       01 RELEVE-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CPTFUNC.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+       COPY CRELEVE REPLACING ==()== BY ==RL==.
+
+       01 WS-COMPTE-DEMANDE PIC X(11).
+       01 WS-DATE-DEBUT     PIC X(10).
+       01 WS-DATE-FIN       PIC X(10).
+
+      * COMPTEURS DU RELEVE EN COURS D'EDITION.
+       01 WS-DETAIL-COUNTERS.
+         05 WS-NB-OPER      PIC 9(06).
+         05 WS-MT-TOTAL     PIC 9(11)V99.
+
+      * BILAN DU RUN, TOUS COMPTES CONFONDUS.
+       01 WS-RUN-COUNTERS.
+         05 WS-TOT-COMPTES    PIC 9(06).
+         05 WS-TOT-INCONNUS   PIC 9(06).
+
+       01 WS-FS-CPTDEM PIC X(02).
+         88 OPENINPTSUCCES-C  VALUE '00'.
+         88 ENDOFINPTFILE-C   VALUE '10'.
+         88 DDNAMEMISSING-C   VALUE '35'.
+
+       01 WS-FS-RELEVE PIC X(02).
+         88 OPENOUTSUCCES-R   VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-ENDPGM.
+
+       01-BEGIN.
+           INITIALIZE WS-RUN-COUNTERS.
+           OPEN INPUT  CPTDEMANDE.
+           PERFORM 00-ERROPENFILES.
+           OPEN OUTPUT RELEVE.
+           PERFORM 02A-READ-FILES.
+           .
+
+       00-ERROPENFILES.
+           EVALUATE TRUE
+              WHEN OPENINPTSUCCES-C
+                 CONTINUE
+              WHEN DDNAMEMISSING-C
+                 MOVE 1 TO RETURN-CODE
+              WHEN OTHER
+                 MOVE 2 TO RETURN-CODE
+           END-EVALUATE
+           .
+
+       02-TREATMENT.
+           PERFORM 02B-ALGO UNTIL ENDOFINPTFILE-C.
+           .
+
+       03-ENDPGM.
+           PERFORM 03A-RESUME-RUN
+           CLOSE CPTDEMANDE, RELEVE
+           STOP RUN
+           .
+
+      * BILAN DE FIN DE JOB.
+       03A-RESUME-RUN.
+           DISPLAY '**********************************'
+           DISPLAY '*************GKRELEVE*************'
+           DISPLAY '**********************************'
+           DISPLAY '* COMPTES EDITES      : ' WS-TOT-COMPTES
+           DISPLAY '* COMPTES INCONNUS    : ' WS-TOT-INCONNUS
+           DISPLAY '**********************************'
+           .
+
+PARAT ******** PARAGRAPHS TREATMENT   ******************************
+
+       02A-READ-FILES.
+           READ CPTDEMANDE
+              AT END SET ENDOFINPTFILE-C TO TRUE
+           END-READ
+           .
+
+       02B-ALGO.
+           MOVE CPTDEM-COMPTE     TO WS-COMPTE-DEMANDE
+           MOVE CPTDEM-DATE-DEBUT TO WS-DATE-DEBUT
+           MOVE CPTDEM-DATE-FIN   TO WS-DATE-FIN
+           PERFORM 02C-EDITE-COMPTE
+           PERFORM 02A-READ-FILES
+           .
+
+      * SOLDE DU COMPTE (MACPT SEL) : SI LE COMPTE EST CONNU, LE RELEVE
+      * EST EDITE (ENTETE, HISTORIQUE, TRAILER) ; SINON LE COMPTE EST
+      * SIMPLEMENT SIGNALE ET COMPTABILISE, SANS BLOQUER LA SUITE DU
+      * RUN.
+       02C-EDITE-COMPTE.
+           INITIALIZE CPT-ZCMA
+           MOVE 'SEL'             TO CPT-FONCTION
+           MOVE WS-COMPTE-DEMANDE TO CPT-COMPTE
+           CALL 'MACPT' USING CPT-ZCMA
+
+           IF CPT-CODRET = '00'
+              PERFORM 02D-ECRIT-ENTETE
+              PERFORM 02E-EDITE-OPERATIONS
+              PERFORM 02F-ECRIT-TRAILER
+              ADD 1 TO WS-TOT-COMPTES
+           ELSE
+              ADD 1 TO WS-TOT-INCONNUS
+              DISPLAY 'COMPTE INCONNU : ' WS-COMPTE-DEMANDE
+                      ' - ' CPT-LIBRET
+           END-IF
+           .
+
+       02D-ECRIT-ENTETE.
+           INITIALIZE WS-DETAIL-COUNTERS
+           MOVE '00'       TO RL-TYPE-00
+           MOVE CPT-COMPTE TO RL-COMPTE-00
+           MOVE CPT-NOM    TO RL-NOM-00
+           MOVE CPT-SOLDE  TO RL-SOLDE-00
+           WRITE RELEVE-ENREG FROM RL-ENREG-00
+           .
+
+      * PARCOURS DE L'HISTORIQUE DU COMPTE PAR LE CURSEUR DE MAHIS
+      * (FONCTION 'DEB' PUIS 'SUI' JUSQU'A CODRET '04', FIN DE LISTE),
+      * BORNE A LA PERIODE DEMANDEE (WS-DATE-DEBUT/WS-DATE-FIN A
+      * SPACES = PAS DE BORNE, HISTORIQUE COMPLET DU COMPTE).
+       02E-EDITE-OPERATIONS.
+           INITIALIZE HIS-ZCMA
+           MOVE 'DEB'             TO HIS-FONCTION
+           MOVE WS-COMPTE-DEMANDE TO HIS-COMPTE
+           MOVE WS-DATE-DEBUT     TO HIS-DATE-DEBUT
+           MOVE WS-DATE-FIN       TO HIS-DATE-FIN
+           CALL 'MAHIS' USING HIS-ZCMA
+
+           PERFORM 02G-ECRIT-DETAIL UNTIL HIS-CODRET NOT = '00'
+
+           IF HIS-CODRET NOT = '04'
+              DISPLAY 'ERREUR HISTORIQUE COMPTE ' WS-COMPTE-DEMANDE
+                      ' - ' HIS-LIBRET
+           END-IF
+           .
+
+       02G-ECRIT-DETAIL.
+           MOVE '10'          TO RL-TYPE-10
+           MOVE HIS-REF-OPER  TO RL-REF-OPER-10
+           MOVE HIS-CODE-OPER TO RL-CODE-OPER-10
+           MOVE HIS-MONTANT   TO RL-MONTANT-10
+           MOVE HIS-DATE-OPER TO RL-DATE-OPER-10
+           WRITE RELEVE-ENREG FROM RL-ENREG-10
+           ADD 1            TO WS-NB-OPER
+           ADD HIS-MONTANT  TO WS-MT-TOTAL
+
+           MOVE 'SUI' TO HIS-FONCTION
+           CALL 'MAHIS' USING HIS-ZCMA
+           .
+
+       02F-ECRIT-TRAILER.
+           MOVE '99'          TO RL-TYPE-99
+           MOVE WS-NB-OPER    TO RL-NB-OPER-99
+           MOVE WS-MT-TOTAL   TO RL-MT-TOTAL-99
+           WRITE RELEVE-ENREG FROM RL-ENREG-99
+           .
