@@ -0,0 +1,193 @@
+      *********************************************************
+      * PROGRAM NAME:  GKJOURNAL                              *
+      * PROGRAM OBJET :COUCHE APPLICATIVE, JOURNAL DES         *
+      *                OPERATIONS DE FIN DE JOURNEE : TOTAUX   *
+      *                DE CONTROLE (STYLE GKCTRL01) SUR LE     *
+      *                FLUX DU JOUR + DETAIL DES OPERATIONS    *
+      *                EFFECTIVEMENT HISTORISEES SUR TBHIS     *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - JOURNAL COMBINANT LES       *
+      *          TOTAUX DE LOT DU FLUX ET LE DETAIL TBHIS       *
+      *          (CONTROLE D'IDEMPOTENCE MAHIS SEL REUTILISE    *
+      *          POUR NE DETAILLER QUE LES OPERATIONS POSTEES)  *
+      *                                                       *
+      *********************************************************
+
+       ID DIVISION.
+       PROGRAM-ID. GKJOURNAL.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+       DATE-COMPILED. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+            SELECT FLUXRECORDS ASSIGN TO DDINT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-FLUX.
+
+            SELECT JOURNAL ASSIGN TO DDJOURNAL
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-JOURNAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FLUXRECORDS.
+       01 FLUX-ENREG  PIC X(80).
+
+       FD JOURNAL.
+       01 JOURNAL-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY CFLUX REPLACING ==()== BY ==F1==.
+       COPY CJOURNAL REPLACING ==()== BY ==JN==.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+
+      * TOTAUX DE LOT, RENSEIGNES A CHAQUE EN-TETE '00' RENCONTREE ET
+      * REPORTES DANS L'ENREGISTREMENT D'EN-TETE DU JOURNAL (MEME
+      * LOGIQUE DE COMPTAGE QUE GKCTRL01, REJOUEE ICI SUR LE FLUX DU
+      * JOUR PLUTOT QUE PARTAGEE PAR APPEL DE MODULE).
+       01 WS-LOT-COUNTERS.
+         05 WS-LUS-00    PIC 9(06).
+         05 WS-LUS-10    PIC 9(06).
+         05 WS-LUS-99    PIC 9(06).
+       01 WS-MT-GLOBAL   PIC 9(11)V99.
+       01 WS-ORIGINE     PIC X(03).
+       01 WS-DATE        PIC X(10).
+
+      * COMPTEURS DU DETAIL EFFECTIVEMENT ECRIT AU JOURNAL (OPERATIONS
+      * TROUVEES SUR TBHIS, DONC REELLEMENT POSTEES).
+       01 WS-DETAIL-COUNTERS.
+         05 WS-NB-DETAIL  PIC 9(06).
+         05 WS-MT-DETAIL  PIC 9(11)V99.
+
+       01 WS-FS-FLUX    PIC X(02).
+         88 OPENINPTSUCCES-F  VALUE '00'.
+         88 ENDOFINPTFILE-F   VALUE '10'.
+
+       01 WS-FS-JOURNAL PIC X(02).
+         88 OPENOUTSUCCES-J   VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 01-BEGIN.
+           PERFORM 02-TREATMENT.
+           PERFORM 03-ENDPGM.
+
+       01-BEGIN.
+           INITIALIZE WS-LOT-COUNTERS.
+           INITIALIZE WS-DETAIL-COUNTERS.
+           INITIALIZE WS-MT-GLOBAL.
+           OPEN INPUT  FLUXRECORDS.
+           OPEN OUTPUT JOURNAL.
+           PERFORM 02A-READ-FILES.
+           .
+
+       02-TREATMENT.
+           PERFORM 02B-ALGO UNTIL ENDOFINPTFILE-F.
+           .
+
+       03-ENDPGM.
+           PERFORM 02D-ECRIT-TRAILER-JOURNAL
+           PERFORM 03A-RESUME-RUN
+           CLOSE FLUXRECORDS, JOURNAL
+           STOP RUN
+           .
+
+      * BILAN DE FIN DE JOB.
+       03A-RESUME-RUN.
+           DISPLAY '**********************************'
+           DISPLAY '*************GKJOURNAL************'
+           DISPLAY '**********************************'
+           DISPLAY '* OPERATIONS LUES     : ' WS-LUS-10
+           DISPLAY '* MONTANT LU          : ' WS-MT-GLOBAL
+           DISPLAY '* OPERATIONS DETAILEES: ' WS-NB-DETAIL
+           DISPLAY '* MONTANT DETAILE     : ' WS-MT-DETAIL
+           DISPLAY '**********************************'
+           .
+
+PARAT ******** PARAGRAPHS TREATMENT   ******************************
+
+       02A-READ-FILES.
+           READ FLUXRECORDS
+              AT END SET ENDOFINPTFILE-F TO TRUE
+           END-READ
+           .
+
+       02B-ALGO.
+           MOVE FLUX-ENREG TO F1-ENREG-00
+
+           IF F1-TYPE-00 = '00'
+              PERFORM 02E-ECRIT-ENTETE-JOURNAL
+           END-IF
+
+           IF F1-TYPE-00 = '10'
+              ADD 1 TO WS-LUS-10
+              ADD F1-MONTANT-OPER TO WS-MT-GLOBAL
+              PERFORM 02C-DETAIL-SI-POSTEE
+           END-IF
+
+           IF F1-TYPE-00 = '99'
+              ADD 1 TO WS-LUS-99
+           END-IF
+
+           PERFORM 02A-READ-FILES
+           .
+
+      * L'OPERATION N'EST DETAILLEE AU JOURNAL QUE SI ELLE EST
+      * EFFECTIVEMENT PRESENTE SUR TBHIS, C'EST A DIRE POSTEE PAR
+      * GKMAJ001 (LA FONCTION SEL DE MAHIS, DEJA UTILISEE PAR GKMAJ001
+      * POUR SON CONTROLE D'IDEMPOTENCE, RENVOIE CODRET '04' QUAND LA
+      * REFERENCE D'OPERATION EST DEJA HISTORISEE).
+       02C-DETAIL-SI-POSTEE.
+           INITIALIZE HIS-ZCMA
+           MOVE 'SEL'       TO HIS-FONCTION
+           MOVE F1-COMPTE   TO HIS-COMPTE
+           MOVE F1-REF-OPER TO HIS-REF-OPER
+           CALL 'MAHIS' USING HIS-ZCMA
+
+           IF HIS-CODRET = '04'
+              MOVE '10'            TO JN-TYPE-10
+              MOVE F1-COMPTE       TO JN-COMPTE-10
+              MOVE F1-REF-OPER     TO JN-REF-OPER-10
+              MOVE F1-CODE-OPER    TO JN-CODE-OPER-10
+              MOVE F1-MONTANT-OPER TO JN-MONTANT-10
+              MOVE WS-DATE         TO JN-DATE-OPER-10
+              WRITE JOURNAL-ENREG FROM JN-ENREG-10
+              ADD 1               TO WS-NB-DETAIL
+              ADD F1-MONTANT-OPER TO WS-MT-DETAIL
+           END-IF
+           .
+
+      * L'EN-TETE DU JOURNAL EST ECRITE A LA PREMIERE '00' RENCONTREE,
+      * AVEC L'ORIGINE ET LA DATE DU LOT ; LES TOTAUX (LUS ET
+      * DETAILLES) NE SONT CONNUS QU'EN FIN DE RUN, ILS SONT DONC
+      * REPORTES AU TRAILER (02D-ECRIT-TRAILER-JOURNAL).
+       02E-ECRIT-ENTETE-JOURNAL.
+           ADD 1            TO WS-LUS-00
+           MOVE F1-ORIGINE  TO WS-ORIGINE
+           MOVE F1-DATE     TO WS-DATE
+           MOVE '00'        TO JN-TYPE-00
+           MOVE WS-ORIGINE  TO JN-ORIGINE-00
+           MOVE WS-DATE     TO JN-DATE-00
+           WRITE JOURNAL-ENREG FROM JN-ENREG-00
+           .
+
+      * TRAILER DU JOURNAL : TOTAUX DE CONTROLE DU FLUX DU JOUR
+      * (STYLE GKCTRL01, WS-LUS-10/WS-MT-GLOBAL) ET TOTAUX DU DETAIL
+      * REELLEMENT ECRIT (OPERATIONS CONFIRMEES SUR TBHIS).
+       02D-ECRIT-TRAILER-JOURNAL.
+           MOVE '99'          TO JN-TYPE-99
+           MOVE WS-LUS-10     TO JN-NB-LUS-10
+           MOVE WS-MT-GLOBAL  TO JN-MT-GLOBAL-99
+           MOVE WS-NB-DETAIL  TO JN-NB-DETAIL-99
+           MOVE WS-MT-DETAIL  TO JN-MT-DETAIL-99
+           WRITE JOURNAL-ENREG FROM JN-ENREG-99
+           .
