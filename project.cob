@@ -9,11 +9,72 @@
             ORGANIZATION IS SEQUENTIAL
             FILE STATUS IS WS-FS-FLUX.
 
+            SELECT CTLREPORT ASSIGN TO DCTLRPT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-CTLRPT.
+
+            SELECT CHECKPOINT ASSIGN TO DCHKPT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-CHKPT.
+
+      *    DERNIERE DATE DE LOT TRAITEE PAR ORIGINE, POUR REJETER UN
+      *    LOT DONT LA DATE N'AVANCE PAS PAR RAPPORT AU DERNIER RUN.
+            SELECT DATECTL ASSIGN TO DDATECTL
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-DATECTL.
+
        DATA DIVISION.
        FILE SECTION.
        FD FLUXRECORDS.
        01 FLUX-ENREG PIC X(80).
 
+       FD CTLREPORT.
+       01 CTL-ENREG PIC X(80).
+
+      * UN ENREGISTREMENT DE CHECKPOINT PAR PALIER DE WS-CHKPT-PAS
+      * ENREGISTREMENTS LUS ; LE DERNIER LU AU REDEMARRAGE DONNE LE
+      * POINT DE REPRISE (NB D'ENREGISTREMENTS A REPASSER + ETAT).
+       FD CHECKPOINT.
+       01 CKPT-ENREG.
+         05 CKPT-FS-LUS       PIC 9(09).
+         05 CKPT-LUS-00       PIC 9(06).
+         05 CKPT-LUS-10       PIC 9(06).
+         05 CKPT-LUS-99       PIC 9(06).
+         05 CKPT-MT-GLOBAL    PIC 9(11)V99.
+         05 CKPT-CUR-ORIGINE  PIC X(03).
+         05 CKPT-NB-LOTS      PIC 9(04).
+         05 CKPT-TOT-LUS-00   PIC 9(06).
+         05 CKPT-TOT-LUS-10   PIC 9(06).
+         05 CKPT-TOT-LUS-99   PIC 9(06).
+         05 CKPT-TOT-MT-GLOBAL PIC 9(11)V99.
+      * COMPTEURS DE REJET ET EXPOSITION DEVISE, REPRIS AU CHECKPOINT
+      * POUR QU'UNE REPRISE APRES ABEND NE REPARTE PAS DE ZERO SUR LES
+      * TOTAUX DE FIN DE RUN (MEMES SOUS-CHAMPS QUE WS-ERROR-COUNTERS
+      * ET WS-DEV-EXPOSURE).
+         05 CKPT-ERR-COUNTERS.
+           10 CKPT-ERR-DDNAME   PIC 9(04).
+           10 CKPT-ERR-LECTURE  PIC 9(04).
+           10 CKPT-ERR-NBOPE    PIC 9(04).
+           10 CKPT-ERR-MTGLOBAL PIC 9(04).
+           10 CKPT-ERR-PAS-00   PIC 9(04).
+           10 CKPT-ERR-PAS-99   PIC 9(04).
+           10 CKPT-ERR-DUPREF   PIC 9(04).
+           10 CKPT-ERR-CODDEV   PIC 9(04).
+           10 CKPT-ERR-MTZERO   PIC 9(04).
+           10 CKPT-ERR-DATESEQ  PIC 9(04).
+           10 CKPT-ERR-SSLOTKO  PIC 9(04).
+           10 CKPT-ERR-REFOPERMAX PIC 9(04).
+           10 CKPT-ERR-DATECTLMAX PIC 9(04).
+         05 CKPT-DEV-EXPOSURE.
+           10 CKPT-DEV-EXP-MONTANT PIC 9(11)V99 OCCURS 6 TIMES.
+
+      * UN ENREGISTREMENT PAR ORIGINE, PORTANT LA DATE DU DERNIER LOT
+      * ACCEPTE POUR CETTE ORIGINE.
+       FD DATECTL.
+       01 DATECTL-ENREG.
+         05 DATECTL-ORIGINE   PIC X(03).
+         05 DATECTL-DATE      PIC X(10).
+
        WORKING-STORAGE SECTION.
        COPY CFLUX REPLACING ==()== BY ==F1==.
 
@@ -24,12 +85,141 @@
          05 WS-FS-LUS  PIC 9(06).
        01 WS-MT-GLOBAL PIC 9(11)V99.
 
+      * TOTAUX CUMULES SUR L'ENSEMBLE DU FICHIER, TOUS LOTS CONFONDUS
+       01 WS-RUN-TOTALS.
+         05 WS-NB-LOTS      PIC 9(04).
+         05 WS-TOT-LUS-00   PIC 9(06).
+         05 WS-TOT-LUS-10   PIC 9(06).
+         05 WS-TOT-LUS-99   PIC 9(06).
+         05 WS-TOT-MT-GLOBAL PIC 9(11)V99.
+
+       01 WS-CUR-ORIGINE PIC X(03).
+
+      * COMPTEURS ET TOTAUX ATTENDUS DU SOUS-LOT COURANT (BLOC OUVERT
+      * PAR UN ENREGISTREMENT '01'), REMIS A ZERO A CHAQUE NOUVEAU
+      * SOUS-LOT ET CONTROLES AU SOUS-LOT SUIVANT OU AU TRAILER '99'.
+       01 WS-SOUS-LOT-COUNTERS.
+         05 WS-SLUS-10        PIC 9(06).
+         05 WS-SMT-GLOBAL     PIC 9(11)V99.
+       01 WS-SOUS-LOT-ATTENDU.
+         05 WS-SLOT-NBOPE     PIC 9(06).
+         05 WS-SLOT-MTGLOBAL  PIC 9(11)V99.
+       01 WS-EN-SOUS-LOT-SW  PIC X(01) VALUE 'N'.
+         88 WS-EN-SOUS-LOT   VALUE 'O'.
+
+      * COMPTEURS DE REJET DETAILLES PAR CONDITION, POUR QUE PLUSIEURS
+      * ANOMALIES DETECTEES DANS LE MEME RUN SOIENT TOUTES REMONTEES
+      * ENSEMBLE PLUTOT QUE LA SEULE DERNIERE PORTEE PAR RETURN-CODE.
+       01 WS-ERROR-COUNTERS.
+         05 WS-ERR-DDNAME     PIC 9(04).
+         05 WS-ERR-LECTURE    PIC 9(04).
+         05 WS-ERR-NBOPE      PIC 9(04).
+         05 WS-ERR-MTGLOBAL   PIC 9(04).
+         05 WS-ERR-PAS-00     PIC 9(04).
+         05 WS-ERR-PAS-99     PIC 9(04).
+         05 WS-ERR-DUPREF     PIC 9(04).
+         05 WS-ERR-CODDEV     PIC 9(04).
+         05 WS-ERR-MTZERO     PIC 9(04).
+         05 WS-ERR-DATESEQ    PIC 9(04).
+         05 WS-ERR-SSLOTKO    PIC 9(04).
+      * LOT DONT LE NOMBRE DE REF-OPER OU D'ORIGINES DISTINCTES DEPASSE
+      * LA CAPACITE DE WS-TAB-REFOPER/WS-TAB-DATECTL (01-CHECKREFOPER/
+      * 01-CHECKDATESEQ) : REJETE PLUTOT QUE D'ECRIRE AU DELA DE LA
+      * BORNE DECLAREE DE LA TABLE.
+         05 WS-ERR-REFOPERMAX PIC 9(04).
+         05 WS-ERR-DATECTLMAX PIC 9(04).
+
+      * LISTE DES DEVISES CONNUES, CONTROLEE DES LA COUCHE CONTROLE
+      * POUR NE PAS LAISSER UN CODE DEVISE INCONNU DESCENDRE JUSQU'A
+      * LA VERIFICATION DE MFMAJCPT.
+       01 WS-CODE-DEV PIC X(03).
+         88 WS-DEV-CONNUE VALUES 'EUR','USD','GBP','MAD','CHF','JPY'.
+
+      * EXPOSITION PAR DEVISE, CUMULEE SUR L'ENSEMBLE DU RUN, POUR LE
+      * SUIVI DE TRESORERIE EN FIN DE JOURNEE.
+       01 WS-DEV-CODE-TAB.
+         05 FILLER PIC X(03) VALUE 'EUR'.
+         05 FILLER PIC X(03) VALUE 'USD'.
+         05 FILLER PIC X(03) VALUE 'GBP'.
+         05 FILLER PIC X(03) VALUE 'MAD'.
+         05 FILLER PIC X(03) VALUE 'CHF'.
+         05 FILLER PIC X(03) VALUE 'JPY'.
+       01 WS-DEV-CODES REDEFINES WS-DEV-CODE-TAB.
+         05 WS-DEV-EXP-CODE OCCURS 6 TIMES INDEXED BY WS-DEV-IX
+                             PIC X(03).
+
+       01 WS-DEV-EXPOSURE.
+         05 WS-DEV-EXP-MONTANT OCCURS 6 TIMES PIC 9(11)V99.
+
+      * DERNIERE DATE DE LOT ACCEPTEE PAR ORIGINE, CHARGEE DE DATECTL
+      * EN DEBUT DE RUN ET RECHARGEE DEDANS EN FIN DE RUN.
+       01 WS-TAB-DATECTL.
+         05 WS-NB-DATECTL    PIC 9(04) VALUE 0.
+         05 WS-DATECTL-ENTRY OCCURS 0 TO 200 TIMES
+                              DEPENDING ON WS-NB-DATECTL
+                              INDEXED BY WS-DATECTL-IX.
+            10 WS-DATECTL-ORIGINE PIC X(03).
+            10 WS-DATECTL-DATE    PIC X(10).
+
+      * TABLE DES REF-OPER DEJA RENCONTREES DANS LE LOT COURANT, POUR
+      * DETECTER UNE REFERENCE D'OPERATION DUPLIQUEE AVANT QUE LE LOT
+      * NE SOIT TRANSMIS A LA CHAINE DE MISE A JOUR.
+       01 WS-TAB-REFOPER.
+         05 WS-NB-REFOPER    PIC 9(06) VALUE 0.
+         05 WS-REFOPER-ENTRY OCCURS 0 TO 20000 TIMES
+                              DEPENDING ON WS-NB-REFOPER
+                              INDEXED BY WS-REFOPER-IX.
+            10 WS-REFOPER-VAL PIC X(10).
+
        01 WS-FS-FLUX   PIC X(02).
          88 FS-OPENINPT       VALUE '00'.
          88 FS-ENDINPTFILE    VALUE '10'.
          88 FS-DDNAMEMISSING  VALUE '35'.
          88 FS-ERRORRECORDS   VALUE '39'.
 
+       01 WS-FS-CTLRPT PIC X(02).
+         88 FS-CTLRPT-OK      VALUE '00'.
+
+       01 WS-FS-CHKPT PIC X(02).
+         88 FS-CHKPT-OK       VALUE '00'.
+         88 FS-CHKPT-ABSENT   VALUE '35'.
+
+       01 WS-FS-DATECTL PIC X(02).
+         88 FS-DATECTL-OK     VALUE '00'.
+         88 FS-DATECTL-ABSENT VALUE '35'.
+         88 FS-DATECTL-FIN    VALUE '10'.
+
+      * REPRISE SUR CHECKPOINT : UN NOUVEAU REPERE EST ECRIT TOUS LES
+      * WS-CHKPT-PAS ENREGISTREMENTS LUS, DE SORTE QU'UN REDEMARRAGE
+      * SUR UN GROS FICHIER FLUX NE REPARTE PAS DU DEBUT.
+       01 WS-CHKPT-PAS      PIC 9(06) VALUE 50000.
+       01 WS-RESTART-SW     PIC X(01) VALUE 'N'.
+         88 WS-EN-REPRISE   VALUE 'O'.
+       01 WS-NB-A-REPASSER  PIC 9(09).
+
+      * LIGNE DU RAPPORT DE CONTROLE (ARCHIVAGE / DIFF DES TOTAUX)
+       01 WS-LIGNE-RAPPORT.
+         05 WS-LR-LIBELLE     PIC X(14).
+         05 WS-LR-ORIGINE     PIC X(05).
+         05 WS-LR-NB-LOTS     PIC ZZZ9.
+         05 FILLER            PIC X(01).
+         05 WS-LR-LUS-00      PIC ZZZZZ9.
+         05 FILLER            PIC X(01).
+         05 WS-LR-LUS-10      PIC ZZZZZ9.
+         05 FILLER            PIC X(01).
+         05 WS-LR-LUS-99      PIC ZZZZZ9.
+         05 FILLER            PIC X(01).
+         05 WS-LR-MT-GLOBAL   PIC ZZZZZZZZZ9.99.
+         05 FILLER            PIC X(30).
+
+      * LIGNE DU RAPPORT D'EXPOSITION PAR DEVISE (UNE LIGNE PAR CODE
+      * DEVISE CONNU, ECRITE EN FIN DE RUN A LA SUITE DU TOTAL GENERAL).
+       01 WS-LIGNE-DEVISE.
+         05 WS-LD-LIBELLE     PIC X(14).
+         05 WS-LD-DEVISE      PIC X(05).
+         05 WS-LD-MONTANT     PIC ZZZZZZZZZ9.99.
+         05 FILLER            PIC X(48).
+
        PROCEDURE DIVISION.
 
       ******************************************************************
@@ -45,10 +235,110 @@
        00-BEGIN.
            INITIALIZE COUNTERS.
            INITIALIZE WS-MT-GLOBAL.
+           INITIALIZE WS-RUN-TOTALS.
+           INITIALIZE WS-ERROR-COUNTERS.
+           INITIALIZE WS-DEV-EXPOSURE.
+           INITIALIZE WS-SOUS-LOT-COUNTERS.
+           INITIALIZE WS-SOUS-LOT-ATTENDU.
+           MOVE 'N' TO WS-EN-SOUS-LOT-SW.
            OPEN INPUT  FLUXRECORDS.
+           OPEN OUTPUT CTLREPORT.
            PERFORM ERRORS-OPEN.
+           PERFORM 00-RESTART-CHECK.
+           PERFORM 00-LIT-DATECTL.
+           .
+
+      * CHARGEMENT EN MEMOIRE DE LA DERNIERE DATE DE LOT ACCEPTEE PAR
+      * ORIGINE. ABSENCE DU FICHIER = PREMIER RUN, TABLE VIDE.
+       00-LIT-DATECTL.
+           MOVE 0 TO WS-NB-DATECTL
+           OPEN INPUT DATECTL
+           IF FS-DATECTL-OK
+              READ DATECTL
+                 AT END SET FS-DATECTL-FIN TO TRUE
+              END-READ
+              PERFORM UNTIL FS-DATECTL-FIN
+                 ADD 1 TO WS-NB-DATECTL
+                 MOVE DATECTL-ORIGINE
+                   TO WS-DATECTL-ORIGINE(WS-NB-DATECTL)
+                 MOVE DATECTL-DATE
+                   TO WS-DATECTL-DATE(WS-NB-DATECTL)
+                 READ DATECTL
+                    AT END SET FS-DATECTL-FIN TO TRUE
+                 END-READ
+              END-PERFORM
+              CLOSE DATECTL
+           END-IF
+           .
+
+      * RECHERCHE D'UN CHECKPOINT LAISSE PAR UN RUN PRECEDENT ABENDE.
+      * QUAND IL EXISTE, LE DERNIER REPERE ECRIT RESTAURE LES
+      * COMPTEURS ET INDIQUE COMBIEN D'ENREGISTREMENTS REPASSER SUR
+      * FLUXRECORDS AVANT DE REPRENDRE LE TRAITEMENT NORMAL.
+       00-RESTART-CHECK.
+           OPEN INPUT CHECKPOINT
+           IF FS-CHKPT-OK
+              PERFORM 00-LIT-DERNIER-CHECKPOINT
+              CLOSE CHECKPOINT
+              SET WS-EN-REPRISE TO TRUE
+              PERFORM 00-REPASSE-ENREGISTREMENTS
+              OPEN OUTPUT CHECKPOINT
+           ELSE
+              OPEN OUTPUT CHECKPOINT
+           END-IF
+           .
+
+       00-LIT-DERNIER-CHECKPOINT.
+           MOVE 0 TO WS-NB-A-REPASSER
+           PERFORM UNTIL FS-CHKPT-ABSENT
+              READ CHECKPOINT
+                 AT END SET FS-CHKPT-ABSENT TO TRUE
+                 NOT AT END
+                    MOVE CKPT-FS-LUS        TO WS-NB-A-REPASSER
+                    MOVE CKPT-LUS-00        TO WS-LUS-00
+                    MOVE CKPT-LUS-10        TO WS-LUS-10
+                    MOVE CKPT-LUS-99        TO WS-LUS-99
+                    MOVE CKPT-MT-GLOBAL     TO WS-MT-GLOBAL
+                    MOVE CKPT-CUR-ORIGINE   TO WS-CUR-ORIGINE
+                    MOVE CKPT-NB-LOTS       TO WS-NB-LOTS
+                    MOVE CKPT-TOT-LUS-00    TO WS-TOT-LUS-00
+                    MOVE CKPT-TOT-LUS-10    TO WS-TOT-LUS-10
+                    MOVE CKPT-TOT-LUS-99    TO WS-TOT-LUS-99
+                    MOVE CKPT-TOT-MT-GLOBAL TO WS-TOT-MT-GLOBAL
+                    MOVE CKPT-ERR-DDNAME    TO WS-ERR-DDNAME
+                    MOVE CKPT-ERR-LECTURE   TO WS-ERR-LECTURE
+                    MOVE CKPT-ERR-NBOPE     TO WS-ERR-NBOPE
+                    MOVE CKPT-ERR-MTGLOBAL  TO WS-ERR-MTGLOBAL
+                    MOVE CKPT-ERR-PAS-00    TO WS-ERR-PAS-00
+                    MOVE CKPT-ERR-PAS-99    TO WS-ERR-PAS-99
+                    MOVE CKPT-ERR-DUPREF    TO WS-ERR-DUPREF
+                    MOVE CKPT-ERR-CODDEV    TO WS-ERR-CODDEV
+                    MOVE CKPT-ERR-MTZERO    TO WS-ERR-MTZERO
+                    MOVE CKPT-ERR-DATESEQ   TO WS-ERR-DATESEQ
+                    MOVE CKPT-ERR-SSLOTKO   TO WS-ERR-SSLOTKO
+                    MOVE CKPT-ERR-REFOPERMAX TO WS-ERR-REFOPERMAX
+                    MOVE CKPT-ERR-DATECTLMAX TO WS-ERR-DATECTLMAX
+                    MOVE CKPT-DEV-EXPOSURE  TO WS-DEV-EXPOSURE
+              END-READ
+           END-PERFORM
+           .
+
+      * REPASSAGE DES ENREGISTREMENTS DEJA COMPTABILISES AVANT LE
+      * CHECKPOINT : FLUXRECORDS EST SEQUENTIEL, LA REPRISE SE FAIT
+      * DONC PAR RELECTURE SANS RETRAITEMENT PLUTOT QUE PAR UN
+      * POSITIONNEMENT DIRECT.
+       00-REPASSE-ENREGISTREMENTS.
+           MOVE 0 TO WS-FS-LUS
+           PERFORM WS-NB-A-REPASSER TIMES
+              READ FLUXRECORDS
+                 AT END SET FS-ENDINPTFILE TO TRUE
+              END-READ
+              IF NOT FS-ENDINPTFILE
+                 ADD 1 TO WS-FS-LUS
+              END-IF
+           END-PERFORM
            .
-     
+
        01-TREATMENT.
            PERFORM 01-READFILES
 
@@ -56,17 +346,31 @@
            MOVE FLUX-ENREG TO F1-ENREG-00
       *    DISPLAY F1-ENREG-00
                IF F1-TYPE-00  = '00'
-                  ADD 1 TO WS-LUS-00
+                  PERFORM 01-NEWLOT
+               END-IF
+
+               IF F1-TYPE-00 = '01'
+                  PERFORM 01-NEWSOUSLOT
                END-IF
 
                IF F1-TYPE-00 = '10'
                   ADD 1 TO WS-LUS-10
                   ADD F1-MONTANT-OPER TO WS-MT-GLOBAL
+                  ADD 1 TO WS-SLUS-10
+                  ADD F1-MONTANT-OPER TO WS-SMT-GLOBAL
+                  PERFORM 01-CHECKREFOPER
+                  PERFORM 01-CHECKCODDEV
+                  PERFORM 01-CHECKMONTANT
+                  PERFORM 01-CUMULDEVISE
                END-IF
 
                IF F1-TYPE-00 = '99'
                   ADD 1 TO WS-LUS-99
+                  IF WS-EN-SOUS-LOT
+                     PERFORM 01-CONTROLE-SOUSLOT
+                  END-IF
                   PERFORM  01-SUPPLYVAR
+                  PERFORM  01-CUMULLOT
                END-IF
 
                PERFORM 01-READFILES
@@ -75,8 +379,199 @@
            PERFORM 01-RESULTS
            .
 
+      * UN NOUVEL EN-TETE '00' DEMARRE UN NOUVEAU LOT DE CONTROLE :
+      * LES COMPTEURS DU LOT (WS-LUS-*, WS-MT-GLOBAL) REPARTENT A ZERO
+      * ET SONT RATTACHES A L'ORIGINE PORTEE PAR CET EN-TETE, DE SORTE
+      * QU'UN MEME FICHIER FLUX PUISSE VEHICULER PLUSIEURS LOTS
+      * (ORIGINES OU DATES METIER DIFFERENTES).
+       01-NEWLOT.
+           MOVE F1-ORIGINE TO WS-CUR-ORIGINE
+           MOVE 0 TO WS-LUS-10
+           MOVE 0 TO WS-LUS-99
+           MOVE 0 TO WS-MT-GLOBAL
+           MOVE 1 TO WS-LUS-00
+           ADD 1 TO WS-NB-LOTS
+           ADD 1 TO WS-TOT-LUS-00
+           MOVE 0 TO WS-NB-REFOPER
+           MOVE 'N' TO WS-EN-SOUS-LOT-SW
+           PERFORM 01-CHECKDATESEQ
+           .
+
+      * UN ENREGISTREMENT '01' OUVRE UN NOUVEAU SOUS-LOT (ORIGINE ET/OU
+      * DATE METIER DIFFERENTE) SANS ROMPRE LE LOT '00'/'99' EN COURS.
+      * LE SOUS-LOT PRECEDENT, S'IL EXISTE, EST D'ABORD CONTROLE.
+       01-NEWSOUSLOT.
+           IF WS-EN-SOUS-LOT
+              PERFORM 01-CONTROLE-SOUSLOT
+           END-IF
+           PERFORM 01-CHECKDATESEQ
+           MOVE 0                    TO WS-SLUS-10
+           MOVE 0                    TO WS-SMT-GLOBAL
+           MOVE F1-NB-OPERATIONS-01  TO WS-SLOT-NBOPE
+           MOVE F1-MT-GLOBAL-01      TO WS-SLOT-MTGLOBAL
+           SET WS-EN-SOUS-LOT        TO TRUE
+           .
+
+      * CONTROLE DU SOUS-LOT QUI SE TERMINE (SOIT UN NOUVEAU '01' EST
+      * ARRIVE, SOIT LE '99' DE FIN DE LOT A ETE ATTEINT) : LES
+      * COMPTEURS ACCUMULES DEPUIS LE '01' D'OUVERTURE DOIVENT
+      * CORRESPONDRE AUX TOTAUX ANNONCES PAR CE MEME '01'.
+       01-CONTROLE-SOUSLOT.
+           IF WS-SLUS-10 NOT = WS-SLOT-NBOPE
+           OR WS-SMT-GLOBAL NOT = WS-SLOT-MTGLOBAL
+              MOVE 13 TO RETURN-CODE
+              ADD 1 TO WS-ERR-SSLOTKO
+           END-IF
+           .
+
+      * REJET D'UN LOT DONT LA DATE N'AVANCE PAS PAR RAPPORT AU DERNIER
+      * LOT ACCEPTE POUR LA MEME ORIGINE. UNE ORIGINE JAMAIS VUE EST
+      * SIMPLEMENT AJOUTEE A LA TABLE AVEC SA PREMIERE DATE.
+       01-CHECKDATESEQ.
+           SET WS-DATECTL-IX TO 1
+           SEARCH WS-DATECTL-ENTRY
+              AT END
+                 IF WS-NB-DATECTL >= 200
+                    MOVE 12 TO RETURN-CODE
+                    ADD 1 TO WS-ERR-DATECTLMAX
+                 ELSE
+                    ADD 1 TO WS-NB-DATECTL
+                    SET WS-DATECTL-IX TO WS-NB-DATECTL
+                    MOVE F1-ORIGINE TO WS-DATECTL-ORIGINE(WS-DATECTL-IX)
+                    MOVE F1-DATE    TO WS-DATECTL-DATE(WS-DATECTL-IX)
+                 END-IF
+              WHEN WS-DATECTL-ORIGINE(WS-DATECTL-IX) = F1-ORIGINE
+                 IF F1-DATE NOT > WS-DATECTL-DATE(WS-DATECTL-IX)
+                    MOVE 12 TO RETURN-CODE
+                    ADD 1 TO WS-ERR-DATESEQ
+                 ELSE
+                    MOVE F1-DATE TO WS-DATECTL-DATE(WS-DATECTL-IX)
+                 END-IF
+           END-SEARCH
+           .
+
+      * REJET DE TOUT ENREGISTREMENT '10' PORTANT UN CODE DEVISE QUI
+      * N'APPARTIENT PAS A LA LISTE DES DEVISES CONNUES.
+       01-CHECKCODDEV.
+           MOVE F1-CODE-DEV TO WS-CODE-DEV
+           IF NOT WS-DEV-CONNUE
+              MOVE 10 TO RETURN-CODE
+              ADD 1 TO WS-ERR-CODDEV
+           END-IF
+           .
+
+      * REJET D'UN ENREGISTREMENT '10' A MONTANT NUL : UN VIREMENT A
+      * ZERO EST QUASI TOUJOURS UNE ERREUR D'ALIMENTATION EN AMONT.
+       01-CHECKMONTANT.
+           IF F1-MONTANT-OPER = 0
+              MOVE 11 TO RETURN-CODE
+              ADD 1 TO WS-ERR-MTZERO
+           END-IF
+           .
+
+      * RECHERCHE SEQUENTIELLE DE F1-REF-OPER DANS LES REFERENCES DEJA
+      * VUES POUR LE LOT COURANT ; SI TROUVEE, LE LOT EST REJETE.
+       01-CHECKREFOPER.
+           SET WS-REFOPER-IX TO 1
+           SEARCH WS-REFOPER-ENTRY
+              AT END
+                 IF WS-NB-REFOPER >= 20000
+                    MOVE 9 TO RETURN-CODE
+                    ADD 1 TO WS-ERR-REFOPERMAX
+                 ELSE
+                    ADD 1 TO WS-NB-REFOPER
+                    SET WS-REFOPER-IX TO WS-NB-REFOPER
+                    MOVE F1-REF-OPER TO WS-REFOPER-VAL(WS-REFOPER-IX)
+                 END-IF
+              WHEN WS-REFOPER-VAL(WS-REFOPER-IX) = F1-REF-OPER
+                 MOVE 9 TO RETURN-CODE
+                 ADD 1 TO WS-ERR-DUPREF
+           END-SEARCH
+           .
+
+      * CUMUL DU MONTANT DE L'OPERATION DANS L'EXPOSITION DE SA DEVISE,
+      * TOUS LOTS CONFONDUS. UNE DEVISE INCONNUE EST DEJA REJETEE PAR
+      * 01-CHECKCODDEV ET N'EST DONC PAS CUMULEE ICI.
+       01-CUMULDEVISE.
+           SET WS-DEV-IX TO 1
+           SEARCH WS-DEV-EXP-CODE
+              AT END
+                 CONTINUE
+              WHEN WS-DEV-EXP-CODE(WS-DEV-IX) = F1-CODE-DEV
+                 ADD F1-MONTANT-OPER TO WS-DEV-EXP-MONTANT(WS-DEV-IX)
+           END-SEARCH
+           .
+
+      * CUMUL DES TOTAUX DU LOT COURANT DANS LES TOTAUX DE RUN, UNE
+      * FOIS LE '99' DE FIN DE LOT ATTEINT ET CONTROLE.
+       01-CUMULLOT.
+           ADD WS-LUS-10 TO WS-TOT-LUS-10
+           ADD WS-LUS-99 TO WS-TOT-LUS-99
+           ADD WS-MT-GLOBAL TO WS-TOT-MT-GLOBAL
+           PERFORM 01-ECRIT-RAPPORT-LOT
+           .
+
+      * UNE LIGNE DE RAPPORT PAR LOT, ECRITE DES QUE LE '99' EST
+      * CONTROLE, POUR ARCHIVER LES TOTAUX SANS DEPENDRE DU JOBLOG.
+       01-ECRIT-RAPPORT-LOT.
+           INITIALIZE WS-LIGNE-RAPPORT
+           MOVE 'LOT'          TO WS-LR-LIBELLE
+           MOVE WS-CUR-ORIGINE TO WS-LR-ORIGINE
+           MOVE WS-NB-LOTS     TO WS-LR-NB-LOTS
+           MOVE WS-LUS-00      TO WS-LR-LUS-00
+           MOVE WS-LUS-10      TO WS-LR-LUS-10
+           MOVE WS-LUS-99      TO WS-LR-LUS-99
+           MOVE WS-MT-GLOBAL   TO WS-LR-MT-GLOBAL
+           WRITE CTL-ENREG FROM WS-LIGNE-RAPPORT
+           .
+
+      * LIGNE RECAPITULATIVE ECRITE EN FIN DE RUN, TOUS LOTS CONFONDUS.
+       01-ECRIT-RAPPORT-FIN.
+           INITIALIZE WS-LIGNE-RAPPORT
+           MOVE 'TOTAL RUN'    TO WS-LR-LIBELLE
+           MOVE SPACES         TO WS-LR-ORIGINE
+           MOVE WS-NB-LOTS     TO WS-LR-NB-LOTS
+           MOVE WS-TOT-LUS-00  TO WS-LR-LUS-00
+           MOVE WS-TOT-LUS-10  TO WS-LR-LUS-10
+           MOVE WS-TOT-LUS-99  TO WS-LR-LUS-99
+           MOVE WS-TOT-MT-GLOBAL TO WS-LR-MT-GLOBAL
+           WRITE CTL-ENREG FROM WS-LIGNE-RAPPORT
+           .
+
+      * UNE LIGNE PAR DEVISE CONNUE, ECRITE A LA SUITE DU TOTAL RUN,
+      * POUR LE SUIVI DE TRESORERIE EN FIN DE JOURNEE.
+       01-ECRIT-RAPPORT-DEVISES.
+           PERFORM VARYING WS-DEV-IX FROM 1 BY 1
+                   UNTIL WS-DEV-IX > 6
+              INITIALIZE WS-LIGNE-DEVISE
+              MOVE 'EXPOSITION'          TO WS-LD-LIBELLE
+              MOVE WS-DEV-EXP-CODE(WS-DEV-IX) TO WS-LD-DEVISE
+              MOVE WS-DEV-EXP-MONTANT(WS-DEV-IX) TO WS-LD-MONTANT
+              WRITE CTL-ENREG FROM WS-LIGNE-DEVISE
+           END-PERFORM
+           .
+
+      * REECRITURE DE DATECTL AVEC LES DATES A JOUR, POUR LE PROCHAIN
+      * RUN.
+       00-ECRIT-DATECTL.
+           OPEN OUTPUT DATECTL
+           PERFORM VARYING WS-DATECTL-IX FROM 1 BY 1
+                   UNTIL WS-DATECTL-IX > WS-NB-DATECTL
+              MOVE WS-DATECTL-ORIGINE(WS-DATECTL-IX) TO DATECTL-ORIGINE
+              MOVE WS-DATECTL-DATE(WS-DATECTL-IX)    TO DATECTL-DATE
+              WRITE DATECTL-ENREG
+           END-PERFORM
+           CLOSE DATECTL
+           .
+
        02-ENDPROG.
+           PERFORM 00-ECRIT-DATECTL
            CLOSE FLUXRECORDS
+           CLOSE CTLREPORT
+      * RUN TERMINE NORMALEMENT : LE CHECKPOINT NE SERT PLUS, LA JCL
+      * DE PRODUCTION LE CATALOGUE (,CATLG,DELETE) POUR QUE DELETE
+      * S'APPLIQUE ICI ET QUE CATLG S'APPLIQUE SI LE JOB ABEND.
+           CLOSE CHECKPOINT
            STOP RUN
            .
 
@@ -87,34 +582,83 @@
               AT END SET FS-ENDINPTFILE TO TRUE
            END-READ
            PERFORM ERRORS-READ
-           .    
+           IF NOT FS-ENDINPTFILE
+              IF FUNCTION MOD(WS-FS-LUS, WS-CHKPT-PAS) = 0
+                 PERFORM 01-ECRIT-CHECKPOINT
+              END-IF
+           END-IF
+           .
+
+      * DEPOT D'UN NOUVEAU REPERE DE REPRISE. LA TABLE DES REF-OPER
+      * DEJA VUES N'EST PAS REPRISE : UNE REPRISE REDEMARRE DONC LA
+      * DETECTION DE DOUBLON AU DEBUT DU LOT EN COURS AU CHECKPOINT.
+       01-ECRIT-CHECKPOINT.
+           MOVE WS-FS-LUS         TO CKPT-FS-LUS
+           MOVE WS-LUS-00         TO CKPT-LUS-00
+           MOVE WS-LUS-10         TO CKPT-LUS-10
+           MOVE WS-LUS-99         TO CKPT-LUS-99
+           MOVE WS-MT-GLOBAL      TO CKPT-MT-GLOBAL
+           MOVE WS-CUR-ORIGINE    TO CKPT-CUR-ORIGINE
+           MOVE WS-NB-LOTS        TO CKPT-NB-LOTS
+           MOVE WS-TOT-LUS-00     TO CKPT-TOT-LUS-00
+           MOVE WS-TOT-LUS-10     TO CKPT-TOT-LUS-10
+           MOVE WS-TOT-LUS-99     TO CKPT-TOT-LUS-99
+           MOVE WS-TOT-MT-GLOBAL  TO CKPT-TOT-MT-GLOBAL
+           MOVE WS-ERR-DDNAME     TO CKPT-ERR-DDNAME
+           MOVE WS-ERR-LECTURE    TO CKPT-ERR-LECTURE
+           MOVE WS-ERR-NBOPE      TO CKPT-ERR-NBOPE
+           MOVE WS-ERR-MTGLOBAL   TO CKPT-ERR-MTGLOBAL
+           MOVE WS-ERR-PAS-00     TO CKPT-ERR-PAS-00
+           MOVE WS-ERR-PAS-99     TO CKPT-ERR-PAS-99
+           MOVE WS-ERR-DUPREF     TO CKPT-ERR-DUPREF
+           MOVE WS-ERR-CODDEV     TO CKPT-ERR-CODDEV
+           MOVE WS-ERR-MTZERO     TO CKPT-ERR-MTZERO
+           MOVE WS-ERR-DATESEQ    TO CKPT-ERR-DATESEQ
+           MOVE WS-ERR-SSLOTKO    TO CKPT-ERR-SSLOTKO
+           MOVE WS-ERR-REFOPERMAX TO CKPT-ERR-REFOPERMAX
+           MOVE WS-ERR-DATECTLMAX TO CKPT-ERR-DATECTLMAX
+           MOVE WS-DEV-EXPOSURE   TO CKPT-DEV-EXPOSURE
+           WRITE CKPT-ENREG
+           .
 
        01-SUPPLYVAR.
            IF F1-NB-OPERATIONS NOT = WS-LUS-10
-              MOVE 5 TO RETURN-CODE.
+              MOVE 5 TO RETURN-CODE
+              ADD 1 TO WS-ERR-NBOPE
+           END-IF
            IF F1-MT-GLOBAL NOT = WS-MT-GLOBAL
-              MOVE 6 TO RETURN-CODE.
+              MOVE 6 TO RETURN-CODE
+              ADD 1 TO WS-ERR-MTGLOBAL
+           END-IF
            .
 
        01-RESULTS.
-           IF WS-LUS-00 = 0
+           PERFORM 01-ECRIT-RAPPORT-FIN
+           PERFORM 01-ECRIT-RAPPORT-DEVISES
+
+           IF WS-TOT-LUS-00 = 0
               MOVE 7 TO RETURN-CODE
+              ADD 1 TO WS-ERR-PAS-00
            END-IF
 
-           IF WS-LUS-99 = 0
+           IF WS-TOT-LUS-99 = 0
               MOVE 8 TO RETURN-CODE
+              ADD 1 TO WS-ERR-PAS-99
            END-IF
 
+           PERFORM 01-RESULTS-ERREURS
+
            IF RETURN-CODE = 0
               DISPLAY 'AUCUNE ERREUR'
               DISPLAY '**********************************'
               DISPLAY '*************GESTION**************'
               DISPLAY '**********************************'
-              DISPLAY '* WS-FS-LUS : ' WS-FS-LUS
-              DISPLAY '* WS-LUS-00 : ' WS-LUS-00
-              DISPLAY '* WS-LUS-99 : ' WS-LUS-99
-              DISPLAY '* WS-LUS-10 : ' WS-LUS-10
-              DISPLAY '* MT GLOBAL : ' WS-MT-GLOBAL
+              DISPLAY '* WS-FS-LUS  : ' WS-FS-LUS
+              DISPLAY '* NB LOTS    : ' WS-NB-LOTS
+              DISPLAY '* TOT LUS-00 : ' WS-TOT-LUS-00
+              DISPLAY '* TOT LUS-99 : ' WS-TOT-LUS-99
+              DISPLAY '* TOT LUS-10 : ' WS-TOT-LUS-10
+              DISPLAY '* TOT MTGLOB : ' WS-TOT-MT-GLOBAL
               DISPLAY '**********************************'
            END-IF
 
@@ -123,31 +667,68 @@
               DISPLAY 'ERREUR , CODE RETOUR --->' RETURN-CODE
            END-IF
            .
+
+      * BILAN DE TOUTES LES ANOMALIES DETECTEES DANS LE RUN, MEME
+      * QUAND PLUSIEURS CONDITIONS DIFFERENTES SE SONT PRODUITES.
+       01-RESULTS-ERREURS.
+           IF WS-ERR-DDNAME NOT = 0 OR WS-ERR-LECTURE NOT = 0
+           OR WS-ERR-NBOPE  NOT = 0 OR WS-ERR-MTGLOBAL NOT = 0
+           OR WS-ERR-PAS-00 NOT = 0 OR WS-ERR-PAS-99   NOT = 0
+           OR WS-ERR-DUPREF NOT = 0 OR WS-ERR-CODDEV NOT = 0
+           OR WS-ERR-MTZERO NOT = 0 OR WS-ERR-DATESEQ NOT = 0
+           OR WS-ERR-SSLOTKO NOT = 0
+           OR WS-ERR-REFOPERMAX NOT = 0 OR WS-ERR-DATECTLMAX NOT = 0
+              DISPLAY '**********************************'
+              DISPLAY '********DETAIL DES REJETS*********'
+              DISPLAY '**********************************'
+              DISPLAY '* DDNAME MANQUANT      : ' WS-ERR-DDNAME
+              DISPLAY '* STATUT LECTURE ERRONE: ' WS-ERR-LECTURE
+              DISPLAY '* ECART NB OPERATIONS  : ' WS-ERR-NBOPE
+              DISPLAY '* ECART MONTANT GLOBAL : ' WS-ERR-MTGLOBAL
+              DISPLAY '* AUCUN EN-TETE 00     : ' WS-ERR-PAS-00
+              DISPLAY '* AUCUN TRAILER 99     : ' WS-ERR-PAS-99
+              DISPLAY '* REF-OPER DUPLIQUEE   : ' WS-ERR-DUPREF
+              DISPLAY '* DEVISE INCONNUE      : ' WS-ERR-CODDEV
+              DISPLAY '* MONTANT ZERO         : ' WS-ERR-MTZERO
+              DISPLAY '* DATE DE LOT REGRESSE : ' WS-ERR-DATESEQ
+              DISPLAY '* SOUS-LOT EN ECART    : ' WS-ERR-SSLOTKO
+              DISPLAY '* TABLE REF-OPER PLEINE: ' WS-ERR-REFOPERMAX
+              DISPLAY '* TABLE DATECTL PLEINE : ' WS-ERR-DATECTLMAX
+              DISPLAY '**********************************'
+           END-IF
+           .
       ******************************************************************
 
       ********************GESTION ERREURS FICHIERS**********************
        ERRORS-OPEN.
            EVALUATE TRUE
-               WHEN FS-OPENINPT 
+               WHEN FS-OPENINPT
                  DISPLAY "SUCCES OUVERTURE FICHIER "
                  CONTINUE
                WHEN FS-DDNAMEMISSING
                  MOVE 1 TO RETURN-CODE
+                 ADD 1 TO WS-ERR-DDNAME
                WHEN FS-ERRORRECORDS
                  MOVE 2 TO RETURN-CODE
+                 ADD 1 TO WS-ERR-LECTURE
                WHEN OTHER
                  MOVE 3 TO RETURN-CODE
+                 ADD 1 TO WS-ERR-LECTURE
            END-EVALUATE
            .
 
        ERRORS-READ.
            EVALUATE TRUE
-              WHEN FS-OPENINPT 
+              WHEN FS-OPENINPT
                 ADD 1 TO WS-FS-LUS
               WHEN FS-ENDINPTFILE AND WS-FS-LUS =  0
                 MOVE 4 TO RETURN-CODE
-              WHEN OTHER
+                ADD 1 TO WS-ERR-LECTURE
+              WHEN FS-ENDINPTFILE
                 CONTINUE
+              WHEN OTHER
+                MOVE 4 TO RETURN-CODE
+                ADD 1 TO WS-ERR-LECTURE
            END-EVALUATE
            .
       ********************FIN GESTION ERREURS FICHIERS******************
