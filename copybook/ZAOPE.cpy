@@ -0,0 +1,12 @@
+
+       01  ()-ZCMA.
+         05 ()-FONCTION        PIC X(03).
+         05 ()-DONNEES.
+          10 ()-CODE-OPER     PIC X(03).
+          10 ()-LIBELLE       PIC X(20).
+          10 ()-SENS          PIC X(01).
+          10 ()-COMPTE-GL     PIC X(11).
+         05 ()-RETOUR.
+          10 ()-CODRET        PIC X(02).
+          10 ()-SQLCODE       PIC S9(3).
+          10 ()-LIBRET        PIC X(30).
