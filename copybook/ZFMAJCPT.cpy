@@ -0,0 +1,29 @@
+
+       01  ZF-MAJCPT.
+         05 ZF-TYPE          PIC X(02).
+         05 ZF-COMPTE        PIC X(11).
+         05 ZF-CODE-OPER     PIC X(03).
+         05 ZF-REF-OPER      PIC X(10).
+         05 ZF-CODE-DEV      PIC X(03).
+         05 ZF-MNTOPE        PIC 9(11)V99.
+         05 ZF-CODE-OPER-ANNULE PIC X(03).
+      * REFERENCE DE L'OPERATION D'ORIGINE CONTRE-PASSEE PAR UN CODE
+      * OPERATION 'ANN' (DISTINCTE DE ZF-REF-OPER, QUI EST LA
+      * REFERENCE DE LA CONTRE-PASSATION ELLE-MEME) : PERMET A
+      * VERIF-CODOPE-ANNULE DE RETROUVER L'ECRITURE HISTORISEE SUR
+      * TBHIS A CONTRE-PASSER.
+         05 ZF-REF-OPER-ANNULE  PIC X(10).
+         05 ZF-AUTORISATION  PIC X(01).
+           88 ZF-DOUBLE-AUTORISEE VALUE 'O'.
+      * PORTE PAR GKMAJ001 DEPUIS SA CARTE PARM (WS-MODE-DRYRUN), PAS
+      * PAR LE FLUX : PERMET A MFMAJCPT DE DEROULER TOUS SES CONTROLES
+      * ET CALCULS NORMALEMENT SANS PERSISTER LA MOINDRE ECRITURE (NI
+      * SUR TBCPT, NI SUR TBHIS) QUAND UN RUN DE SIMULATION EST DEMANDE.
+         05 ZF-MODE-SIMULATION PIC X(01).
+           88 ZF-DRYRUN VALUE 'O'.
+         05 FILLER           PIC X(23).
+       01  ZF-RETOUR.
+         05 ZF-CODRET        PIC X(02).
+         05 ZF-SQLCODE       PIC S9(03).
+         05 ZF-LIBRET        PIC X(30).
+         05 ZF-SOLDE         PIC S9(13)V9(2).
