@@ -0,0 +1,9 @@
+
+       01  ()-ENREG.
+         05 ()-CLE.
+           10 ()-COMPTE       PIC  X(11).
+           10 ()-REF-OPER     PIC  X(10).
+         05 ()-CODE-OPER      PIC  X(03).
+         05 ()-CODE-DEV       PIC  X(03).
+         05 ()-MONTANT-OPER   PIC  9(11)V99.
+         05 FILLER            PIC  X(40).
