@@ -6,8 +6,12 @@
           10 CPT-NOM          PIC X(20).
           10 CPT-SOLDE        PIC S9(13)V9(2) USAGE COMP-3.
           10 CPT-DDMVT        PIC X(10).
-          10 CPT-DDMAJ        PIC X(10).     
+          10 CPT-DDMAJ        PIC X(10).
           10 CPT-HDMAJ        PIC X(8).
+          10 CPT-STATUT       PIC X(01).
+           88 CPT-COMPTE-ACTIF     VALUE 'A'.
+           88 CPT-COMPTE-BLOQUE    VALUE 'B'.
+           88 CPT-COMPTE-CLOTURE   VALUE 'C'.
          05 CPT-RETOUR.
           10 CPT-CODRET       PIC X(02).
           10 CPT-SQLCODE      PIC S9(3).
