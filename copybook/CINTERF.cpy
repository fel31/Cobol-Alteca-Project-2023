@@ -0,0 +1,19 @@
+       01 ()-ENREG.
+         05 ()-TYPE      PIC X(02).
+         05 FILLER       PIC X(78).
+       01 ()-ENREG-00 REDEFINES ()-ENREG.
+         05 ()-TYPE-00   PIC X(02).
+         05 ()-ORIGINE   PIC X(03).
+         05 ()-DATE      PIC X(10).
+         05 FILLER       PIC X(65).
+       01 ()-ENREG-10 REDEFINES ()-ENREG.
+         05 ()-TYPE-10       PIC X(02).
+         05 ()-COMPTE        PIC X(11).
+         05 ()-CODE-OPER     PIC X(03).
+         05 ()-REF-OPER      PIC X(10).
+         05 ()-SOLDE         PIC S9(13)V9(2).
+         05 FILLER           PIC X(39).
+       01 ()-ENREG-99 REDEFINES ()-ENREG.
+         05 ()-TYPE-99        PIC X(02).
+         05 ()-NB-OPERATIONS  PIC 9(06).
+         05 FILLER            PIC X(72).
