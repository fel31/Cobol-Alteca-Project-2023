@@ -0,0 +1,44 @@
+       01 ()-ENREG-00.
+         05 ()-TYPE-00       PIC  X(02).
+         05 ()-ORIGINE       PIC  X(03).
+         05 ()-DATE          PIC  X(10).
+         05 FILLER           PIC  X(65).
+      * SOUS-ENTETE DE BLOC : PERMET A UN MEME FICHIER FLUX DE
+      * VEHICULER PLUSIEURS ORIGINES OU DATES METIER SANS ROMPRE LE
+      * LOT '00'/'99' EN COURS ; ORIGINE-01/DATE-01 SONT AUX MEMES
+      * POSITIONS QUE ORIGINE/DATE DE ()-ENREG-00 POUR REUTILISER LES
+      * MEMES CONTROLES DE SEQUENCE DE DATE.
+       01 ()-ENREG-01 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-01           PIC  X(02).
+         05 ()-ORIGINE-01        PIC  X(03).
+         05 ()-DATE-01           PIC  X(10).
+         05 ()-NB-OPERATIONS-01  PIC  9(06).
+         05 ()-MT-GLOBAL-01      PIC  9(11)V99.
+         05 FILLER               PIC  X(46).
+       01 ()-ENREG-10 REDEFINES  ()-ENREG-00.
+         05 ()-TYPE-10       PIC  X(02).
+         05 ()-COMPTE        PIC  X(11).
+         05 ()-CODE-OPER     PIC  X(03).
+         05 ()-REF-OPER      PIC  X(10).
+         05 ()-CODE-DEV      PIC  X(03).
+         05 ()-MONTANT-OPER  PIC  9(11)V99.
+      * CODE DE L'OPERATION D'ORIGINE POUR UNE CONTRE-PASSATION 'ANN',
+      * ET INDICATEUR DE DOUBLE AUTORISATION DEJA OBTENUE EN AMONT ;
+      * MEMES POSITIONS QUE ZF-CODE-OPER-ANNULE/ZF-AUTORISATION DANS
+      * ZFMAJCPT.CPY, ALIMENTES PAR LE SYSTEME AMONT QUI PRODUIT LE
+      * FLUX, POUR QUE LA COPIE GROUPE VERS ZF-MAJCPT LES REPORTE TELS
+      * QUELS.
+         05 ()-CODE-OPER-ANNULE PIC  X(03).
+      * REFERENCE DE L'OPERATION D'ORIGINE CONTRE-PASSEE PAR UN CODE
+      * OPERATION 'ANN' ; MEME POSITION QUE ZF-REF-OPER-ANNULE DANS
+      * ZFMAJCPT.CPY, ALIMENTEE PAR LE SYSTEME AMONT QUI PRODUIT LE
+      * FLUX, POUR QUE LA COPIE GROUPE VERS ZF-MAJCPT LA REPORTE TELLE
+      * QUELLE.
+         05 ()-REF-OPER-ANNULE  PIC  X(10).
+         05 ()-AUTORISATION  PIC  X(01).
+         05 FILLER           PIC  X(24).
+       01 ()-ENREG-99 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-99       PIC  X(02).
+         05 ()-NB-OPERATIONS PIC 9(06).
+         05 ()-MT-GLOBAL     PIC 9(11)V99.
+         05 FILLER           PIC X(59).
