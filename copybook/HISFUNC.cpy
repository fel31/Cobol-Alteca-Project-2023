@@ -0,0 +1,24 @@
+
+       01  ()-ZCMA.
+         05 ()-FONCTION        PIC X(03).
+         05 ()-DONNEES.
+          10 ()-COMPTE        PIC X(11).
+          10 ()-REF-OPER      PIC X(10).
+          10 ()-CODE-OPER     PIC X(03).
+          10 ()-MONTANT       PIC S9(11)V9(2) USAGE COMP-3.
+          10 ()-DATE-OPER     PIC X(10).
+      * REFERENCE DE L'OPERATION D'ORIGINE, RENSEIGNEE UNIQUEMENT SUR
+      * LA LIGNE D'UNE CONTRE-PASSATION (CODE OPERATION 'ANN'), POUR
+      * GARDER UN LIEN D'AUDIT VERS L'ECRITURE ANNULEE ; A SPACES POUR
+      * TOUTE AUTRE OPERATION.
+          10 ()-REF-OPER-ANNULE PIC X(10).
+          10 ()-NB-JOUR       PIC 9(06).
+          10 ()-MT-JOUR       PIC S9(11)V9(2) USAGE COMP-3.
+      * BORNES DE PERIODE POUR LA FONCTION 'DEB' : LAISSEES A SPACES
+      * POUR UN PARCOURS SANS FILTRE DE DATE (COMPORTEMENT D'ORIGINE).
+          10 ()-DATE-DEBUT    PIC X(10).
+          10 ()-DATE-FIN      PIC X(10).
+         05 ()-RETOUR.
+          10 ()-CODRET        PIC X(02).
+          10 ()-SQLCODE       PIC S9(3).
+          10 ()-LIBRET        PIC X(30).
