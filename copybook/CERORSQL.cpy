@@ -0,0 +1,14 @@
+
+       ERRORS-SQL-().
+           EVALUATE SQLCODE
+              WHEN 0
+                 MOVE '00' TO ()-CODRET
+              WHEN 100
+                 MOVE '04' TO ()-CODRET
+                 MOVE 'AUCUNE LIGNE TROUVEE' TO ()-LIBRET
+              WHEN OTHER
+                 MOVE '12'    TO ()-CODRET
+                 MOVE SQLCODE TO ()-SQLCODE
+                 MOVE 'ERREUR SQL' TO ()-LIBRET
+           END-EVALUATE
+           .
