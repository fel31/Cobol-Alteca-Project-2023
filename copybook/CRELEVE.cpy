@@ -0,0 +1,19 @@
+
+       01  ()-ENREG-00.
+         05 ()-TYPE-00       PIC  X(02).
+         05 ()-COMPTE-00     PIC  X(11).
+         05 ()-NOM-00        PIC  X(20).
+         05 ()-SOLDE-00      PIC  S9(11)V99.
+         05 FILLER           PIC  X(24).
+       01  ()-ENREG-10 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-10       PIC  X(02).
+         05 ()-REF-OPER-10   PIC  X(10).
+         05 ()-CODE-OPER-10  PIC  X(03).
+         05 ()-MONTANT-10    PIC  9(11)V99.
+         05 ()-DATE-OPER-10  PIC  X(10).
+         05 FILLER           PIC  X(32).
+       01  ()-ENREG-99 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-99       PIC  X(02).
+         05 ()-NB-OPER-99    PIC  9(06).
+         05 ()-MT-TOTAL-99   PIC  9(11)V99.
+         05 FILLER           PIC  X(49).
