@@ -0,0 +1,19 @@
+
+       01  ()-ENREG-00.
+         05 ()-TYPE-00       PIC  X(02).
+         05 ()-ORIGINE-00    PIC  X(03).
+         05 ()-DATE-00       PIC  X(10).
+         05 FILLER           PIC  X(65).
+       01  ()-ENREG-10 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-10        PIC  X(02).
+         05 ()-COMPTE-10      PIC  X(11).
+         05 ()-NB-OPER-10     PIC  9(06).
+         05 ()-MT-ATTENDU-10  PIC  S9(11)V99.
+         05 ()-MT-REEL-10     PIC  S9(11)V99.
+         05 ()-MT-ECART-10    PIC  S9(11)V99.
+         05 FILLER            PIC  X(22).
+       01  ()-ENREG-99 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-99       PIC  X(02).
+         05 ()-NB-COMPTES-99 PIC  9(06).
+         05 ()-NB-ECARTS-99  PIC  9(06).
+         05 FILLER           PIC  X(66).
