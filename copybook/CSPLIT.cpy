@@ -0,0 +1,15 @@
+       01 ()-ENREG.
+         05 ()-TYPE      PIC X(02).
+         05 FILLER       PIC X(102).
+       01 ()-ENREG-10 REDEFINES ()-ENREG.
+         05 ()-TYPE-10          PIC X(02).
+         05 ()-DSN              PIC X(80).
+         05 ()-ORIGINE          PIC X(03).
+         05 ()-NB-OPERATIONS    PIC 9(06).
+         05 ()-MT-GLOBAL        PIC 9(11)V99.
+       01 ()-ENREG-99 REDEFINES ()-ENREG.
+         05 ()-TYPE-99          PIC X(02).
+         05 ()-NB-FICHIERS      PIC 9(03).
+         05 ()-NB-OPE-TOTAL     PIC 9(09).
+         05 ()-MT-GLOBAL-TOTAL  PIC 9(11)V99.
+         05 FILLER              PIC X(77).
