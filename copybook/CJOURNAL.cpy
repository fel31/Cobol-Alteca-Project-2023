@@ -0,0 +1,21 @@
+
+       01  ()-ENREG-00.
+         05 ()-TYPE-00       PIC  X(02).
+         05 ()-ORIGINE-00    PIC  X(03).
+         05 ()-DATE-00       PIC  X(10).
+         05 FILLER           PIC  X(65).
+       01  ()-ENREG-10 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-10       PIC  X(02).
+         05 ()-COMPTE-10     PIC  X(11).
+         05 ()-REF-OPER-10   PIC  X(10).
+         05 ()-CODE-OPER-10  PIC  X(03).
+         05 ()-MONTANT-10    PIC  9(11)V99.
+         05 ()-DATE-OPER-10  PIC  X(10).
+         05 FILLER           PIC  X(31).
+       01  ()-ENREG-99 REDEFINES ()-ENREG-00.
+         05 ()-TYPE-99       PIC  X(02).
+         05 ()-NB-LUS-10     PIC  9(06).
+         05 ()-MT-GLOBAL-99  PIC  9(11)V99.
+         05 ()-NB-DETAIL-99  PIC  9(06).
+         05 ()-MT-DETAIL-99  PIC  9(11)V99.
+         05 FILLER           PIC  X(40).
