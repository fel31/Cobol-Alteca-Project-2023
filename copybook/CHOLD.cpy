@@ -0,0 +1,14 @@
+       01 ()-ENREG.
+         05 ()-TYPE      PIC X(02).
+         05 ()-10-F1     PIC X(80).
+         05 ()-MOTIF     PIC X(30).
+       01 ()-ENREG-00 REDEFINES ()-ENREG.
+         05 ()-TYPE-00   PIC X(02).
+         05 ()-ORIGINE   PIC X(03).
+         05 ()-DATE      PIC X(10).
+         05 FILLER       PIC X(97).
+       01 ()-ENREG-99 REDEFINES ()-ENREG.
+         05 ()-TYPE-99      PIC X(02).
+         05 ()-NB-HOLD      PIC 9(06).
+         05 ()-MT-HOLD      PIC 9(11)V99.
+         05 FILLER          PIC X(91).
