@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARSXML.
+      *
+      * Programme de lecture xml (inverse de GENRXML)
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+      *  FICHIER XML EN ENTREE
+      *
+             SELECT FXMLIN ASSIGN DFXMLIN
+             FILE STATUS IS WS-FS-FXMLIN.
+      *
+      *  FICHIER EN SORTIE
+      *
+             SELECT FICHIER ASSIGN DFICHIER
+             FILE STATUS IS WS-FS-FICHIER.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD FXMLIN RECORD VARYING FROM 1 TO 300 DEPENDING WS-LONG.
+      *
+       01 FXMLIN-ENREG  PIC X(300).
+      *
+       FD FICHIER.
+       01 FICHIER-ENREG.
+          05 COMPTE            PIC X(11).
+          05 CODE-OPER         PIC X(03).
+          05 REF-OPER          PIC X(10).
+          05 CODE-DEV          PIC X(03).
+          05 MONTANT-OPER      PIC 9(11)V99.
+          05 FILLER            PIC X(40).
+      *
+       WORKING-STORAGE SECTION.
+      *
+      * FILE STATUS FICHIER FICHEIR
+      *
+       01 WS-FS-FXMLIN        PIC X(02).
+       01 WS-FS-FICHIER       PIC X(02).
+      *
+      * COMPTEURS
+      *
+       01 WS-LUS              PIC 9(05).
+       01 WS-ECRITS           PIC 9(05).
+      *
+      * LONGUEUR DU FICHIER XML LU
+      *
+       01 WS-LONG             PIC 9(4) COMP.
+      *
+      * ZONE DE RECOMPOSITION DU MONTANT : XML GENERATE NORMALISE LES
+      * ITEMS NUMERIQUES (POINT DECIMAL REEL, PAS DE ZEROS DE TETE), LE
+      * TEXTE PORTE PAR XML-TEXT N'A DONC NI LA LARGEUR NI LE FORMAT DE
+      * MONTANT-OPER ; IL EST ACCUMULE ICI PUIS CONVERTI PAR NUMVAL.
+      *
+       01 WS-MONTANT-ALPHA    PIC X(15).
+       01 WS-MONTANT-PTR      PIC 9(03).
+      *
+      * NOM DE LA BALISE COURANTE (XML-TEXT NE PORTE LE NOM DE LA
+      * BALISE QU'AUX EVENEMENTS START-OF-ELEMENT/END-OF-ELEMENT ; IL
+      * EST CONSERVE ICI POUR ETRE DISPONIBLE AUX CONTENT-CHARACTERS
+      * QUI SUIVENT).
+      *
+       01 WS-BALISE-COURANTE  PIC X(30).
+      *
+       PROCEDURE DIVISION.
+       000-PGM.
+           PERFORM 100-DEB
+           PERFORM 200-TRT UNTIL WS-FS-FXMLIN = '10'
+           PERFORM 300-FIN
+           .
+       100-DEB.
+           MOVE 0 TO WS-LUS WS-ECRITS
+           PERFORM 110-OUV
+           PERFORM 115-LEC
+           .
+       110-OUV.
+           OPEN INPUT FXMLIN OUTPUT FICHIER
+           IF WS-FS-FXMLIN NOT = '00' OR
+              WS-FS-FICHIER NOT = '00'
+              DISPLAY ' PROB OUVERTURE FICHIERS '
+              DISPLAY ' FILE STATUS FXMLIN  ' WS-FS-FXMLIN
+              DISPLAY ' FILE STATUS FICHIER ' WS-FS-FICHIER
+              PERFORM 310-FIN-ANORMALE
+           END-IF
+           .
+       200-TRT.
+            XML PARSE FXMLIN-ENREG
+                PROCESSING PROCEDURE 210-TRT-XML
+             ON EXCEPTION
+                DISPLAY 'ERREUR PARSE XML-CODE = ' XML-CODE
+            END-XML
+            PERFORM 115-LEC
+            .
+      *
+      * UN ENREGISTREMENT FICHIER-ENREG EST ECRIT A LA RENCONTRE DE LA
+      * BALISE FERMANTE </FICHIER-ENREG>, UNE FOIS TOUTES SES BALISES
+      * FILLES RENCONTREES (MEME ORDRE QUE LA GENERATION PAR GENRXML).
+      *
+       210-TRT-XML.
+           EVALUATE XML-EVENT
+             WHEN 'START-OF-ELEMENT'
+               MOVE XML-TEXT TO WS-BALISE-COURANTE
+               IF WS-BALISE-COURANTE = 'FICHIER-ENREG'
+                  INITIALIZE FICHIER-ENREG
+               END-IF
+               IF WS-BALISE-COURANTE = 'MONTANT-OPER'
+                  MOVE SPACES TO WS-MONTANT-ALPHA
+                  MOVE 1      TO WS-MONTANT-PTR
+               END-IF
+             WHEN 'CONTENT-CHARACTERS'
+               EVALUATE WS-BALISE-COURANTE
+                 WHEN 'COMPTE'
+                   MOVE XML-TEXT TO COMPTE
+                 WHEN 'CODE-OPER'
+                   MOVE XML-TEXT TO CODE-OPER
+                 WHEN 'REF-OPER'
+                   MOVE XML-TEXT TO REF-OPER
+                 WHEN 'CODE-DEV'
+                   MOVE XML-TEXT TO CODE-DEV
+                 WHEN 'MONTANT-OPER'
+                   STRING FUNCTION TRIM(XML-TEXT) DELIMITED BY SIZE
+                     INTO WS-MONTANT-ALPHA
+                     WITH POINTER WS-MONTANT-PTR
+                   END-STRING
+                 WHEN OTHER
+                   CONTINUE
+               END-EVALUATE
+             WHEN 'END-OF-ELEMENT'
+               IF XML-TEXT = 'MONTANT-OPER'
+                  MOVE FUNCTION NUMVAL(WS-MONTANT-ALPHA) TO MONTANT-OPER
+               END-IF
+               IF XML-TEXT = 'FICHIER-ENREG'
+                  WRITE FICHIER-ENREG
+                  ADD 1 TO WS-ECRITS
+               END-IF
+             WHEN OTHER
+               CONTINUE
+           END-EVALUATE
+           .
+       115-LEC.
+           READ FXMLIN
+           EVALUATE WS-FS-FXMLIN
+             WHEN '00'
+               ADD 1 TO WS-LUS
+             WHEN '10'
+               IF WS-LUS = ZERO
+                  DISPLAY ' FICHIER FXMLIN VIDE '
+               END-IF
+             WHEN OTHER
+               DISPLAY ' PROB LECTURE FXMLIN '
+               DISPLAY ' FILE STATUS FXMLIN ' WS-FS-FXMLIN
+           END-EVALUATE
+           .
+       300-FIN.
+           DISPLAY ' FIN NORMALE    '
+           DISPLAY ' LUS ' WS-LUS
+           DISPLAY ' ECR ' WS-ECRITS
+           CLOSE FXMLIN FICHIER
+           STOP RUN
+           .
+       310-FIN-ANORMALE.
+           DISPLAY ' FIN ANORMALE '
+           CLOSE FXMLIN FICHIER
+           STOP RUN
+           .
