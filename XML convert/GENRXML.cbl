@@ -16,6 +16,11 @@
       *
              SELECT FXMLOUT ASSIGN DFXMLOUT
              FILE STATUS IS WS-FS-FXMLOUT.
+      *
+      *  FICHIER DE REJETS (ENREGISTREMENTS EN ECHEC DE GENERATION XML)
+      *
+             SELECT FREJETS ASSIGN DFREJETS
+             FILE STATUS IS WS-FS-FREJETS.
       *
        DATA DIVISION.
        FILE SECTION.
@@ -32,6 +37,9 @@
        FD FXMLOUT RECORD VARYING FROM 1 TO 300 DEPENDING WS-LONG.
       *
        01 FXMLOUT-ENREG  PIC X(300).
+      *
+       FD FREJETS.
+       01 FREJETS-ENREG  PIC X(80).
       *
        WORKING-STORAGE SECTION.
       *
@@ -39,15 +47,29 @@
       *
        01 WS-FS-FICHIER       PIC X(02).
        01 WS-FS-FXMLOUT       PIC X(02).
+       01 WS-FS-FREJETS       PIC X(02).
       *
       * COMPTEURS
       *
        01 WS-LUS              PIC 9(05).
        01 WS-ECRITS           PIC 9(05).
+       01 WS-REJETS           PIC 9(05).
+      *
+       01 WS-SW-REJET         PIC X(01).
+          88 WS-REJET         VALUE 'O'.
       *
       * LONGUEUR DU FICHIER XML GENERE
       *
        01 WS-LONG             PIC 9(4) COMP.
+      *
+      * RACINE DU DOCUMENT UNIQUE : TOUS LES ENREGISTREMENTS SONT
+      * REGROUPES SOUS UN SEUL <FICHIER-XML>, PLUTOT QUE D'ETRE CHACUN
+      * LEUR PROPRE DOCUMENT XML (XML-DECLARATION N'EST DONC PLUS
+      * PORTEE QUE PAR L'ENTETE ECRITE ICI, PAS PAR CHAQUE GENERATION).
+      *
+       01 WS-TAG-OUVRANT PIC X(40)
+          VALUE '<?xml version="1.0"?><FICHIER-XML>'.
+       01 WS-TAG-FERMANT PIC X(20) VALUE '</FICHIER-XML>'.
        PROCEDURE DIVISION.
        000-PGM.
            PERFORM 100-DEB
@@ -55,29 +77,49 @@
            PERFORM 300-FIN
            .
        100-DEB.
-           MOVE 0 TO WS-LUS WS-ECRITS
+           MOVE 0 TO WS-LUS WS-ECRITS WS-REJETS
            PERFORM 110-OUV
+           PERFORM 120-ECRIT-ENTETE-XML
            PERFORM 115-LEC
            .
+       120-ECRIT-ENTETE-XML.
+           MOVE WS-TAG-OUVRANT TO FXMLOUT-ENREG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TAG-OUVRANT))
+                TO WS-LONG
+           WRITE FXMLOUT-ENREG
+           .
        110-OUV.
-           OPEN INPUT FICHIER OUTPUT FXMLOUT
+           OPEN INPUT FICHIER OUTPUT FXMLOUT OUTPUT FREJETS
            IF WS-FS-FICHIER NOT = '00' OR
-              WS-FS-FXMLOUT NOT = '00'
+              WS-FS-FXMLOUT NOT = '00' OR
+              WS-FS-FREJETS NOT = '00'
               DISPLAY ' PROB OUVERTURE FICHIERS '
               DISPLAY ' FILE STATUS FICHIER ' WS-FS-FICHIER
               DISPLAY ' FILE STATUS FXMLOUT ' WS-FS-FXMLOUT
+              DISPLAY ' FILE STATUS FREJETS ' WS-FS-FREJETS
               PERFORM 310-FIN-ANORMALE
            END-IF
            .
+      *
+      * UN ENREGISTREMENT QUI ECHOUE A LA GENERATION XML EST ECRIT SUR
+      * FREJETS PLUTOT QUE PERDU ; IL NE PART PAS SUR FXMLOUT.
+      *
        200-TRT.
+            MOVE 'N' TO WS-SW-REJET
             XML GENERATE FXMLOUT-ENREG
                 FROM     FICHIER-ENREG
                 COUNT IN WS-LONG
-                WITH     XML-DECLARATION
              ON EXCEPTION
                 DISPLAY 'ERREUR GENERATION XML-CODE = ' XML-CODE
+                MOVE 'O' TO WS-SW-REJET
             END-XML
-            write fxmlout-enreg
+            IF WS-REJET
+               WRITE FREJETS-ENREG FROM FICHIER-ENREG
+               ADD 1 TO WS-REJETS
+            ELSE
+               write fxmlout-enreg
+               ADD 1 TO WS-ECRITS
+            END-IF
             PERFORM 115-LEC
             .
        115-LEC.
@@ -95,14 +137,35 @@
            END-EVALUATE
            .
        300-FIN.
+           PERFORM 320-ECRIT-TRAILER-XML
            DISPLAY ' FIN NORMALE    '
            DISPLAY ' LUS ' WS-LUS
            DISPLAY ' ECR ' WS-ECRITS
-           CLOSE FICHIER FXMLOUT
+           DISPLAY ' REJ ' WS-REJETS
+           PERFORM 330-CTRL-LUS-ECRITS
+           CLOSE FICHIER FXMLOUT FREJETS
            STOP RUN
            .
+       320-ECRIT-TRAILER-XML.
+           MOVE WS-TAG-FERMANT TO FXMLOUT-ENREG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TAG-FERMANT))
+                TO WS-LONG
+           WRITE FXMLOUT-ENREG
+           .
+      * CHAQUE ENREGISTREMENT LU DOIT ETRE COMPTABILISE SOIT SUR
+      * FXMLOUT, SOIT SUR FREJETS ; UN ECART SIGNALE UN ENREGISTREMENT
+      * PERDU EN COURS DE TRAITEMENT ET FAIT ECHOUER LE JOB PLUTOT QUE
+      * DE PASSER INAPERCU DANS LE SEUL BILAN DISPLAY.
+       330-CTRL-LUS-ECRITS.
+           IF WS-LUS NOT = WS-ECRITS + WS-REJETS
+              DISPLAY '**********************************'
+              DISPLAY '* ALERTE : LUS <> ECRITS + REJETS *'
+              DISPLAY '**********************************'
+              MOVE 16 TO RETURN-CODE
+           END-IF
+           .
        310-FIN-ANORMALE.
            DISPLAY ' FIN ANORMALE '
-           CLOSE FICHIER FXMLOUT
+           CLOSE FICHIER FXMLOUT FREJETS
            STOP RUN
            .
