@@ -3,7 +3,9 @@
 //EXECUTE  EXEC PGM=GENRXML,DYNAMNBR=20
 //STEPLIB  DD  DSN=IBMUSER.COB.LOAD,DISP=SHR
 //DFICHIER DD  DSN=IBMUSER.COB.FICTOXML,DISP=SHR
-//DFXMLOUT DD DSN=IBMUSER.COB.XMLOUT,DISP=(,CATLG,DELETE),
+//DFXMLOUT DD DSN=IBMUSER.COB.XMLOUT(+1),DISP=(NEW,CATLG,CATLG),
 //         SPACE=(TRK,(5,5),RLSE)
+//DFREJETS DD DSN=IBMUSER.COB.XMLREJ,DISP=(,CATLG,DELETE),
+//         SPACE=(TRK,(1,1),RLSE)
 //SYSOUT   DD  SYSOUT=*
 /*
