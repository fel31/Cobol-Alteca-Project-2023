@@ -0,0 +1,139 @@
+      *********************************************************
+      * PROGRAM NAME:  CHGTBDEV                                *
+      * PROGRAM OBJET :ALIMENTATION AUTOMATIQUE DE LA TABLE     *
+      *                TBDEV (COURS ACHAT/VENTE DES DEVISES)    *
+      *                A PARTIR D'UN FICHIER DE COURS DU JOUR   *
+      *                (TRESORERIE/MARCHE), VIA L'ACCESSEUR     *
+      *                MADEV, EN REMPLACEMENT DE LA SAISIE      *
+      *                MANUELLE DE TBDEV                        *
+      * ORIGINAL AUTHOR: SOUAD                                 *
+      *                                                        *
+      * MAINTENENCE LOG                                        *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT        *
+      * --------- ------------  ------------------------------ *
+      * 09/08/26 SOUAD   CREATION - CHARGEMENT QUOTIDIEN DES     *
+      *          COURS DEVISE DEPUIS LE FICHIER DE COURS DU     *
+      *          JOUR (UPD SI DEVISE CONNUE, INS SINON)         *
+      *                                                        *
+      *********************************************************
+       ID DIVISION.
+       PROGRAM-ID. CHGTBDEV.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FICHIER DE COURS DU JOUR, UNE LIGNE PAR DEVISE, RECU DE
+      *    LA TRESORERIE/DU FOURNISSEUR DE DONNEES DE MARCHE
+            SELECT FCOURSDEV ASSIGN TO DFCOURS
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-COURS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD FCOURSDEV.
+       01 FCOURS-ENREG.
+         05 FCOURS-CODE-DEV   PIC X(03).
+         05 FCOURS-LIBELLE    PIC X(20).
+         05 FCOURS-MTACHAT    PIC 9(07)V9(4).
+         05 FCOURS-MTVENTE    PIC 9(07)V9(4).
+         05 FILLER            PIC X(35).
+
+       WORKING-STORAGE SECTION.
+       COPY ZADEV REPLACING ==()== BY ==DEV==.
+
+       01 WS-FS-COURS PIC X(02).
+         88 FS-COURS-OK       VALUE '00'.
+         88 FS-COURS-FIN      VALUE '10'.
+
+       01 WS-COMPTEURS.
+         05 WS-NB-LUS         PIC 9(06) VALUE 0.
+         05 WS-NB-MAJ         PIC 9(06) VALUE 0.
+         05 WS-NB-CREES       PIC 9(06) VALUE 0.
+         05 WS-NB-REJETS      PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 000-BEGIN.
+           PERFORM 100-TRAITE-COURS.
+           PERFORM 900-FIN.
+
+       000-BEGIN.
+           INITIALIZE WS-COMPTEURS.
+           OPEN INPUT FCOURSDEV
+           IF NOT FS-COURS-OK
+              DISPLAY 'CHGTBDEV - OPEN FCOURSDEV EN ERREUR : '
+                      WS-FS-COURS
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF
+           .
+
+      * REACTUALISATION, POUR CHAQUE DEVISE DU FICHIER DE COURS DU
+      * JOUR, DE SES COURS ACHAT/VENTE DANS TBDEV VIA MADEV (UPD) ;
+      * QUAND LA DEVISE N'EST PAS ENCORE CONNUE DE TBDEV (CODRET '04'
+      * REMONTE PAR MADEV), ELLE Y EST CREEE (INS) A LA PLACE, DE
+      * SORTE QUE LE FICHIER DE COURS PUISSE AUSSI Y AJOUTER DE
+      * NOUVELLES DEVISES SANS INTERVENTION MANUELLE.
+       100-TRAITE-COURS.
+           READ FCOURSDEV
+              AT END SET FS-COURS-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FS-COURS-FIN
+              ADD 1 TO WS-NB-LUS
+              PERFORM 110-MAJ-DEVISE
+
+              READ FCOURSDEV
+                 AT END SET FS-COURS-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE FCOURSDEV
+           .
+
+       110-MAJ-DEVISE.
+           INITIALIZE DEV-ZCMA
+           MOVE 'UPD'             TO DEV-FONCTION
+           MOVE FCOURS-CODE-DEV   TO DEV-CODE-DEV
+           MOVE FCOURS-LIBELLE    TO DEV-LIBELLE
+           MOVE FCOURS-MTACHAT    TO DEV-MTACHAT
+           MOVE FCOURS-MTVENTE    TO DEV-MTVENTE
+           CALL 'MADEV' USING DEV-ZCMA
+
+           EVALUATE DEV-CODRET
+              WHEN '00'
+                 ADD 1 TO WS-NB-MAJ
+              WHEN '04'
+                 PERFORM 120-CREE-DEVISE
+              WHEN OTHER
+                 ADD 1 TO WS-NB-REJETS
+                 DISPLAY 'CHGTBDEV - DEVISE ' FCOURS-CODE-DEV
+                         ' REJETEE : ' DEV-LIBRET
+           END-EVALUATE
+           .
+
+       120-CREE-DEVISE.
+           MOVE 'INS'             TO DEV-FONCTION
+           CALL 'MADEV' USING DEV-ZCMA
+
+           IF DEV-CODRET = '00'
+              ADD 1 TO WS-NB-CREES
+           ELSE
+              ADD 1 TO WS-NB-REJETS
+              DISPLAY 'CHGTBDEV - DEVISE ' FCOURS-CODE-DEV
+                      ' NON CREEE : ' DEV-LIBRET
+           END-IF
+           .
+
+       900-FIN.
+           DISPLAY '**********************************'
+           DISPLAY '**********CHGTBDEV FIN************'
+           DISPLAY '**********************************'
+           DISPLAY '* COURS LUS           : ' WS-NB-LUS
+           DISPLAY '* DEVISES REACTUALISEES : ' WS-NB-MAJ
+           DISPLAY '* DEVISES CREEES      : ' WS-NB-CREES
+           DISPLAY '* DEVISES REJETEES    : ' WS-NB-REJETS
+           STOP RUN
+           .
