@@ -0,0 +1,238 @@
+      *********************************************************
+      * PROGRAM NAME:  GKSPLIT                                *
+      * PROGRAM OBJET :ECLATEMENT D'UN FICHIER FLUX CONSOLIDE  *
+      *                (PLUSIEURS LOTS '00'...'99', UN PAR     *
+      *                ORIGINE) EN UN FICHIER PAR ORIGINE,     *
+      *                POUR PERMETTRE A PLUSIEURS INSTANCES DE *
+      *                GKCTRL01/GKMAJ001 DE TOURNER EN         *
+      *                PARALLELE ; PRODUIT AUSSI LA LISTE DES  *
+      *                FICHIERS ECLATES ET LEURS TOTAUX, POUR  *
+      *                LA REVALIDATION PAR GKMERGE EN FIN DE   *
+      *                CHAINE                                  *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - ECLATEMENT PAR ORIGINE      *
+      *          AVANT TRAITEMENT PARALLELE                    *
+      *                                                       *
+      *********************************************************
+       ID DIVISION.
+       PROGRAM-ID. GKSPLIT.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    FICHIER FLUX CONSOLIDE EN ENTREE (PAR EXEMPLE PRODUIT PAR
+      *    GKFUSION), UN LOT '00'...'99' PAR ORIGINE
+            SELECT DENTREE ASSIGN TO DENTREE
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-ENTREE.
+
+      *    FICHIER FLUX ECLATE COURANT, UN PAR ORIGINE RENCONTREE
+            SELECT DSORTIE ASSIGN TO WS-DSN-COURANT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-SORTIE.
+
+      *    LISTE DES FICHIERS ECLATES ET DE LEURS TOTAUX ATTENDUS,
+      *    EN ENTREE DE GKMERGE
+            SELECT DLISTESPLIT ASSIGN TO DLISTESPLIT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-LISTE.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD DENTREE.
+       01 ENTREE-ENREG PIC X(80).
+
+       FD DSORTIE.
+       01 SORTIE-ENREG PIC X(80).
+
+       FD DLISTESPLIT.
+       01 LISTE-ENREG PIC X(104).
+
+       WORKING-STORAGE SECTION.
+       COPY CFLUX   REPLACING ==()== BY ==F1==.
+       COPY CSPLIT  REPLACING ==()== BY ==SP==.
+
+      * PREFIXE DE NOM DE FICHIER ECLATE, COMPLETE DE L'ORIGINE DU LOT
+      * COURANT POUR FORMER LE NOM REEL (WS-DSN-COURANT).
+       01 WS-BASE-DSN-SORTIE PIC X(70) VALUE 'DFLUXSPLIT.'.
+       01 WS-DSN-COURANT     PIC X(80).
+
+       01 WS-FICHIER-OUVERT-SW PIC X(01) VALUE 'N'.
+         88 WS-FICHIER-OUVERT VALUE 'O'.
+
+       01 WS-COMPTEURS.
+         05 WS-NB-FICHIERS      PIC 9(03) VALUE 0.
+         05 WS-NB-OPE-TOTAL     PIC 9(09) VALUE 0.
+         05 WS-MT-GLOBAL-TOTAL  PIC 9(11)V99 VALUE 0.
+
+      * TOTAUX DU FICHIER ECLATE COURANT (REMIS A ZERO A CHAQUE
+      * 130-ECRIT-ENTETE-SORTIE), CUMULES OPERATION PAR OPERATION AU
+      * FIL DE L'ECRITURE DES '10', PLUTOT QUE REPRIS DU TRAILER '99'
+      * DU FLUX CONSOLIDE : UN LOT PORTANT PLUSIEURS SOUS-ENTETES '01'
+      * NE PARTAGE QU'UN SEUL '99' POUR TOUTES SES ORIGINES, DONT LE
+      * TOTAL NE CORRESPOND PAS A CELUI D'UN SEUL FICHIER ECLATE.
+       01 WS-COMPTEURS-COURANTS.
+         05 WS-NB-OPE-COURANT   PIC 9(06) VALUE 0.
+         05 WS-MT-COURANT       PIC 9(11)V99 VALUE 0.
+
+      * ORIGINE DU FICHIER ECLATE COURANT, MEMORISEE A L'OUVERTURE :
+      * AU MOMENT OU LE TRAILER EST ECRIT, F1-ENREG-00 PORTE LE
+      * DERNIER '10' LU (OU LE '99' DU FLUX CONSOLIDE), PLUS L'ORIGINE
+      * DU SOUS-LOT.
+       01 WS-ORIGINE-COURANTE PIC X(03).
+
+       01 WS-FS-ENTREE PIC X(02).
+         88 FS-ENTREE-OK      VALUE '00'.
+         88 FS-ENTREE-FIN     VALUE '10'.
+
+       01 WS-FS-SORTIE PIC X(02).
+         88 FS-SORTIE-OK      VALUE '00'.
+
+       01 WS-FS-LISTE  PIC X(02).
+         88 FS-LISTE-OK       VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 000-BEGIN.
+           PERFORM 100-ECLATE.
+           PERFORM 900-FIN.
+
+       000-BEGIN.
+           INITIALIZE WS-COMPTEURS
+           OPEN INPUT  DENTREE
+           OPEN OUTPUT DLISTESPLIT
+           .
+
+      * PASSE UNIQUE SUR LE FICHIER CONSOLIDE : CHAQUE ENTETE '00' OU
+      * SOUS-ENTETE '01' OUVRE UN NOUVEAU FICHIER DE SORTIE, CAR
+      * CHACUN DEMARRE UNE ORIGINE DIFFERENTE A ECLATER DANS SON
+      * PROPRE FICHIER (LE PRECEDENT, S'IL EXISTE, EST CLOTURE AVEC
+      * SON PROPRE TRAILER '99' ET SA PROPRE LIGNE DE LISTE, MEME
+      * QUAND IL N'ETAIT QU'UN SOUS-LOT D'UN LOT '00'/'99' PLUS LARGE) ;
+      * LES '10' SONT RECOPIES A L'IDENTIQUE ET CUMULES DANS LES
+      * TOTAUX DU FICHIER COURANT ; LE '99' DU FLUX CONSOLIDE CLOT LE
+      * DERNIER FICHIER OUVERT.
+       100-ECLATE.
+           READ DENTREE INTO F1-ENREG-00
+              AT END SET FS-ENTREE-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FS-ENTREE-FIN
+              EVALUATE TRUE
+                 WHEN F1-TYPE-00 = '00' OR F1-TYPE-00 = '01'
+                    PERFORM 110-OUVRE-SORTIE
+                    PERFORM 130-ECRIT-ENTETE-SORTIE
+                 WHEN F1-TYPE-00 = '10'
+                    WRITE SORTIE-ENREG FROM F1-ENREG-00
+                    ADD 1               TO WS-NB-OPE-COURANT
+                    ADD F1-MONTANT-OPER TO WS-MT-COURANT
+                 WHEN F1-TYPE-00 = '99'
+                    PERFORM 140-CLOTURE-SORTIE
+              END-EVALUATE
+
+              READ DENTREE INTO F1-ENREG-00
+                 AT END SET FS-ENTREE-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           IF WS-FICHIER-OUVERT
+              CLOSE DSORTIE
+           END-IF
+           .
+
+      * OUVERTURE DU FICHIER DE SORTIE DU NOUVEAU LOT OU SOUS-LOT
+      * (ENTETE '00' OU SOUS-ENTETE '01', TOUTES DEUX LUES PAR
+      * F1-TYPE-00/F1-ORIGINE/F1-DATE, LEURS VUES PARTAGEANT LES MEMES
+      * POSITIONS EN MEMOIRE) ; LE PRECEDENT, S'IL EXISTE, EST CLOTURE
+      * (140-CLOTURE-SORTIE) AVANT, CAR IL N'AURA PAS SON PROPRE '99'
+      * DANS LE FLUX CONSOLIDE QUAND C'EST UN SOUS-LOT '01' QUI SUIT.
+      *
+      * LE NOM EST QUALIFIE PAR L'ORIGINE, LA DATE DU LOT ET UN NUMERO
+      * DE SEQUENCE DE RUN (WS-NB-FICHIERS, INCREMENTE AVANT LA
+      * CONSTRUCTION DU NOM) POUR QUE DEUX LOTS DE LA MEME ORIGINE DANS
+      * LE MEME RUN N'ECRASENT PAS LE MEME FICHIER.
+       110-OUVRE-SORTIE.
+           IF WS-FICHIER-OUVERT
+              PERFORM 140-CLOTURE-SORTIE
+           END-IF
+
+           ADD 1 TO WS-NB-FICHIERS
+
+           STRING WS-BASE-DSN-SORTIE DELIMITED BY '  '
+                  F1-ORIGINE         DELIMITED BY SIZE
+                  '.'                DELIMITED BY SIZE
+                  F1-DATE            DELIMITED BY SIZE
+                  '.'                DELIMITED BY SIZE
+                  WS-NB-FICHIERS     DELIMITED BY SIZE
+             INTO WS-DSN-COURANT
+
+           OPEN OUTPUT DSORTIE
+           SET WS-FICHIER-OUVERT TO TRUE
+           MOVE F1-ORIGINE TO WS-ORIGINE-COURANTE
+           INITIALIZE WS-NB-OPE-COURANT WS-MT-COURANT
+           .
+
+      * ECRITURE DE L'EN-TETE '00' DU FICHIER ECLATE : QUE LE
+      * DECLENCHEUR AIT ETE UN '00' OU UN '01' DU FLUX CONSOLIDE, LE
+      * FICHIER ECLATE DOIT DEMARRER PAR SON PROPRE '00' POUR ETRE
+      * EXPLOITABLE TEL QUEL PAR GKCTRL01/GKMAJ001. F1-TYPE-00 ET
+      * F1-TYPE-01 PARTAGEANT LA MEME POSITION, FORCER LE TYPE A '00'
+      * NE TOUCHE PAS AUX OCTETS ORIGINE/DATE DEJA EN PLACE.
+       130-ECRIT-ENTETE-SORTIE.
+           MOVE '00' TO F1-TYPE-00
+           WRITE SORTIE-ENREG FROM F1-ENREG-00
+           .
+
+      * CLOTURE DU FICHIER ECLATE COURANT : TRAILER '99' PORTANT LES
+      * TOTAUX REELLEMENT ECRITS DANS CE FICHIER (WS-NB-OPE-COURANT/
+      * WS-MT-COURANT), LIGNE DE LISTE CORRESPONDANTE, PUIS FERMETURE.
+       140-CLOTURE-SORTIE.
+           MOVE '99'              TO F1-TYPE-99
+           MOVE WS-NB-OPE-COURANT TO F1-NB-OPERATIONS
+           MOVE WS-MT-COURANT     TO F1-MT-GLOBAL
+           WRITE SORTIE-ENREG FROM F1-ENREG-99
+
+           PERFORM 120-ECRIT-LIGNE-LISTE
+
+           CLOSE DSORTIE
+           MOVE 'N' TO WS-FICHIER-OUVERT-SW
+           .
+
+      * LIGNE DE LISTE POUR LE FICHIER ECLATE QUI VIENT DE SE
+      * TERMINER : NOM DU FICHIER, ORIGINE, ET TOTAUX REELLEMENT
+      * ECRITS DANS CE FICHIER, POUR SERVIR DE REFERENCE A GKMERGE.
+       120-ECRIT-LIGNE-LISTE.
+           MOVE '10'                TO SP-TYPE-10
+           MOVE WS-DSN-COURANT      TO SP-DSN
+           MOVE WS-ORIGINE-COURANTE TO SP-ORIGINE
+           MOVE WS-NB-OPE-COURANT   TO SP-NB-OPERATIONS
+           MOVE WS-MT-COURANT       TO SP-MT-GLOBAL
+           WRITE LISTE-ENREG FROM SP-ENREG-10
+
+           ADD WS-NB-OPE-COURANT TO WS-NB-OPE-TOTAL
+           ADD WS-MT-COURANT     TO WS-MT-GLOBAL-TOTAL
+           .
+
+       900-FIN.
+           MOVE '99'               TO SP-TYPE-99
+           MOVE WS-NB-FICHIERS     TO SP-NB-FICHIERS
+           MOVE WS-NB-OPE-TOTAL    TO SP-NB-OPE-TOTAL
+           MOVE WS-MT-GLOBAL-TOTAL TO SP-MT-GLOBAL-TOTAL
+           WRITE LISTE-ENREG FROM SP-ENREG-99
+
+           CLOSE DENTREE, DLISTESPLIT
+
+           DISPLAY '**********************************'
+           DISPLAY '************GKSPLIT FIN***********'
+           DISPLAY '**********************************'
+           DISPLAY '* FICHIERS ECLATES    : ' WS-NB-FICHIERS
+           DISPLAY '* OPERATIONS TOTALES  : ' WS-NB-OPE-TOTAL
+           DISPLAY '* MONTANT TOTAL       : ' WS-MT-GLOBAL-TOTAL
+           STOP RUN
+           .
