@@ -0,0 +1,84 @@
+      *********************************************************
+      * PROGRAM NAME:  CHGTBHOP                                *
+      * PROGRAM OBJET :PEUPLEMENT DE REFERENCE DE LA TABLE      *
+      *                TBHOP (CODES OPERATION ET ROUTAGE        *
+      *                COMPTABLE) A PARTIR D'UNE LISTE DE       *
+      *                CODES STANDARD, VIA L'ACCESSEUR MAOPE    *
+      * ORIGINAL AUTHOR: SOUAD                                 *
+      *                                                        *
+      * MAINTENENCE LOG                                        *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT        *
+      * --------- ------------  ------------------------------ *
+      * 09/08/26 SOUAD   CREATION - CHARGEMENT DES CODES        *
+      *          OPERATION STANDARD (VIREMENT, DEPOT, RETRAIT,  *
+      *          PAIEMENT, VERSEMENT, FRAIS) DANS TBHOP          *
+      *                                                        *
+      *********************************************************
+       ID DIVISION.
+       PROGRAM-ID. CHGTBHOP.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       COPY ZAOPE REPLACING ==()== BY ==OPE==.
+
+       01 WS-NB-CODES PIC 9(02) VALUE 6.
+       01 WS-IX       PIC 9(02).
+
+      * CODES OPERATION STANDARD DE ROUTAGE COMPTABLE, EN DUR ICI FAUTE
+      * DE FICHIER D'ALIMENTATION DEDIE : CODE (3), LIBELLE (20), SENS
+      * (1), COMPTE GENERAL CONTREPARTIE (11).
+       01 WS-TAB-CODES-INIT.
+       05 FILLER PIC X(35) VALUE 'VIRVIREMENT            D10000000001'.
+       05 FILLER PIC X(35) VALUE 'DEPDEPOT               C10000000002'.
+       05 FILLER PIC X(35) VALUE 'RETRETRAIT             D10000000002'.
+       05 FILLER PIC X(35) VALUE 'PAIPAIEMENT            D10000000003'.
+       05 FILLER PIC X(35) VALUE 'VERVERSEMENT           C10000000001'.
+       05 FILLER PIC X(35) VALUE 'FRAFRAIS               D10000000004'.
+       01 WS-TAB-CODES REDEFINES WS-TAB-CODES-INIT.
+           05 WS-CODE-ENTRY OCCURS 6 TIMES.
+              10 WS-TC-CODE-OPER PIC X(03).
+              10 WS-TC-LIBELLE   PIC X(20).
+              10 WS-TC-SENS      PIC X(01).
+              10 WS-TC-COMPTE-GL PIC X(11).
+
+       PROCEDURE DIVISION.
+
+           PERFORM 000-BEGIN.
+           PERFORM 100-CHARGE-CODES.
+           PERFORM 900-FIN.
+
+       000-BEGIN.
+           DISPLAY 'CHGTBHOP - PEUPLEMENT DE TBHOP - DEBUT'
+           .
+
+      * CHAQUE CODE DE LA TABLE EN DUR EST CREE DANS TBHOP VIA MAOPE ;
+      * UN CODE DEJA PRESENT (REMONTE PAR MAOPE EN CODRET '12', CLE
+      * DEJA CONNUE DE DB2) EST SIGNALE MAIS NE BLOQUE PAS LA SUITE DU
+      * CHARGEMENT, DE SORTE QUE CE PROGRAMME PUISSE ETRE REJOUE SANS
+      * RISQUE SUR UNE TABLE PARTIELLEMENT DEJA PEUPLEE.
+       100-CHARGE-CODES.
+           PERFORM VARYING WS-IX FROM 1 BY 1
+                   UNTIL WS-IX > WS-NB-CODES
+              INITIALIZE OPE-ZCMA
+              MOVE 'INS'                  TO OPE-FONCTION
+              MOVE WS-TC-CODE-OPER(WS-IX) TO OPE-CODE-OPER
+              MOVE WS-TC-LIBELLE(WS-IX)   TO OPE-LIBELLE
+              MOVE WS-TC-SENS(WS-IX)      TO OPE-SENS
+              MOVE WS-TC-COMPTE-GL(WS-IX) TO OPE-COMPTE-GL
+              CALL 'MAOPE' USING OPE-ZCMA
+              IF OPE-CODRET NOT = '00'
+                 DISPLAY 'TBHOP CODE ' OPE-CODE-OPER ' NON CHARGE : '
+                         OPE-LIBRET
+              ELSE
+                 DISPLAY 'TBHOP CODE ' OPE-CODE-OPER ' CHARGE'
+              END-IF
+           END-PERFORM
+           .
+
+       900-FIN.
+           DISPLAY 'CHGTBHOP - PEUPLEMENT DE TBHOP - FIN'
+           STOP RUN
+           .
