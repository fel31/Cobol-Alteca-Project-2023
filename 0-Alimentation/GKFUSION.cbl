@@ -0,0 +1,189 @@
+      *********************************************************
+      * PROGRAM NAME:  GKFUSION                               *
+      * PROGRAM OBJET :CONSOLIDATION DE PLUSIEURS FICHIERS     *
+      *                FLUX (UN PAR ORIGINE/DATE) EN UN SEUL   *
+      *                FICHIER, TRIE PAR ORIGINE PUIS DATE,    *
+      *                AVANT PASSAGE DANS LA COUCHE CONTROLE   *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 09/08/26 SOUAD   CREATION - FUSION MULTI-FICHIERS      *
+      *          AVANT CONTROLE (PLUSIEURS ORIGINES/DATES)     *
+      *                                                       *
+      *********************************************************
+       ID DIVISION.
+       PROGRAM-ID. GKFUSION.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 09/08/26.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    LISTE DES FICHIERS FLUX A CONSOLIDER, UN NOM PAR LIGNE
+            SELECT LISTEFICHIERS ASSIGN TO DINLISTE
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-LISTE.
+
+      *    FICHIER FLUX COURANT, OUVERT DYNAMIQUEMENT SUR CHAQUE NOM
+      *    LU DANS LISTEFICHIERS
+            SELECT FICHENTREE ASSIGN TO WS-DSN-COURANT
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-ENTREE.
+
+      *    FICHIER FLUX CONSOLIDE, EN ENTREE DE GKCTRL01/PROJECT
+            SELECT DCONSO ASSIGN TO DCONSO
+            ORGANIZATION IS SEQUENTIAL
+            FILE STATUS IS WS-FS-CONSO.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LISTEFICHIERS.
+       01 LISTE-ENREG PIC X(80).
+
+       FD FICHENTREE.
+       01 FICHENTREE-ENREG PIC X(80).
+
+       FD DCONSO.
+       01 CONSO-ENREG PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       COPY CFLUX REPLACING ==()== BY ==F1==.
+
+       01 WS-DSN-COURANT PIC X(80).
+
+       01 WS-COMPTEURS.
+         05 WS-NB-FICHIERS   PIC 9(03) VALUE 0.
+         05 WS-NB-ENR-COPIES PIC 9(09) VALUE 0.
+
+       01 WS-TAB-FICHIERS.
+         05 WS-FICHIER-ENTRY OCCURS 1 TO 50 TIMES
+                              DEPENDING ON WS-NB-FICHIERS
+                              INDEXED BY WS-FIC-IX WS-FIC-JX.
+            10 WS-FIC-DSN      PIC X(80).
+            10 WS-FIC-ORIGINE  PIC X(03).
+            10 WS-FIC-DATE     PIC X(10).
+
+       01 WS-FIC-TEMP.
+         05 WS-TMP-DSN      PIC X(80).
+         05 WS-TMP-ORIGINE  PIC X(03).
+         05 WS-TMP-DATE     PIC X(10).
+
+       01 WS-FS-LISTE  PIC X(02).
+         88 FS-LISTE-OK       VALUE '00'.
+         88 FS-LISTE-FIN      VALUE '10'.
+
+       01 WS-FS-ENTREE PIC X(02).
+         88 FS-ENTREE-OK      VALUE '00'.
+         88 FS-ENTREE-FIN     VALUE '10'.
+
+       01 WS-FS-CONSO  PIC X(02).
+         88 FS-CONSO-OK       VALUE '00'.
+
+       PROCEDURE DIVISION.
+
+           PERFORM 000-BEGIN.
+           PERFORM 100-LIT-LISTE.
+           PERFORM 200-TRI-FICHIERS.
+           PERFORM 300-FUSION.
+           PERFORM 900-FIN.
+
+       000-BEGIN.
+           INITIALIZE WS-COMPTEURS.
+           OPEN INPUT LISTEFICHIERS.
+           .
+
+      * LECTURE DE LA LISTE DES FICHIERS A CONSOLIDER ; POUR CHACUN,
+      * OUVERTURE MOMENTANEE AFIN D'EN LIRE L'EN-TETE '00' ET D'EN
+      * EXTRAIRE L'ORIGINE ET LA DATE QUI SERVIRONT DE CLE DE TRI.
+       100-LIT-LISTE.
+           READ LISTEFICHIERS
+              AT END SET FS-LISTE-FIN TO TRUE
+           END-READ
+
+           PERFORM UNTIL FS-LISTE-FIN
+              MOVE LISTE-ENREG   TO WS-DSN-COURANT
+              ADD 1 TO WS-NB-FICHIERS
+              MOVE LISTE-ENREG   TO WS-FIC-DSN(WS-NB-FICHIERS)
+
+              OPEN INPUT FICHENTREE
+              IF FS-ENTREE-OK
+                 READ FICHENTREE INTO F1-ENREG-00
+                    AT END CONTINUE
+                 END-READ
+                 MOVE F1-ORIGINE TO WS-FIC-ORIGINE(WS-NB-FICHIERS)
+                 MOVE F1-DATE    TO WS-FIC-DATE(WS-NB-FICHIERS)
+                 CLOSE FICHENTREE
+              END-IF
+
+              READ LISTEFICHIERS
+                 AT END SET FS-LISTE-FIN TO TRUE
+              END-READ
+           END-PERFORM
+
+           CLOSE LISTEFICHIERS
+           .
+
+      * TRI PAR SELECTION SUR ORIGINE PUIS DATE : LE NOMBRE DE
+      * FICHIERS A CONSOLIDER RESTE FAIBLE (BORNE A 50), UN TRI
+      * SIMPLE EN MEMOIRE EST SUFFISANT.
+       200-TRI-FICHIERS.
+           PERFORM VARYING WS-FIC-IX FROM 1 BY 1
+                   UNTIL WS-FIC-IX > WS-NB-FICHIERS
+              PERFORM VARYING WS-FIC-JX FROM WS-FIC-IX BY 1
+                      UNTIL WS-FIC-JX > WS-NB-FICHIERS
+                 IF WS-FIC-ORIGINE(WS-FIC-JX) <
+                    WS-FIC-ORIGINE(WS-FIC-IX)
+                 OR (WS-FIC-ORIGINE(WS-FIC-JX) =
+                     WS-FIC-ORIGINE(WS-FIC-IX) AND
+                     WS-FIC-DATE(WS-FIC-JX) < WS-FIC-DATE(WS-FIC-IX))
+                    MOVE WS-FICHIER-ENTRY(WS-FIC-IX) TO WS-FIC-TEMP
+                    MOVE WS-FICHIER-ENTRY(WS-FIC-JX)
+                                          TO WS-FICHIER-ENTRY(WS-FIC-IX)
+                    MOVE WS-FIC-TEMP      TO WS-FICHIER-ENTRY(WS-FIC-JX)
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+
+      * COPIE INTEGRALE DE CHAQUE FICHIER, DANS L'ORDRE ORIGINE/DATE
+      * OBTENU, VERS LE FICHIER FLUX CONSOLIDE. CHAQUE FICHIER SOURCE
+      * RESTE UN LOT '00'...'99' COMPLET DANS LE FLUX DE SORTIE, CE
+      * QUE LA COUCHE CONTROLE SAIT DESORMAIS TRAITER LOT PAR LOT.
+       300-FUSION.
+           OPEN OUTPUT DCONSO
+           PERFORM VARYING WS-FIC-IX FROM 1 BY 1
+                   UNTIL WS-FIC-IX > WS-NB-FICHIERS
+              MOVE WS-FIC-DSN(WS-FIC-IX) TO WS-DSN-COURANT
+              OPEN INPUT FICHENTREE
+              IF FS-ENTREE-OK
+                 PERFORM 310-COPIE-FICHIER
+                 CLOSE FICHENTREE
+              END-IF
+           END-PERFORM
+           CLOSE DCONSO
+           .
+
+       310-COPIE-FICHIER.
+           READ FICHENTREE
+              AT END SET FS-ENTREE-FIN TO TRUE
+           END-READ
+           PERFORM UNTIL FS-ENTREE-FIN
+              MOVE FICHENTREE-ENREG TO CONSO-ENREG
+              WRITE CONSO-ENREG
+              ADD 1 TO WS-NB-ENR-COPIES
+              READ FICHENTREE
+                 AT END SET FS-ENTREE-FIN TO TRUE
+              END-READ
+           END-PERFORM
+           .
+
+       900-FIN.
+           DISPLAY '**********************************'
+           DISPLAY '**********GKFUSION FIN************'
+           DISPLAY '**********************************'
+           DISPLAY '* FICHIERS CONSOLIDES : ' WS-NB-FICHIERS
+           DISPLAY '* ENREGISTREMENTS     : ' WS-NB-ENR-COPIES
+           STOP RUN
+           .
