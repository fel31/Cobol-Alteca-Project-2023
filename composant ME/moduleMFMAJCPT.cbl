@@ -1,75 +1,513 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID MFMAJCPT.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       COPY ZAOPE  REPLACING ==()== BY ==OPE==.
-       COPY ZADEV  REPLACING ==()== BY ==DEV==.
-       COPY ZACPT  REPLACING ==()== BY ==CPT==.
-       COPY ZAHIS  REPLACING ==()== BY ==HIS==.
-
-       01 CODEOPERATION PIC XXX.
-         88 CODEDEBIT   VALUES 'PRL','RMB','VIR','RET','AGI','RDT'.
-         88 CODECREDIT  VALUES 'VER','VRD','INT','VVF'.
-
-       LINKAGE SECTION.
-
-       COPY ZFMAJCPT.
-
-       PROCEDURE DIVISION USING ZF-MAJCPT, ZF-RETOUR.
-
-                  PERFORM 01-BEGIN.
-                  PERFORM 02-TREATMENT.
-                  PERFORM 03-ENDPGM.
-
-       01-BEGIN.
-             INITIALIZE ZF-RETOUR
-             .
-
-       02-TREATMENT.
-             PERFORM VERIF-CODOPE
-             IF ZF-CODRET = '00'
-                PERFORM VERIF-CODDEV
-                IF ZF-CODRET = '00'
-
-                   PERFORM VERIF-COMPTE
-                   IF ZF-CODRET = '00'
-                      PERFORM 02A-TREATMENT
-                   END-IF
-
-                END-IF
-             END-IF
-             .
-
-       03-END-PGM.
-           DISPLAY 'CODE RETOUR' CPT-RETOUR
-           STOP RUN
-           .
-
-      ********** PARAGRAPHS TREATMENT *****************
-       02A-TREATMENT.
-           IF CODEDEBIT
-             COMPUTE CPT-SOLDE =
-                     CPT-SOLDE  - (DEV-MTACHAT * ZF-MNTOPE)
-           END-IF
-
-           IF CODECREDIT
-             COMPUTE CPT-SOLDE =
-                     CPT-SOLDE + ZA-DEV-ACHAT * ZF-MNTOPE
-           END-IF
-           PERFORM 02A-MAJ-SOLDE.
-
-           IF ZF-CODRET = '00'
-             PERFORM MAJ-HISTORIQUE
-           END-IF
-           .
-      
-       02A-MAJ-SOLDE.
-           MOVE 'UPD' TO ZC-CPT-FONCTION
-           CALL 'MACPT'  USING CPT-ZCMA
-           .
-      *****MANQUE DES CHOSES ICII ********************
-      *******MANQUE DES PARAPH
-      ********** PARAGRAPHS VERIFICATION **************
+      *********************************************************
+      * PROGRAM NAME:  MFMAJCPT                               *
+      * PROGRAM OBJET :MODULE FONCTIONNEL, MISE A JOUR DU     *
+      *                SOLDE D'UN COMPTE POUR UNE OPERATION   *
+      *                APPELE PAR GKMAJ001                     *
+      * ORIGINAL AUTHOR: SOUAD                                *
+      *                                                       *
+      * MAINTENENCE LOG                                       *
+      * DATE      AUTHOR        MAINTENANCE REQUIREMENT       *
+      * --------- ------------  ----------------------------- *
+      * 13/01/12 SOUAD   CREATED FOR COBOL CLASS              *
+      * 09/08/26 SOUAD   ROUTAGE CODE OPERATION -> COMPTE      *
+      *          GENERAL CONFIGURABLE VIA TBHOP (MAOPE) A LA   *
+      *          PLACE DES LISTES DE CODES EN DUR ; CORRECTION *
+      *          DES COPY MANQUANTS ET DE L'APPEL A MACPT      *
+      * 09/08/26 SOUAD   GARDE-FOU DECOUVERT / SOLDE MINIMUM    *
+      *          AUTORISE AVANT MISE A JOUR DE SOLDE            *
+      * 09/08/26 SOUAD   HISTORISATION EFFECTIVE DE L'OPERATION *
+      *          SUR TBHIS (APPEL MAHIS FONCTION INS)           *
+      * 09/08/26 SOUAD   NOUVEAU CODE OPERATION 'ANN' POUR      *
+      *          L'ANNULATION (CONTRE-PASSATION) D'UNE          *
+      *          OPERATION PRECEDENTE                           *
+      * 09/08/26 SOUAD   CONTROLE DE DOUBLE AUTORISATION AU     *
+      *          DELA D'UN SEUIL DE MONTANT                     *
+      * 09/08/26 SOUAD   PLAFOND QUOTIDIEN PAR COMPTE (NOMBRE   *
+      *          ET MONTANT D'OPERATIONS DEJA HISTORISEES CE    *
+      *          JOUR, VIA MAHIS)                                *
+      * 09/08/26 SOUAD   RETOUR DU NOUVEAU SOLDE (ZF-SOLDE) A    *
+      *          GKMAJ001 APRES MISE A JOUR REUSSIE               *
+      *                                                       *
+      *********************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MFMAJCPT.
+       AUTHOR. SOUAD.
+       DATE-WRITTEN. 13/01/23.
+       DATE-COMPILED. 13/01/23.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       COPY ZAOPE  REPLACING ==()== BY ==OPE==.
+       COPY ZADEV  REPLACING ==()== BY ==DEV==.
+       COPY CPTFUNC.
+       COPY HISFUNC REPLACING ==()== BY ==HIS==.
+
+      * DECOUVERT AUTORISE : LE SOLDE D'UN COMPTE NE PEUT DESCENDRE
+      * EN-DECA DE CETTE BORNE (NEGATIVE) SUITE A UN DEBIT.
+       01 MF-DECOUVERT-AUTORISE PIC S9(13)V9(2) VALUE -100000.00.
+
+      * SEUIL DE MONTANT AU DELA DUQUEL L'OPERATION DOIT AVOIR ETE
+      * REVETUE D'UNE DOUBLE AUTORISATION (ZF-DOUBLE-AUTORISEE) AVANT
+      * D'ETRE PRESENTEE A MFMAJCPT.
+       01 MF-SEUIL-DOUBLE-AUTORISATION PIC 9(11)V99 VALUE 50000.00.
+
+      * DATE DU JOUR PORTEE PAR L'HORLOGE SYSTEME, POUR DATER LA LIGNE
+      * D'HISTORIQUE POSTEE SUR TBHIS.
+       01 MF-DATE-SYSTEME       PIC X(21).
+
+      * DATE DU JOUR AU FORMAT AVEC TIRETS (YYYY-MM-DD) DEJA EN USAGE
+      * PAR HIS-DATE-OPER PARTOUT AILLEURS DANS LE SYSTEME (CURSEUR DEB
+      * DE MAHIS, GKRELEVE) : NE PAS COPIER LES CHIFFRES BRUTS DE
+      * FUNCTION CURRENT-DATE, QUI NE PORTE PAS LES TIRETS.
+       01 MF-DATE-OPER          PIC X(10).
+
+      * PLAFOND QUOTIDIEN PAR COMPTE : NOMBRE ET MONTANT MAXIMUM
+      * D'OPERATIONS AUTORISES SUR UN MEME COMPTE POUR UNE MEME DATE
+      * D'OPERATION (TOTAUX SOURCES DE TBHIS, VIA MAHIS FONCTION JNB).
+       01 MF-PLAFOND-NB-JOUR    PIC 9(06)       VALUE 50.
+       01 MF-PLAFOND-MT-JOUR    PIC S9(11)V9(2) VALUE 500000.00.
+
+      * MONTANT CONVERTI APPLIQUE AU SOLDE DU COMPTE CLIENT (SIGNE :
+      * NEGATIF POUR UN DEBIT, POSITIF POUR UN CREDIT), CONSERVE POUR
+      * POSTER LA CONTREPARTIE SUR LE COMPTE GENERAL (02B-MAJ-COMPTE-GL)
+      * ET, LE CAS ECHEANT, POUR ANNULER LES DEUX ECRITURES SI
+      * L'HISTORISATION SUR TBHIS ECHOUE ENSUITE (MAJ-HISTORIQUE).
+       01 MF-MNT-CONVERTI       PIC S9(13)V9(2).
+
+      * SAUVEGARDE DU RETOUR EN ECHEC LE TEMPS DE PERFORMER LES
+      * ANNULATIONS COMPENSATOIRES DE 02C-ANNULE-COMPTES /
+      * 02D-ANNULE-COMPTE-CLIENT (QUI APPELLENT MACPT ET Y ECRASERAIENT
+      * SINON ZF-CODRET/ZF-SQLCODE/ZF-LIBRET AVANT QU'ILS NE SOIENT
+      * REMONTES A L'APPELANT).
+       01 MF-CODRET-SAUVE       PIC X(02).
+       01 MF-SQLCODE-SAUVE      PIC S9(03).
+       01 MF-LIBRET-SAUVE       PIC X(30).
+
+       LINKAGE SECTION.
+
+       COPY ZFMAJCPT.
+
+       PROCEDURE DIVISION USING ZF-MAJCPT, ZF-RETOUR.
+
+                  PERFORM 01-BEGIN.
+                  PERFORM 02-TREATMENT.
+                  PERFORM 03-ENDPGM.
+
+       01-BEGIN.
+             INITIALIZE ZF-RETOUR
+             .
+
+       02-TREATMENT.
+             IF ZF-CODE-OPER = 'ANN'
+                PERFORM VERIF-CODOPE-ANNULE
+             ELSE
+                PERFORM VERIF-CODOPE
+             END-IF
+             IF ZF-CODRET = '00'
+                PERFORM VERIF-CODDEV
+                IF ZF-CODRET = '00'
+
+                   PERFORM VERIF-COMPTE
+                   IF ZF-CODRET = '00'
+                      PERFORM VERIF-PLAFOND-JOUR
+                      IF ZF-CODRET = '00'
+                         PERFORM VERIF-AUTORISATION
+                         IF ZF-CODRET = '00'
+                            PERFORM 02A-TREATMENT
+                         END-IF
+                      END-IF
+                   END-IF
+
+                END-IF
+             END-IF
+             .
+
+       03-ENDPGM.
+           EXIT PROGRAM
+           .
+
+      ********** PARAGRAPHS TREATMENT *****************
+
+      * ROUTAGE DE L'OPERATION VERS SON COMPTE GENERAL CONTREPARTIE ET
+      * DETERMINATION DU SENS (DEBIT/CREDIT) : LE COUPLE CODE OPERATION
+      * / COMPTE GENERAL EST PORTE PAR TBHOP (ACCESSEUR MAOPE), CE QUI
+      * PERMET DE FAIRE EVOLUER LE ROUTAGE SANS RECOMPILER MFMAJCPT.
+      *
+      * CONVERSION MULTI-DEVISE VIA LE COURS TBDEV (ACCESSEUR MADEV,
+      * VERIF-CODDEV) : UN DEBIT SE CONVERTIT AU COURS VENTE (LA BANQUE
+      * VEND LA DEVISE AU CLIENT), UN CREDIT AU COURS ACHAT (LA BANQUE
+      * ACHETE LA DEVISE AU CLIENT).
+       02A-TREATMENT.
+           IF OPE-SENS = 'D'
+             COMPUTE MF-MNT-CONVERTI =
+                     0 - (DEV-MTVENTE * ZF-MNTOPE)
+           ELSE
+             COMPUTE MF-MNT-CONVERTI =
+                     DEV-MTACHAT * ZF-MNTOPE
+           END-IF
+           COMPUTE CPT-SOLDE = CPT-SOLDE + MF-MNT-CONVERTI
+
+           IF CPT-SOLDE < MF-DECOUVERT-AUTORISE
+              MOVE '09' TO ZF-CODRET
+              MOVE 'DECOUVERT NON AUTORISE' TO ZF-LIBRET
+           ELSE
+              PERFORM 02A-MAJ-SOLDE
+              IF ZF-CODRET = '00'
+                 PERFORM 02B-MAJ-COMPTE-GL
+                 IF ZF-CODRET = '00'
+                    PERFORM MAJ-HISTORIQUE
+                    IF ZF-CODRET NOT = '00'
+                       PERFORM 02C-ANNULE-COMPTES
+                    END-IF
+                 ELSE
+                    PERFORM 02D-ANNULE-COMPTE-CLIENT
+                 END-IF
+              END-IF
+           END-IF
+           .
+
+      * EN MODE SIMULATION (ZF-DRYRUN), LA MISE A JOUR N'EST PAS
+      * PERSISTEE : LE CODE RETOUR EST SYNTHETISE A '00' POUR QUE LA
+      * SUITE DU TRAITEMENT (COMPTE GENERAL, HISTORIQUE) SE DEROULE
+      * COMME SI L'OPERATION AVAIT ETE POSTEE, SANS AUCUNE ECRITURE
+      * REELLE SUR TBCPT.
+       02A-MAJ-SOLDE.
+           IF ZF-DRYRUN
+              MOVE '00' TO CPT-CODRET
+           ELSE
+              MOVE 'UPD' TO CPT-FONCTION
+              CALL 'MACPT'  USING CPT-ZCMA
+           END-IF
+           MOVE CPT-CODRET  TO ZF-CODRET
+           MOVE CPT-SQLCODE TO ZF-SQLCODE
+           IF CPT-CODRET NOT = '00'
+              STRING 'MAJ SOLDE: ' DELIMITED BY SIZE
+                     CPT-LIBRET    DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           ELSE
+              MOVE CPT-LIBRET TO ZF-LIBRET
+              MOVE CPT-SOLDE  TO ZF-SOLDE
+           END-IF
+           .
+
+      * CONTREPARTIE EN PARTIE DOUBLE DE 02A-MAJ-SOLDE : LE COMPTE
+      * GENERAL RESOLU PAR VERIF-CODOPE/VERIF-CODOPE-ANNULE (OPE-COMPTE-
+      * GL) RECOIT LE MOUVEMENT INVERSE DE CELUI APPLIQUE AU COMPTE
+      * CLIENT (MF-MNT-CONVERTI), DE SORTE QUE TOUTE OPERATION POSTEE
+      * PAR MFMAJCPT SOIT EQUILIBREE EN COMPTABILITE GENERALE.
+       02B-MAJ-COMPTE-GL.
+           INITIALIZE CPT-ZCMA
+           MOVE 'SEL'         TO CPT-FONCTION
+           MOVE OPE-COMPTE-GL TO CPT-COMPTE
+           CALL 'MACPT' USING CPT-ZCMA
+           IF CPT-CODRET NOT = '00'
+              MOVE CPT-CODRET  TO ZF-CODRET
+              MOVE CPT-SQLCODE TO ZF-SQLCODE
+              STRING 'COMPTE GL: ' DELIMITED BY SIZE
+                     CPT-LIBRET    DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           ELSE
+              COMPUTE CPT-SOLDE = CPT-SOLDE - MF-MNT-CONVERTI
+              IF ZF-DRYRUN
+                 MOVE '00' TO CPT-CODRET
+              ELSE
+                 MOVE 'UPD' TO CPT-FONCTION
+                 CALL 'MACPT' USING CPT-ZCMA
+              END-IF
+              IF CPT-CODRET NOT = '00'
+                 MOVE CPT-CODRET  TO ZF-CODRET
+                 MOVE CPT-SQLCODE TO ZF-SQLCODE
+                 STRING 'MAJ COMPTE GL: ' DELIMITED BY SIZE
+                        CPT-LIBRET        DELIMITED BY SIZE
+                   INTO ZF-LIBRET
+              END-IF
+           END-IF
+           .
+
+      * LE COMPTE GENERAL N'A PAS PU ETRE MIS A JOUR (02B-MAJ-COMPTE-GL)
+      * ALORS QUE LE COMPTE CLIENT L'A DEJA ETE (02A-MAJ-SOLDE) : LE
+      * COMPTE CLIENT EST RAMENE A SON SOLDE D'AVANT L'OPERATION, ET LE
+      * RETOUR EN ECHEC DE 02B-MAJ-COMPTE-GL EST PRESERVE POUR
+      * L'APPELANT.
+       02D-ANNULE-COMPTE-CLIENT.
+           MOVE ZF-CODRET  TO MF-CODRET-SAUVE
+           MOVE ZF-SQLCODE TO MF-SQLCODE-SAUVE
+           MOVE ZF-LIBRET  TO MF-LIBRET-SAUVE
+      * EN MODE SIMULATION, 02A-MAJ-SOLDE N'A RIEN ECRIT SUR TBCPT :
+      * IL N'Y A DONC RIEN A COMPENSER ICI.
+           IF NOT ZF-DRYRUN
+              PERFORM 02X-ANNULE-COMPTE-CLIENT
+           END-IF
+           MOVE MF-CODRET-SAUVE  TO ZF-CODRET
+           MOVE MF-SQLCODE-SAUVE TO ZF-SQLCODE
+           MOVE MF-LIBRET-SAUVE  TO ZF-LIBRET
+           .
+
+      * L'HISTORISATION SUR TBHIS A ECHOUE (MAJ-HISTORIQUE) ALORS QUE LE
+      * COMPTE CLIENT ET LE COMPTE GENERAL ONT DEJA ETE MIS A JOUR :
+      * LES DEUX SONT RAMENES A LEUR SOLDE D'AVANT L'OPERATION, ET LE
+      * RETOUR EN ECHEC DE MAJ-HISTORIQUE EST PRESERVE POUR L'APPELANT.
+      * SANS CETTE ANNULATION, LE MOUVEMENT SERAIT COMPTE DEUX FOIS :
+      * UNE FOIS SUR LES SOLDES (DEJA COMMIS), UNE FOIS ABSENT DU FLUX
+      * REJETE PAR GKMAJ001 (QUI NE SAIT PLUS QUE L'OPERATION A ETE
+      * APPLIQUEE).
+       02C-ANNULE-COMPTES.
+           MOVE ZF-CODRET  TO MF-CODRET-SAUVE
+           MOVE ZF-SQLCODE TO MF-SQLCODE-SAUVE
+           MOVE ZF-LIBRET  TO MF-LIBRET-SAUVE
+      * EN MODE SIMULATION, NI 02A-MAJ-SOLDE NI 02B-MAJ-COMPTE-GL N'ONT
+      * RIEN ECRIT SUR TBCPT : IL N'Y A DONC RIEN A COMPENSER ICI.
+           IF NOT ZF-DRYRUN
+              PERFORM 02X-ANNULE-COMPTE-CLIENT
+              PERFORM 02X-ANNULE-COMPTE-GL
+           END-IF
+           MOVE MF-CODRET-SAUVE  TO ZF-CODRET
+           MOVE MF-SQLCODE-SAUVE TO ZF-SQLCODE
+           MOVE MF-LIBRET-SAUVE  TO ZF-LIBRET
+           .
+
+      * RELIT PUIS RAMENE LE COMPTE CLIENT A SON SOLDE D'AVANT
+      * L'OPERATION (INVERSE DE MF-MNT-CONVERTI). LA RELECTURE PREALABLE
+      * FOURNIT UN DDMAJ/HDMAJ A JOUR POUR LE CONTROLE DE CONCURRENCE
+      * OPTIMISTE DE MACPT, SANS DEPENDRE DU RETOUR DE LA MISE A JOUR
+      * PRECEDENTE.
+       02X-ANNULE-COMPTE-CLIENT.
+           INITIALIZE CPT-ZCMA
+           MOVE 'SEL'     TO CPT-FONCTION
+           MOVE ZF-COMPTE TO CPT-COMPTE
+           CALL 'MACPT' USING CPT-ZCMA
+           IF CPT-CODRET = '00'
+              COMPUTE CPT-SOLDE = CPT-SOLDE - MF-MNT-CONVERTI
+              MOVE 'UPD' TO CPT-FONCTION
+              CALL 'MACPT' USING CPT-ZCMA
+           END-IF
+           .
+
+      * RELIT PUIS RAMENE LE COMPTE GENERAL CONTREPARTIE (OPE-COMPTE-GL)
+      * A SON SOLDE D'AVANT L'OPERATION (MEME PRINCIPE QUE
+      * 02X-ANNULE-COMPTE-CLIENT).
+       02X-ANNULE-COMPTE-GL.
+           INITIALIZE CPT-ZCMA
+           MOVE 'SEL'         TO CPT-FONCTION
+           MOVE OPE-COMPTE-GL TO CPT-COMPTE
+           CALL 'MACPT' USING CPT-ZCMA
+           IF CPT-CODRET = '00'
+              COMPUTE CPT-SOLDE = CPT-SOLDE + MF-MNT-CONVERTI
+              MOVE 'UPD' TO CPT-FONCTION
+              CALL 'MACPT' USING CPT-ZCMA
+           END-IF
+           .
+
+      ********** PARAGRAPHS VERIFICATION **************
+
+      * LE CODE OPERATION DONNE SON SENS ET SON COMPTE GENERAL DE
+      * CONTREPARTIE (TBHOP, VIA MAOPE) : UN CODE INCONNU DE TBHOP EST
+      * REJETE ICI, AVANT TOUTE MISE A JOUR DE COMPTE.
+       VERIF-CODOPE.
+           INITIALIZE OPE-ZCMA
+           MOVE 'SEL'         TO OPE-FONCTION
+           MOVE ZF-CODE-OPER  TO OPE-CODE-OPER
+           CALL 'MAOPE' USING OPE-ZCMA
+           IF OPE-CODRET NOT = '00'
+              MOVE OPE-CODRET  TO ZF-CODRET
+              MOVE OPE-SQLCODE TO ZF-SQLCODE
+              STRING 'CODE OPE: ' DELIMITED BY SIZE
+                     OPE-LIBRET   DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           END-IF
+           .
+
+      * ANNULATION (CODE OPERATION 'ANN') : LE ROUTAGE EST RESOLU SUR
+      * LE CODE DE L'OPERATION D'ORIGINE (ZF-CODE-OPER-ANNULE), PUIS LE
+      * SENS RENVOYE PAR TBHOP EST INVERSE POUR CONTRE-PASSER LE
+      * MOUVEMENT INITIAL SUR LE COMPTE. LE MONTANT CONTRE-PASSE N'EST
+      * PAS CELUI FOURNI PAR L'APPELANT MAIS CELUI REELLEMENT HISTORISE
+      * SOUS LA REFERENCE D'ORIGINE (VERIF-ORIGINE-ANNULE), DE SORTE
+      * QU'UNE ANNULATION NE PUISSE PORTER SUR UN MONTANT ARBITRAIRE.
+       VERIF-CODOPE-ANNULE.
+           INITIALIZE OPE-ZCMA
+           MOVE 'SEL'               TO OPE-FONCTION
+           MOVE ZF-CODE-OPER-ANNULE TO OPE-CODE-OPER
+           CALL 'MAOPE' USING OPE-ZCMA
+           IF OPE-CODRET NOT = '00'
+              MOVE OPE-CODRET  TO ZF-CODRET
+              MOVE OPE-SQLCODE TO ZF-SQLCODE
+              STRING 'ANNULATION CODE OPE: ' DELIMITED BY SIZE
+                     OPE-LIBRET             DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           ELSE
+              IF OPE-SENS = 'D'
+                 MOVE 'C' TO OPE-SENS
+              ELSE
+                 MOVE 'D' TO OPE-SENS
+              END-IF
+              PERFORM VERIF-ORIGINE-ANNULE
+           END-IF
+           .
+
+      * RETROUVE SUR TBHIS (MAHIS, FONCTION SEL, CLE COMPTE + REF-OPER)
+      * L'ECRITURE D'ORIGINE VISEE PAR LA CONTRE-PASSATION
+      * (ZF-REF-OPER-ANNULE), VERIFIE QU'ELLE PORTE BIEN LE CODE
+      * OPERATION ANNONCE (ZF-CODE-OPER-ANNULE), ET REMPLACE ZF-MNTOPE
+      * PAR LE MONTANT REELLEMENT HISTORISE. ZF-REF-OPER-ANNULE RESTE
+      * PORTE JUSQU'A MAJ-HISTORIQUE POUR LIER LA CONTRE-PASSATION A
+      * L'OPERATION D'ORIGINE.
+       VERIF-ORIGINE-ANNULE.
+           INITIALIZE HIS-ZCMA
+           MOVE 'SEL'              TO HIS-FONCTION
+           MOVE ZF-COMPTE          TO HIS-COMPTE
+           MOVE ZF-REF-OPER-ANNULE TO HIS-REF-OPER
+           CALL 'MAHIS' USING HIS-ZCMA
+           EVALUATE TRUE
+              WHEN HIS-CODRET = '04'
+                 IF HIS-CODE-OPER NOT = ZF-CODE-OPER-ANNULE
+                    MOVE '10' TO ZF-CODRET
+                    MOVE 'ANNULATION: CODE OPE DIFFERENT DE L ORIGINE'
+                      TO ZF-LIBRET
+                 ELSE
+                    MOVE '00'        TO ZF-CODRET
+                    MOVE HIS-MONTANT TO ZF-MNTOPE
+                 END-IF
+              WHEN HIS-CODRET = '00'
+                 MOVE '11' TO ZF-CODRET
+                 MOVE 'ANNULATION: OPERATION D ORIGINE INTROUVABLE'
+                   TO ZF-LIBRET
+              WHEN OTHER
+                 MOVE HIS-CODRET  TO ZF-CODRET
+                 MOVE HIS-SQLCODE TO ZF-SQLCODE
+                 STRING 'ANNULATION HISTO: ' DELIMITED BY SIZE
+                        HIS-LIBRET            DELIMITED BY SIZE
+                   INTO ZF-LIBRET
+           END-EVALUATE
+           .
+
+      * LE CODE DEVISE ET SON COURS ACHAT/VENTE SONT PORTES PAR TBDEV
+      * (ACCESSEUR MADEV) : UNE DEVISE INCONNUE DE TBDEV EST REJETEE
+      * ICI, AVANT TOUTE MISE A JOUR DE COMPTE.
+       VERIF-CODDEV.
+           INITIALIZE DEV-ZCMA
+           MOVE 'SEL'       TO DEV-FONCTION
+           MOVE ZF-CODE-DEV TO DEV-CODE-DEV
+           CALL 'MADEV' USING DEV-ZCMA
+           IF DEV-CODRET NOT = '00'
+              MOVE DEV-CODRET  TO ZF-CODRET
+              MOVE DEV-SQLCODE TO ZF-SQLCODE
+              STRING 'DEVISE: ' DELIMITED BY SIZE
+                     DEV-LIBRET DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           ELSE
+              MOVE '00' TO ZF-CODRET
+           END-IF
+           .
+
+      * LE COMPTE EST CHARGE DEPUIS TBCPT (ACCESSEUR MACPT) ET SON
+      * STATUT VERIFIE : UN COMPTE INCONNU, BLOQUE OU CLOTURE EST
+      * REJETE ICI, AVANT TOUTE MISE A JOUR DE SOLDE.
+       VERIF-COMPTE.
+           INITIALIZE CPT-ZCMA
+           MOVE 'SEL'       TO CPT-FONCTION
+           MOVE ZF-COMPTE   TO CPT-COMPTE
+           CALL 'MACPT' USING CPT-ZCMA
+           IF CPT-CODRET NOT = '00'
+              MOVE CPT-CODRET  TO ZF-CODRET
+              MOVE CPT-SQLCODE TO ZF-SQLCODE
+              STRING 'COMPTE: ' DELIMITED BY SIZE
+                     CPT-LIBRET DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           ELSE
+              IF CPT-COMPTE-ACTIF
+                 MOVE '00' TO ZF-CODRET
+              ELSE
+                 MOVE '06' TO ZF-CODRET
+                 STRING 'COMPTE: STATUT ' DELIMITED BY SIZE
+                        CPT-STATUT        DELIMITED BY SIZE
+                   INTO ZF-LIBRET
+              END-IF
+           END-IF
+           .
+
+      * PLAFOND QUOTIDIEN PAR COMPTE : LE NOMBRE ET LE MONTANT DES
+      * OPERATIONS DEJA HISTORISEES SUR TBHIS POUR CE COMPTE, A LA DATE
+      * DE L'OPERATION COURANTE, SONT TOTALISES PAR MAHIS (FONCTION
+      * JNB) ; L'OPERATION EST REJETEE SI LA POSER FERAIT DEPASSER LE
+      * PLAFOND EN NOMBRE OU EN MONTANT.
+       VERIF-PLAFOND-JOUR.
+           PERFORM 02Y-DATE-OPER-JOUR
+           INITIALIZE HIS-ZCMA
+           MOVE 'JNB'         TO HIS-FONCTION
+           MOVE ZF-COMPTE     TO HIS-COMPTE
+           MOVE MF-DATE-OPER  TO HIS-DATE-OPER
+           CALL 'MAHIS' USING HIS-ZCMA
+
+           IF HIS-CODRET NOT = '00'
+              MOVE HIS-CODRET  TO ZF-CODRET
+              MOVE HIS-SQLCODE TO ZF-SQLCODE
+              STRING 'PLAFOND JOUR: ' DELIMITED BY SIZE
+                     HIS-LIBRET       DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           ELSE
+              IF HIS-NB-JOUR + 1 > MF-PLAFOND-NB-JOUR
+              OR HIS-MT-JOUR + ZF-MNTOPE > MF-PLAFOND-MT-JOUR
+                 MOVE '07' TO ZF-CODRET
+                 MOVE 'PLAFOND QUOTIDIEN DU COMPTE ATTEINT' TO ZF-LIBRET
+              ELSE
+                 MOVE '00' TO ZF-CODRET
+              END-IF
+           END-IF
+           .
+
+      * UNE OPERATION DONT LE MONTANT ATTEINT LE SEUIL DE DOUBLE
+      * AUTORISATION NE PEUT ETRE POSTEE QUE SI LA FLUX D'ENTREE PORTE
+      * DEJA LA MARQUE ZF-DOUBLE-AUTORISEE (VISA D'UN SECOND OPERATEUR
+      * OBTENU EN AMONT DE MFMAJCPT).
+       VERIF-AUTORISATION.
+           IF ZF-MNTOPE >= MF-SEUIL-DOUBLE-AUTORISATION
+              AND NOT ZF-DOUBLE-AUTORISEE
+              MOVE '08' TO ZF-CODRET
+              MOVE 'AUTORISATION DOUBLE REQUISE' TO ZF-LIBRET
+           ELSE
+              MOVE '00' TO ZF-CODRET
+           END-IF
+           .
+
+      * ECRITURE DE LA LIGNE D'HISTORIQUE SUR TBHIS (ACCESSEUR MAHIS,
+      * FONCTION INS), UNE FOIS LE SOLDE DU COMPTE MIS A JOUR PAR
+      * 02A-MAJ-SOLDE.
+       MAJ-HISTORIQUE.
+           INITIALIZE HIS-ZCMA
+           MOVE 'INS'        TO HIS-FONCTION
+           MOVE ZF-COMPTE    TO HIS-COMPTE
+           MOVE ZF-REF-OPER  TO HIS-REF-OPER
+           MOVE ZF-CODE-OPER TO HIS-CODE-OPER
+           MOVE ZF-MNTOPE    TO HIS-MONTANT
+           MOVE ZF-REF-OPER-ANNULE TO HIS-REF-OPER-ANNULE
+           PERFORM 02Y-DATE-OPER-JOUR
+           MOVE MF-DATE-OPER TO HIS-DATE-OPER
+      * EN MODE SIMULATION, AUCUNE LIGNE N'EST REELLEMENT HISTORISEE
+      * SUR TBHIS.
+           IF ZF-DRYRUN
+              MOVE '00' TO HIS-CODRET
+           ELSE
+              CALL 'MAHIS' USING HIS-ZCMA
+           END-IF
+           IF HIS-CODRET NOT = '00'
+              MOVE HIS-CODRET  TO ZF-CODRET
+              MOVE HIS-SQLCODE TO ZF-SQLCODE
+              STRING 'HISTO: ' DELIMITED BY SIZE
+                     HIS-LIBRET DELIMITED BY SIZE
+                INTO ZF-LIBRET
+           END-IF
+           .
+
+      * DATE DU JOUR, AU FORMAT AVEC TIRETS (YYYY-MM-DD) UTILISE PAR
+      * HIS-DATE-OPER.
+       02Y-DATE-OPER-JOUR.
+           MOVE FUNCTION CURRENT-DATE TO MF-DATE-SYSTEME
+           STRING MF-DATE-SYSTEME(1:4) '-'
+                  MF-DATE-SYSTEME(5:2) '-'
+                  MF-DATE-SYSTEME(7:2)
+                  DELIMITED BY SIZE INTO MF-DATE-OPER
+           .
